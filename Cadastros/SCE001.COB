@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE001.
+
+      *AUTHOR. Wallace Martins.
+      *    MENU PRINCIPAL DE CADASTROS    *
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 W-OPCAO             PIC 9(02) VALUE ZEROS.
+       01 W-ACT               PIC 9(02) VALUE ZEROS.
+       01 MENS                PIC X(50) VALUE SPACES.
+       01 W-CONT              PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY " ".
+
+       R1.
+           DISPLAY (01, 01)
+               "                    MENU PRINCIPAL DE CADASTROS".
+           DISPLAY (03, 10) "1 - Clientes".
+           DISPLAY (04, 10) "2 - Fornecedores".
+           DISPLAY (05, 10) "3 - Produtos".
+           DISPLAY (06, 10) "4 - Pedidos".
+           DISPLAY (07, 10) "5 - Manutencao de CEP".
+           DISPLAY (08, 10) "6 - Relatorio de Vendas e Compras".
+           DISPLAY (09, 10) "7 - Relatorio de Reposicao de Estoque".
+           DISPLAY (10, 10) "8 - Exportar Cadastros para CSV".
+           DISPLAY (11, 10) "9 - Manutencao de Categorias de Produto".
+           DISPLAY (12, 10) "10 - Reconciliacao Noturna de Estoque".
+           DISPLAY (13, 10) "11 - Sair".
+           MOVE SPACES TO MENS.
+           DISPLAY (14, 10) MENS.
+
+       R2.
+           DISPLAY (14, 10) "Opcao : ".
+           ACCEPT (14, 19) W-OPCAO.
+           IF W-OPCAO = 0 OR > 11
+              MOVE "*** OPCAO INVALIDA, DIGITE DE 1 A 11 ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
+
+       R3.
+           IF W-OPCAO = 1
+              CALL "SCE002"
+              GO TO R1.
+           IF W-OPCAO = 2
+              CALL "SCE003"
+              GO TO R1.
+           IF W-OPCAO = 3
+              CALL "SCE004"
+              GO TO R1.
+           IF W-OPCAO = 4
+              CALL "SCE005"
+              GO TO R1.
+           IF W-OPCAO = 5
+              CALL "SCE006"
+              GO TO R1.
+           IF W-OPCAO = 6
+              CALL "SCE007"
+              GO TO R1.
+           IF W-OPCAO = 7
+              CALL "SCE008"
+              GO TO R1.
+           IF W-OPCAO = 8
+              CALL "SCE009"
+              GO TO R1.
+           IF W-OPCAO = 9
+              CALL "SCE010"
+              GO TO R1.
+           IF W-OPCAO = 10
+              CALL "SCE011"
+              GO TO R1.
+           IF W-OPCAO = 11
+              GO TO ROT-FIM.
+
+       ROT-FIM.
+           STOP RUN.
+
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (14, 10) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (14, 10) MENS.
+       ROT-MENS-FIM.
+                EXIT.
