@@ -24,6 +24,17 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS FOR-CODIGO
                                    WITH DUPLICATES.
+
+           SELECT ARQAUD ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQCAT ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CAT-CODIGO
+                    FILE STATUS  IS ST-ERRO.
+
        DATA DIVISION.
        FILE SECTION.
        FD ARQPRO
@@ -36,10 +47,11 @@
           03 PRO-DESCRICAO           PIC X(30).
           03 PRO-UNIDADE             PIC X(02).
           03 PRO-TIPOPRODUTO         PIC 9(01).
-          03 PRO-PRECO               PIC 9(06).
+          03 PRO-PRECO               PIC 9(06)V99.
           03 PRO-DATAULTIMA          PIC 9(08).
           03 PRO-QTDESTOQUE          PIC 9(06).
           03 PRO-CPFCNPJ             PIC 9(14).
+          03 PRO-QTDEMINIMA          PIC 9(06).
 
        FD ARQFOR
                LABEL RECORD IS STANDARD
@@ -59,9 +71,30 @@
           03 FOR-CIDADE              PIC X(24).
           03 FOR-ESTADO              PIC X(02).
           03 FOR-TELEFONE            PIC 9(11).
+          03 FOR-TELEFONE2           PIC 9(11).
+          03 FOR-TIPOTELEFONE2       PIC X(01).
           03 FOR-EMAIL               PIC X(33).
           03 FOR-CONTATO             PIC X(32).
 
+       FD ARQAUD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDITORIA.LOG".
+       01 REGAUD.
+                03 AUD-DATA               PIC 9(08).
+                03 AUD-HORA               PIC 9(06).
+                03 AUD-USUARIO            PIC X(12).
+                03 AUD-PROGRAMA           PIC X(08).
+                03 AUD-ACAO               PIC X(01).
+                03 AUD-CHAVE              PIC X(14).
+                03 FILLER                 PIC X(30).
+
+       FD ARQCAT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCAT.DAT".
+       01 REGCAT.
+                03 CAT-CODIGO             PIC 9(02).
+                03 CAT-DESCRICAO          PIC X(30).
+
        WORKING-STORAGE SECTION.
        01 W-OPCAO            PIC X(01) VALUE SPACES.
        01 W-UPPERCASE        PIC X(01) VALUE SPACES.
@@ -72,10 +105,63 @@
        01 W-CONT             PIC 9(06) VALUE ZEROS.
        01 MENS               PIC X(50) VALUE SPACES.
        01 W-SEL              PIC 9(01) VALUE ZEROS.
+       01 W-USUARIO          PIC X(12) VALUE SPACES.
+       01 W-ACAOAUD          PIC X(01) VALUE SPACES.
+       01 W-AUDCHAVE         PIC X(14) VALUE SPACES.
        01 IND                PIC 9(02) VALUE ZEROS.
+       01 W-LINCAT           PIC 9(02) VALUE ZEROS.
+       01 W-TENTLOCK         PIC 9(02) VALUE ZEROS.
        01 TABTIPOPRODUTO.
           03 TBTIPOPRODUTO   PIC X(30) OCCURS 10 TIMES.
 
+      * CAMPOS PARA VALIDACAO DO DIGITO VERIFICADOR (MODULO 11) *
+       01 CV-CPF                 PIC 9(11).
+       01 CV-CPF-R  REDEFINES CV-CPF.
+             03 CV-CPF-DIG       PIC 9(01) OCCURS 11 TIMES.
+       01 CV-CNPJ                PIC 9(14).
+       01 CV-CNPJ-R REDEFINES CV-CNPJ.
+             03 CV-CNPJ-DIG      PIC 9(01) OCCURS 14 TIMES.
+       01 CV-SOMA                PIC 9(05) VALUE ZEROS.
+       01 CV-QTE                 PIC 9(03) VALUE ZEROS.
+       01 CV-PESO                PIC 9(02) VALUE ZEROS.
+       01 CV-RESTO               PIC 9(02) VALUE ZEROS.
+       01 CV-DIG1                PIC 9(01) VALUE ZEROS.
+       01 CV-DIG2                PIC 9(01) VALUE ZEROS.
+       01 CV-VALIDO              PIC X(01) VALUE "S".
+
+       01 TBPESO1.
+             03 FILLER     PIC 9(02) VALUE 05.
+             03 FILLER     PIC 9(02) VALUE 04.
+             03 FILLER     PIC 9(02) VALUE 03.
+             03 FILLER     PIC 9(02) VALUE 02.
+             03 FILLER     PIC 9(02) VALUE 09.
+             03 FILLER     PIC 9(02) VALUE 08.
+             03 FILLER     PIC 9(02) VALUE 07.
+             03 FILLER     PIC 9(02) VALUE 06.
+             03 FILLER     PIC 9(02) VALUE 05.
+             03 FILLER     PIC 9(02) VALUE 04.
+             03 FILLER     PIC 9(02) VALUE 03.
+             03 FILLER     PIC 9(02) VALUE 02.
+       01 TBPESO1R REDEFINES TBPESO1.
+             03 TBP1-VAL   PIC 9(02) OCCURS 12 TIMES.
+
+       01 TBPESO2.
+             03 FILLER     PIC 9(02) VALUE 06.
+             03 FILLER     PIC 9(02) VALUE 05.
+             03 FILLER     PIC 9(02) VALUE 04.
+             03 FILLER     PIC 9(02) VALUE 03.
+             03 FILLER     PIC 9(02) VALUE 02.
+             03 FILLER     PIC 9(02) VALUE 09.
+             03 FILLER     PIC 9(02) VALUE 08.
+             03 FILLER     PIC 9(02) VALUE 07.
+             03 FILLER     PIC 9(02) VALUE 06.
+             03 FILLER     PIC 9(02) VALUE 05.
+             03 FILLER     PIC 9(02) VALUE 04.
+             03 FILLER     PIC 9(02) VALUE 03.
+             03 FILLER     PIC 9(02) VALUE 02.
+       01 TBPESO2R REDEFINES TBPESO2.
+             03 TBP2-VAL   PIC 9(02) OCCURS 13 TIMES.
+
        SCREEN SECTION.
 
        01  TELAPRINCIPAL.
@@ -116,7 +202,7 @@
            05  LINE 10  COLUMN 41
                VALUE  "                                       ".
            05  LINE 11  COLUMN 01
-               VALUE  "                                        ".
+               VALUE  "  Estoque Minimo     :".
            05  LINE 11  COLUMN 41
                VALUE  "                                       ".
            05  LINE 12  COLUMN 01
@@ -195,6 +281,9 @@
            05  TPRO-QTDESTOQUE
                LINE 10  COLUMN 25  PIC 9(06)
                USING  PRO-QTDESTOQUE.
+           05  TPRO-QTDEMINIMA
+               LINE 11  COLUMN 25  PIC 9(06)
+               USING  PRO-QTDEMINIMA.
            05  TPRO-CPFCNPJ
                LINE 13  COLUMN 25  PIC 9(14)
                USING  PRO-CPFCNPJ.
@@ -209,34 +298,6 @@
                LINE 14  COLUMN 66  PIC 99.99999.9999
                USING  FOR-TELEFONE.
        
-       01  TELATIPOPRODUTO.
-           05  LINE 18  COLUMN 01
-               VALUE  "                                         ".
-           05  LINE 19  COLUMN 01
-               VALUE  "                                          ".
-           05  LINE 19  COLUMN 41
-               VALUE  "                                       ".
-           05  LINE 20  COLUMN 01
-               VALUE  "         1-SAUDE                     2-".
-           05  LINE 20  COLUMN 41
-               VALUE  "ALIMENTO          3-AGROPECUARIA       ".
-           05  LINE 21  COLUMN 01
-               VALUE  "        4-PET                       5-".
-           05  LINE 21  COLUMN 41
-               VALUE  "Cosmeticos          6-esportivo       ".
-           05  LINE 22  COLUMN 01
-               VALUE  "|         7-geek                 8-".
-           05  LINE 22  COLUMN 41
-               VALUE  "escolar          9-outros       ".
-           05  LINE 23  COLUMN 01
-               VALUE  "|".
-           05  LINE 23  COLUMN 41
-               VALUE  "                                       ".
-           05  LINE 24  COLUMN 01
-               VALUE  "                                        ".
-           05  LINE 24  COLUMN 41
-               VALUE  "                                         ".
-       
        01  TELAUNIDADE.
            05  LINE 18  COLUMN 01
                VALUE  "                                        ".
@@ -293,16 +354,7 @@
 
        PROCEDURE DIVISION.
        INICIO.
-            MOVE "SAUDE"                         TO TBTIPOPRODUTO(1)
-            MOVE "ALIMENTO"                      TO TBTIPOPRODUTO(2)
-            MOVE "AGROPECUARIA"                  TO TBTIPOPRODUTO(3)
-            MOVE "PET "                          TO TBTIPOPRODUTO(4)
-            MOVE "Cosmeticos"                    TO TBTIPOPRODUTO(5)
-            MOVE "Esportivo "                    TO TBTIPOPRODUTO(6)
-            MOVE "Geeek"                         TO TBTIPOPRODUTO(7)
-            MOVE "Escolar"                       TO TBTIPOPRODUTO(8)
-            MOVE "Outros"                        TO TBTIPOPRODUTO(9).
-      
+
        R0.    OPEN I-O ARQPRO
            IF ST-ERRO NOT = "00"
             IF ST-ERRO = "30"
@@ -335,12 +387,39 @@
            ELSE
                  NEXT SENTENCE.
 
+       R0B.
+           OPEN EXTEND ARQAUD
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT ARQAUD
+                 CLOSE ARQAUD
+                 OPEN EXTEND ARQAUD
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE AUDITORIA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           DISPLAY (01, 01) "Operador (matricula/iniciais) : ".
+           ACCEPT (01, 34) W-USUARIO.
+
+       R0C.
+           OPEN INPUT ARQCAT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 PERFORM CARGA-CAT-PADRAO THRU CARGA-CAT-PADRAO-FIM
+                 OPEN INPUT ARQCAT
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQ. DE CATEGORIAS" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           PERFORM CARGA-CAT THRU CARGA-CAT-FIM.
+
        R1.
            MOVE SPACES TO PRO-DESCRICAO PRO-UNIDADE DPRO-TIPOPRODUTO
            DPRO-UNIDADE
 
            MOVE ZEROS TO PRO-CODIGO PRO-TIPOPRODUTO PRO-PRECO
-           PRO-DATAULTIMA PRO-QTDESTOQUE PRO-CPFCNPJ
+           PRO-DATAULTIMA PRO-QTDESTOQUE PRO-CPFCNPJ PRO-QTDEMINIMA
+           MOVE ZEROS TO W-TENTLOCK
 
            MOVE ZEROS TO FOR-CPFCNPJ FOR-TELEFONE FOR-CEP FOR-CODIGO
 
@@ -352,6 +431,13 @@
            DISPLAY TELAPRINCIPAL.
 
        R2.
+           DISPLAY (02, 01) "Buscar Produto por Descricao (S/N) : ".
+           ACCEPT (02, 38) W-OPCAO.
+           MOVE SPACES TO MENS
+           DISPLAY (02, 01) MENS.
+           IF W-OPCAO = "S" OR "s"
+              GO TO BUSCA-NOME.
+
            ACCEPT TPRO-CODIGO.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
@@ -365,16 +451,28 @@
            READ ARQPRO
            IF ST-ERRO NOT = "23"
               IF ST-ERRO = "00"
+                MOVE ZEROS TO W-TENTLOCK
                 PERFORM R5A
                 PERFORM R4A
-                PERFORM R9A THRU R9B
+                PERFORM R9A THRU R9C
                 MOVE "*** PRODUTO JA CADASTRAD0 ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ACE-001
              ELSE
-                MOVE "ERRO NA LEITURA ARQUIVO PRODUTOS" TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM
+                IF ST-ERRO = "51"
+                   PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                   IF W-TENTLOCK > 10
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "*** PRODUTO BLOQUEADO, TENTE MAIS TARDE"
+                                                            TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                   ELSE
+                      GO TO LER-ARQPRO
+                ELSE
+                   MOVE "ERRO NA LEITURA ARQUIVO PRODUTOS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
            ELSE
                 MOVE "*** PRODUTO NAO CADASTRAD0 ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM.
@@ -425,7 +523,7 @@
            DISPLAY TELAPRINCIPAL.
 
        R5.
-           DISPLAY TELATIPOPRODUTO
+           PERFORM MOSTRA-CAT THRU MOSTRA-CAT-FIM
            ACCEPT TPRO-TIPOPRODUTO.
            IF W-ACT = 01
              GO TO R4
@@ -480,10 +578,21 @@
                    DISPLAY TELAPRINCIPAL
                    GO TO R7.
            IF PRO-CPFCNPJ = 0
-               MOVE "*** CPF/CNPJ FORNECEDOR N�O INFORMADO  ***" TO MENS
+               MOVE "*** CPF/CNPJ FORNECEDOR NAO INFORMADO ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO R8.
 
+           IF PRO-CPFCNPJ > 99999999999
+              MOVE PRO-CPFCNPJ TO CV-CNPJ
+              PERFORM VLD-CNPJ THRU VLD-CNPJ-FIM
+           ELSE
+              MOVE PRO-CPFCNPJ TO CV-CPF
+              PERFORM VLD-CPF THRU VLD-CPF-FIM.
+           IF CV-VALIDO = "N"
+              MOVE "*** CPF/CNPJ INVALIDO, DIGITO ERRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R9.
+
        R9A.
            MOVE PRO-CPFCNPJ TO FOR-CPFCNPJ.
            READ ARQFOR
@@ -492,19 +601,37 @@
                MOVE "*** FORNECEDOR DIGITADO NAO ENCONTRADO ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO R8
+               ELSE
+                IF ST-ERRO = "51"
+                   PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                   IF W-TENTLOCK > 10
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "*** FORNECEDOR BLOQUEADO, TENTE MAIS TARDE"
+                                                            TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R8
+                   ELSE
+                      GO TO R9A
                ELSE
                MOVE "ERRO NA LEITURA ARQUIVO FORNECEDORES" TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO ROT-FIM
            ELSE
+                MOVE ZEROS TO W-TENTLOCK
                 MOVE 1 TO IND.
                 DISPLAY TELAPRINCIPAL.
 
        R9B.
+           ACCEPT TPRO-QTDEMINIMA.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R9.
+
+       R9C.
            MOVE 1 TO IND.
            IF W-SEL = 1
            GO TO ALT-OPC.
-       
+
        INC-OPC.
                 MOVE "S" TO W-OPCAO
                 DISPLAY (16, 30) "Deseja Salvar (S/N) : ".
@@ -523,6 +650,10 @@
        INC-WR1.
                 WRITE REGPRO
                 IF ST-ERRO = "00" OR "02"
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "I" TO W-ACAOAUD
+                      MOVE PRO-CODIGO TO W-AUDCHAVE
+                      PERFORM GRAVA-AUD THRU GRAVA-AUD-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO R1.
@@ -530,14 +661,58 @@
                 MOVE "* PRODUTO JA EXISTE,DADOS NAO GRAVADOS *" TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO R1
+                ELSE
+                IF ST-ERRO = "51"
+                   PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                   IF W-TENTLOCK > 10
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "*** REGISTRO EM USO, TENTE MAIS TARDE ***"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                   ELSE
+                      GO TO INC-WR1
                 ELSE
                       MOVE "ERRO NA GRAVACAO DO ARQUIVO DE PRODUTO"
                                                        TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
       
+      * BUSCA POR DESCRICAO (CHAVE ALTERNATIVA PRO-DESCRICAO) *
+       BUSCA-NOME.
+                DISPLAY (02, 01) "Descricao ou inicio da descricao : ".
+                ACCEPT (02, 37) PRO-DESCRICAO.
+                START ARQPRO KEY IS NOT LESS THAN PRO-DESCRICAO
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NENHUM PRODUTO A PARTIR DESSA DESCR. ***"
+                        TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+
+       BUSCA-LOOP.
+                READ ARQPRO NEXT RECORD
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** FIM DO ARQUIVO DE PRODUTOS ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                DISPLAY TELAPRINCIPAL
+                DISPLAY (02, 01)
+                  "S=Seleciona | N=Proxima Descricao | X=Cancela : ".
+                ACCEPT (02, 51) W-OPCAO.
+                IF W-OPCAO = "X" OR "x"
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND W-OPCAO NOT = "s"
+                   GO TO BUSCA-LOOP.
+                MOVE SPACES TO MENS
+                DISPLAY (02, 01) MENS
+                PERFORM R5A
+                PERFORM R4A
+                PERFORM R9A THRU R9C
+                DISPLAY TELAPRINCIPAL
+                GO TO ACE-001.
+
       * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
-      
+
        ACE-001.
                 DISPLAY (20, 18)
                      "N=NOVO REGISTRO | A=ALTERAR | E=EXCLUIR | S=SAIR:"
@@ -573,9 +748,23 @@
        EXC-DL1.
                 DELETE ARQPRO RECORD
                 IF ST-ERRO = "00"
+                   MOVE ZEROS TO W-TENTLOCK
+                   MOVE "E" TO W-ACAOAUD
+                   MOVE PRO-CODIGO TO W-AUDCHAVE
+                   PERFORM GRAVA-AUD THRU GRAVA-AUD-FIM
                    MOVE "*** REGISTRO PRODUTO EXCLUIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
+                IF ST-ERRO = "51"
+                   PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                   IF W-TENTLOCK > 10
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "*** REGISTRO EM USO, TENTE MAIS TARDE ***"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                   ELSE
+                      GO TO EXC-DL1.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
@@ -598,17 +787,31 @@
        ALT-RW1.
                 REWRITE REGPRO
                 IF ST-ERRO = "00" OR "02"
+                   MOVE ZEROS TO W-TENTLOCK
+                   MOVE "A" TO W-ACAOAUD
+                   MOVE PRO-CODIGO TO W-AUDCHAVE
+                   PERFORM GRAVA-AUD THRU GRAVA-AUD-FIM
                    MOVE "*** REGISTRO ALTERADO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
 
                    GO TO R1.
                    DISPLAY TELALIMPAR.
+                IF ST-ERRO = "51"
+                   PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                   IF W-TENTLOCK > 10
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "*** REGISTRO EM USO, TENTE MAIS TARDE ***"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                   ELSE
+                      GO TO ALT-RW1.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO AMIGO"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO ROT-FIM.
-      
+
        ROT-FIM.
-           CLOSE ARQPRO ARQFOR.
+           CLOSE ARQPRO ARQFOR ARQAUD ARQCAT.
            STOP RUN.
        ROT-MENS.
                 MOVE ZEROS TO W-CONT.
@@ -625,10 +828,198 @@
                 EXIT.
        FIM-ROT-TEMPO.
 
+      * CONTA TENTATIVAS E AGUARDA QUANDO O REGISTRO ESTA BLOQUEADO *
+      * POR OUTRO TERMINAL (FILE STATUS 51) *
+       AGUARDA-LOCK.
+           ADD 1 TO W-TENTLOCK
+           MOVE "*** REGISTRO EM USO POR OUTRO TERMINAL ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           MOVE ZEROS TO W-CONT.
+       AGUARDA-LOCK-ESPERA.
+           ADD 1 TO W-CONT
+           IF W-CONT < 5000
+              GO TO AGUARDA-LOCK-ESPERA.
+       AGUARDA-LOCK-FIM.
+                EXIT.
+
+      * GRAVA UM REGISTRO NO ARQUIVO DE AUDITORIA (AUDITORIA.LOG) *
+       GRAVA-AUD.
+           MOVE SPACES TO REGAUD.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE W-USUARIO TO AUD-USUARIO.
+           MOVE "SCE004" TO AUD-PROGRAMA.
+           MOVE W-ACAOAUD TO AUD-ACAO.
+           MOVE W-AUDCHAVE TO AUD-CHAVE.
+           WRITE REGAUD.
+       GRAVA-AUD-FIM.
+                EXIT.
+
+      * CARGA DOS DADOS PADRAO DE CATEGORIAS (1a EXECUCAO) *
+       CARGA-CAT-PADRAO.
+           MOVE "CRIANDO ARQUIVO DE CATEGORIAS DE PRODUTO " TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           OPEN OUTPUT ARQCAT.
+           MOVE 1 TO CAT-CODIGO.
+           MOVE "SAUDE" TO CAT-DESCRICAO.
+           WRITE REGCAT.
+           MOVE 2 TO CAT-CODIGO.
+           MOVE "ALIMENTO" TO CAT-DESCRICAO.
+           WRITE REGCAT.
+           MOVE 3 TO CAT-CODIGO.
+           MOVE "AGROPECUARIA" TO CAT-DESCRICAO.
+           WRITE REGCAT.
+           MOVE 4 TO CAT-CODIGO.
+           MOVE "PET" TO CAT-DESCRICAO.
+           WRITE REGCAT.
+           MOVE 5 TO CAT-CODIGO.
+           MOVE "COSMETICOS" TO CAT-DESCRICAO.
+           WRITE REGCAT.
+           MOVE 6 TO CAT-CODIGO.
+           MOVE "ESPORTIVO" TO CAT-DESCRICAO.
+           WRITE REGCAT.
+           MOVE 7 TO CAT-CODIGO.
+           MOVE "GEEK" TO CAT-DESCRICAO.
+           WRITE REGCAT.
+           MOVE 8 TO CAT-CODIGO.
+           MOVE "ESCOLAR" TO CAT-DESCRICAO.
+           WRITE REGCAT.
+           MOVE 9 TO CAT-CODIGO.
+           MOVE "OUTROS" TO CAT-DESCRICAO.
+           WRITE REGCAT.
+           CLOSE ARQCAT.
+       CARGA-CAT-PADRAO-FIM.
+                EXIT.
+
+      * CARREGA A TABELA DE CATEGORIAS EM MEMORIA (TABTIPOPRODUTO), *
+      * POSICIONANDO CADA DESCRICAO PELO PROPRIO CAT-CODIGO (E NAO  *
+      * POR UM CONTADOR SEQUENCIAL), JA QUE SCE010 PERMITE CODIGOS  *
+      * COM LACUNAS (EXCLUSAO DE CATEGORIAS).                       *
+       CARGA-CAT.
+           MOVE SPACES TO TABTIPOPRODUTO.
+       CARGA-CAT-LOOP.
+           READ ARQCAT NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO CARGA-CAT-SAIR.
+           IF CAT-CODIGO > 0 AND CAT-CODIGO NOT > 10
+              MOVE CAT-DESCRICAO TO TBTIPOPRODUTO (CAT-CODIGO).
+           GO TO CARGA-CAT-LOOP.
+       CARGA-CAT-SAIR.
+           CLOSE ARQCAT.
+       CARGA-CAT-FIM.
+                EXIT.
+
+      * MOSTRA A LISTA DE CATEGORIAS CARREGADA DO ARQCAT *
+       MOSTRA-CAT.
+           DISPLAY TELALIMPAR.
+           MOVE 1 TO IND.
+       MOSTRA-CAT-LOOP.
+           IF TBTIPOPRODUTO (IND) = SPACES
+              GO TO MOSTRA-CAT-FIM.
+           IF IND > 5
+              COMPUTE W-LINCAT = 13 + IND
+              DISPLAY (W-LINCAT, 41) IND "-" TBTIPOPRODUTO (IND)
+           ELSE
+              COMPUTE W-LINCAT = 18 + IND
+              DISPLAY (W-LINCAT, 01) IND "-" TBTIPOPRODUTO (IND).
+           ADD 1 TO IND
+           IF IND > 10
+              GO TO MOSTRA-CAT-FIM.
+           GO TO MOSTRA-CAT-LOOP.
+       MOSTRA-CAT-FIM.
+                EXIT.
+
+      * VALIDA O DIGITO VERIFICADOR DO CPF (MODULO 11) *
+       VLD-CPF.
+           MOVE "S" TO CV-VALIDO.
+           MOVE ZEROS TO CV-SOMA.
+           MOVE 10 TO CV-PESO.
+           MOVE 1 TO IND.
+       VLD-CPF-SOMA1.
+           IF IND > 9
+              GO TO VLD-CPF-CALC1.
+           COMPUTE CV-SOMA = CV-SOMA + (CV-CPF-DIG (IND) * CV-PESO)
+           SUBTRACT 1 FROM CV-PESO
+           ADD 1 TO IND
+           GO TO VLD-CPF-SOMA1.
+       VLD-CPF-CALC1.
+           DIVIDE CV-SOMA BY 11 GIVING CV-QTE REMAINDER CV-RESTO.
+           IF CV-RESTO < 2
+              MOVE 0 TO CV-DIG1
+           ELSE
+              COMPUTE CV-DIG1 = 11 - CV-RESTO.
+           IF CV-DIG1 NOT = CV-CPF-DIG (10)
+              MOVE "N" TO CV-VALIDO
+              GO TO VLD-CPF-FIM.
+
+           MOVE ZEROS TO CV-SOMA.
+           MOVE 11 TO CV-PESO.
+           MOVE 1 TO IND.
+       VLD-CPF-SOMA2.
+           IF IND > 10
+              GO TO VLD-CPF-CALC2.
+           COMPUTE CV-SOMA = CV-SOMA + (CV-CPF-DIG (IND) * CV-PESO)
+           SUBTRACT 1 FROM CV-PESO
+           ADD 1 TO IND
+           GO TO VLD-CPF-SOMA2.
+       VLD-CPF-CALC2.
+           DIVIDE CV-SOMA BY 11 GIVING CV-QTE REMAINDER CV-RESTO.
+           IF CV-RESTO < 2
+              MOVE 0 TO CV-DIG2
+           ELSE
+              COMPUTE CV-DIG2 = 11 - CV-RESTO.
+           IF CV-DIG2 NOT = CV-CPF-DIG (11)
+              MOVE "N" TO CV-VALIDO.
+       VLD-CPF-FIM.
+                EXIT.
+
+      * VALIDA O DIGITO VERIFICADOR DO CNPJ (MODULO 11) *
+       VLD-CNPJ.
+           MOVE "S" TO CV-VALIDO.
+           MOVE ZEROS TO CV-SOMA.
+           MOVE 1 TO IND.
+       VLD-CNPJ-SOMA1.
+           IF IND > 12
+              GO TO VLD-CNPJ-CALC1.
+           COMPUTE CV-SOMA = CV-SOMA +
+                    (CV-CNPJ-DIG (IND) * TBP1-VAL (IND))
+           ADD 1 TO IND
+           GO TO VLD-CNPJ-SOMA1.
+       VLD-CNPJ-CALC1.
+           DIVIDE CV-SOMA BY 11 GIVING CV-QTE REMAINDER CV-RESTO.
+           IF CV-RESTO < 2
+              MOVE 0 TO CV-DIG1
+           ELSE
+              COMPUTE CV-DIG1 = 11 - CV-RESTO.
+           IF CV-DIG1 NOT = CV-CNPJ-DIG (13)
+              MOVE "N" TO CV-VALIDO
+              GO TO VLD-CNPJ-FIM.
+
+           MOVE ZEROS TO CV-SOMA.
+           MOVE 1 TO IND.
+       VLD-CNPJ-SOMA2.
+           IF IND > 13
+              GO TO VLD-CNPJ-CALC2.
+           COMPUTE CV-SOMA = CV-SOMA +
+                    (CV-CNPJ-DIG (IND) * TBP2-VAL (IND))
+           ADD 1 TO IND
+           GO TO VLD-CNPJ-SOMA2.
+       VLD-CNPJ-CALC2.
+           DIVIDE CV-SOMA BY 11 GIVING CV-QTE REMAINDER CV-RESTO.
+           IF CV-RESTO < 2
+              MOVE 0 TO CV-DIG2
+           ELSE
+              COMPUTE CV-DIG2 = 11 - CV-RESTO.
+           IF CV-DIG2 NOT = CV-CNPJ-DIG (14)
+              MOVE "N" TO CV-VALIDO.
+       VLD-CNPJ-FIM.
+                EXIT.
+
       *    FILE STATUS
       *    00 = OPERAÇÃO REALIZADO COM SUCESSO
       *    22 = REGISTRO JÁ CADASTRADO
       *    23 = REGISTRO NÃO ENCONTRADO
       *    30 = ARQUIVO NÃO ENCONTRADO
       *    95 = ISAM NAO CARREGADO
-      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
\ No newline at end of file
+      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
+      *    51 = REGISTRO BLOQUEADO POR OUTRO TERMINAL
\ No newline at end of file
