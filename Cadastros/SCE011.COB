@@ -0,0 +1,258 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE011.
+
+      *AUTHOR. Wallace Martins.
+      *    RECONCILIACAO NOTURNA DE ESTOQUE    *
+      *    LE ARQPRO NA INTEGRA E, PARA CADA PRODUTO, RECALCULA O
+      *    ESTOQUE A PARTIR DO HISTORICO DE ARQPED/ARQPEI (COMPRAS
+      *    SOMAM, VENDAS EFETIVADAS SUBTRAEM, PEDIDOS CANCELADOS E
+      *    ITENS EM ESPERA DE ESTOQUE NAO ENTRAM NA CONTA), E EMITE
+      *    UM RELATORIO DE DIVERGENCIA PARA OS PRODUTOS ONDE O
+      *    ESTOQUE ATUAL NAO BATE COM O HISTORICO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQPRO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PRO-CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS PRO-DESCRICAO
+                                   WITH DUPLICATES.
+
+           SELECT ARQPED ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS PED-COD
+                 ALTERNATE RECORD KEY IS PED-CLI-CPFCNPJ WITH DUPLICATES
+                 ALTERNATE RECORD KEY IS PED-FOR-CPFCNPJ WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQPEI ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS PEI-CHAVE
+                 ALTERNATE RECORD KEY IS PEI-COD-PRO WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQREL ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPRO.DAT".
+
+       01 REGPRO.
+          03 CHAVE1.
+            05 PRO-CODIGO            PIC 9(06).
+          03 PRO-DESCRICAO           PIC X(30).
+          03 PRO-UNIDADE             PIC X(02).
+          03 PRO-TIPOPRODUTO         PIC 9(01).
+          03 PRO-PRECO               PIC 9(06)V99.
+          03 PRO-DATAULTIMA          PIC 9(08).
+          03 PRO-QTDESTOQUE          PIC 9(06).
+          03 PRO-CPFCNPJ             PIC 9(14).
+          03 PRO-QTDEMINIMA          PIC 9(06).
+
+       FD ARQPED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPED.DAT".
+
+       01 REGPED.
+          03 PED-COD                 PIC 9(06).
+          03 PED-TIPOPEDIDO          PIC X(15).
+          03 PED-DATA                PIC 9(08).
+          03 PED-CLI-CPFCNPJ         PIC 9(14).
+          03 PED-FOR-CPFCNPJ         PIC 9(14).
+          03 PED-QTDITENS            PIC 9(02).
+          03 PED-VALORTOTAL          PIC 9(09)V99.
+          03 PED-STATUS              PIC X(01).
+
+       FD ARQPEI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPEI.DAT".
+
+       01 REGPEI.
+          03 PEI-CHAVE.
+             05 PEI-COD              PIC 9(06).
+             05 PEI-ITEM             PIC 9(02).
+          03 PEI-COD-PRO             PIC 9(06).
+          03 PEI-QUANTIDADE          PIC 9(06).
+          03 PEI-PRECOUNITARIO       PIC 9(06)V99.
+          03 PEI-VALORITEM           PIC 9(09)V99.
+          03 PEI-STATUS              PIC X(01).
+
+       FD ARQREL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELRECON.TXT".
+       01 REGREL                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO                    PIC X(02) VALUE "00".
+       01 W-ESTOQUE-CALC             PIC S9(07) VALUE ZEROS.
+       01 W-QTDPROD                  PIC 9(06) VALUE ZEROS.
+       01 W-QTDDIVERG                PIC 9(06) VALUE ZEROS.
+
+       01 LINHA-DIV.
+           03 FILLER                 PIC X(03) VALUE SPACES.
+           03 LD-CODIGO               PIC 9(06).
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 LD-DESCRICAO            PIC X(30).
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 LD-ATUAL                PIC ZZZ.ZZ9.
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 LD-ESPERADO             PIC -ZZZ.ZZ9.
+
+       01 LINHA-TOT.
+           03 FILLER                 PIC X(01) VALUE SPACES.
+           03 LT-TITULO               PIC X(30).
+           03 LT-QTDE                 PIC ZZZ.ZZ9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+
+       R0.    OPEN INPUT ARQPRO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 DISPLAY "*** ARQUIVO DE PRODUTOS NAO ENCONTRADO ***"
+                 GO TO ROT-FIM
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE PRODUTOS"
+                 GO TO ROT-FIM.
+
+       R0A.
+           OPEN INPUT ARQPED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 DISPLAY "*** ARQUIVO DE PEDIDOS NAO ENCONTRADO ***"
+                 GO TO ROT-FIM
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE PEDIDOS"
+                 GO TO ROT-FIM.
+
+       R0B.
+           OPEN INPUT ARQPEI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 DISPLAY "*** ARQUIVO DE ITENS NAO ENCONTRADO ***"
+                 GO TO ROT-FIM
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE ITENS"
+                 GO TO ROT-FIM.
+
+       R0C.
+           OPEN OUTPUT ARQREL
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE RELATORIO"
+              GO TO ROT-FIM.
+           MOVE SPACES TO REGREL
+           MOVE "RELATORIO DE RECONCILIACAO DE ESTOQUE" TO REGREL
+           WRITE REGREL.
+           MOVE SPACES TO REGREL WRITE REGREL.
+
+       R1.
+           READ ARQPRO NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO R4-FIM.
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO DE PRODUTOS"
+              GO TO ROT-FIM.
+
+           ADD 1 TO W-QTDPROD
+           MOVE ZEROS TO W-ESTOQUE-CALC
+
+           PERFORM R2-SOMA-ITENS THRU R2-SOMA-ITENS-FIM.
+
+           PERFORM R3-COMPARA THRU R3-COMPARA-FIM.
+
+           GO TO R1.
+
+      * PERCORRE OS ITENS DE PEDIDO DO PRODUTO CORRENTE (CHAVE ALTER- *
+      * NATIVA PEI-COD-PRO), SOMANDO COMPRAS E SUBTRAINDO VENDAS      *
+      * EFETIVADAS, IGNORANDO PEDIDOS CANCELADOS E ITENS EM ESPERA    *
+       R2-SOMA-ITENS.
+           MOVE PRO-CODIGO TO PEI-COD-PRO
+           START ARQPEI KEY IS NOT LESS THAN PEI-COD-PRO
+           IF ST-ERRO NOT = "00"
+              GO TO R2-SOMA-ITENS-FIM.
+
+       R2-SOMA-LOOP.
+           READ ARQPEI NEXT RECORD
+           IF ST-ERRO NOT = "00"
+              GO TO R2-SOMA-ITENS-FIM.
+           IF PEI-COD-PRO NOT = PRO-CODIGO
+              GO TO R2-SOMA-ITENS-FIM.
+
+           MOVE PEI-COD TO PED-COD
+           READ ARQPED
+           IF ST-ERRO NOT = "00"
+              GO TO R2-SOMA-LOOP.
+           IF PED-STATUS = "C"
+              GO TO R2-SOMA-LOOP.
+
+           IF PED-TIPOPEDIDO = 1
+              ADD PEI-QUANTIDADE TO W-ESTOQUE-CALC
+           ELSE
+            IF PED-TIPOPEDIDO = 2
+              IF PEI-STATUS NOT = "P"
+                 SUBTRACT PEI-QUANTIDADE FROM W-ESTOQUE-CALC.
+
+           GO TO R2-SOMA-LOOP.
+
+       R2-SOMA-ITENS-FIM.
+                EXIT.
+
+      * COMPARA O ESTOQUE RECALCULADO COM O ESTOQUE ATUAL DO PRODUTO *
+       R3-COMPARA.
+           IF W-ESTOQUE-CALC = PRO-QTDESTOQUE
+              GO TO R3-COMPARA-FIM.
+
+           ADD 1 TO W-QTDDIVERG
+           MOVE PRO-CODIGO TO LD-CODIGO
+           MOVE PRO-DESCRICAO TO LD-DESCRICAO
+           MOVE PRO-QTDESTOQUE TO LD-ATUAL
+           MOVE W-ESTOQUE-CALC TO LD-ESPERADO
+           MOVE LINHA-DIV TO REGREL
+           WRITE REGREL.
+
+       R3-COMPARA-FIM.
+                EXIT.
+
+       R4-FIM.
+           MOVE SPACES TO REGREL WRITE REGREL.
+           IF W-QTDDIVERG = 0
+              MOVE "*** NENHUMA DIVERGENCIA ENCONTRADA ***" TO REGREL
+              WRITE REGREL.
+
+           MOVE SPACES TO LINHA-TOT
+           MOVE "PRODUTOS VERIFICADOS  :" TO LT-TITULO
+           MOVE W-QTDPROD TO LT-QTDE
+           MOVE LINHA-TOT TO REGREL
+           WRITE REGREL.
+
+           MOVE SPACES TO LINHA-TOT
+           MOVE "DIVERGENCIAS ENCONTRADAS :" TO LT-TITULO
+           MOVE W-QTDDIVERG TO LT-QTDE
+           MOVE LINHA-TOT TO REGREL
+           WRITE REGREL.
+
+           DISPLAY "*** RELATORIO GERADO EM RELRECON.TXT ***".
+
+       ROT-FIM.
+           CLOSE ARQPRO ARQPED ARQPEI ARQREL.
+           STOP RUN.
+
+      *    FILE STATUS
+      *    00 = OPERAÇÃO REALIZADA COM SUCESSO
+      *    22 = REGISTRO JÁ CADASTRADO
+      *    23 = REGISTRO NÃO ENCONTRADO
+      *    30 = ARQUIVO NÃO ENCONTRADO
+      *    95 = ISAM NAO CARREGADO
+      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
