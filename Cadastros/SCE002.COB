@@ -24,7 +24,11 @@
                     ALTERNATE RECORD KEY IS CEP-LOGRADOURO
                     WITH DUPLICATES
                     FILE STATUS  IS ST-ERRO.
-       
+
+           SELECT ARQAUD ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
        DATA DIVISION.
        FILE SECTION.
        FD ARQCLI
@@ -47,6 +51,8 @@
           03 CLI-CIDADE              PIC X(24).
           03 CLI-ESTADO              PIC X(02).
           03 CLI-TELEFONE            PIC 9(11).
+          03 CLI-TELEFONE2           PIC 9(11).
+          03 CLI-TIPOTELEFONE2       PIC X(01).
           03 CLI-EMAIL               PIC X(33).
           03 CLI-CONTATO             PIC X(32).
 
@@ -59,7 +65,19 @@
                 03 CEP-BAIRRO             PIC X(20).
                 03 CEP-CIDADE             PIC X(20).
                 03 CEP-UF                 PIC X(02).
-       
+
+       FD ARQAUD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDITORIA.LOG".
+       01 REGAUD.
+                03 AUD-DATA               PIC 9(08).
+                03 AUD-HORA               PIC 9(06).
+                03 AUD-USUARIO            PIC X(12).
+                03 AUD-PROGRAMA           PIC X(08).
+                03 AUD-ACAO               PIC X(01).
+                03 AUD-CHAVE              PIC X(14).
+                03 FILLER                 PIC X(30).
+
        WORKING-STORAGE SECTION.
        01 W-OPCAO                PIC X(01) VALUE SPACES.
        01 W-UPPERCASE            PIC X(01) VALUE SPACES.
@@ -70,6 +88,10 @@
        01 W-CONT                 PIC 9(06) VALUE ZEROS.
        01 MENS                   PIC X(50) VALUE SPACES.
        01 W-SEL                  PIC 9(01) VALUE ZEROS.
+       01 W-USUARIO              PIC X(12) VALUE SPACES.
+       01 W-ACAOAUD              PIC X(01) VALUE SPACES.
+       01 W-AUDCHAVE             PIC X(14) VALUE SPACES.
+       01 W-TENTLOCK             PIC 9(02) VALUE ZEROS.
        01 TXUF.
             03 UF-SIGLA          PIC X(02) VALUE SPACES.
             03 UF-COMP           PIC X(20) VALUE SPACES.
@@ -105,7 +127,55 @@
        01 TBUFR REDEFINES TBUF.
              03 TABUF    PIC X(22) OCCURS 27 TIMES.
        01 IND            PIC 9(02) VALUE ZEROS.
-       
+
+      * CAMPOS PARA VALIDACAO DO DIGITO VERIFICADOR (MODULO 11) *
+       01 CV-CPF                 PIC 9(11).
+       01 CV-CPF-R  REDEFINES CV-CPF.
+             03 CV-CPF-DIG       PIC 9(01) OCCURS 11 TIMES.
+       01 CV-CNPJ                PIC 9(14).
+       01 CV-CNPJ-R REDEFINES CV-CNPJ.
+             03 CV-CNPJ-DIG      PIC 9(01) OCCURS 14 TIMES.
+       01 CV-SOMA                PIC 9(05) VALUE ZEROS.
+       01 CV-QTE                 PIC 9(03) VALUE ZEROS.
+       01 CV-PESO                PIC 9(02) VALUE ZEROS.
+       01 CV-RESTO               PIC 9(02) VALUE ZEROS.
+       01 CV-DIG1                PIC 9(01) VALUE ZEROS.
+       01 CV-DIG2                PIC 9(01) VALUE ZEROS.
+       01 CV-VALIDO              PIC X(01) VALUE "S".
+
+       01 TBPESO1.
+             03 FILLER     PIC 9(02) VALUE 05.
+             03 FILLER     PIC 9(02) VALUE 04.
+             03 FILLER     PIC 9(02) VALUE 03.
+             03 FILLER     PIC 9(02) VALUE 02.
+             03 FILLER     PIC 9(02) VALUE 09.
+             03 FILLER     PIC 9(02) VALUE 08.
+             03 FILLER     PIC 9(02) VALUE 07.
+             03 FILLER     PIC 9(02) VALUE 06.
+             03 FILLER     PIC 9(02) VALUE 05.
+             03 FILLER     PIC 9(02) VALUE 04.
+             03 FILLER     PIC 9(02) VALUE 03.
+             03 FILLER     PIC 9(02) VALUE 02.
+       01 TBPESO1R REDEFINES TBPESO1.
+             03 TBP1-VAL   PIC 9(02) OCCURS 12 TIMES.
+
+       01 TBPESO2.
+             03 FILLER     PIC 9(02) VALUE 06.
+             03 FILLER     PIC 9(02) VALUE 05.
+             03 FILLER     PIC 9(02) VALUE 04.
+             03 FILLER     PIC 9(02) VALUE 03.
+             03 FILLER     PIC 9(02) VALUE 02.
+             03 FILLER     PIC 9(02) VALUE 09.
+             03 FILLER     PIC 9(02) VALUE 08.
+             03 FILLER     PIC 9(02) VALUE 07.
+             03 FILLER     PIC 9(02) VALUE 06.
+             03 FILLER     PIC 9(02) VALUE 05.
+             03 FILLER     PIC 9(02) VALUE 04.
+             03 FILLER     PIC 9(02) VALUE 03.
+             03 FILLER     PIC 9(02) VALUE 02.
+       01 TBPESO2R REDEFINES TBPESO2.
+             03 TBP2-VAL   PIC 9(02) OCCURS 13 TIMES.
+
        SCREEN SECTION.
        01  TELAPRINCIPAL.
             05  LINE 01  COLUMN 01
@@ -146,6 +216,10 @@
                VALUE  "mail :                                  ".
            05  LINE 15  COLUMN 01
                VALUE  "   CONTATO  :".
+           05  LINE 15  COLUMN 50
+               VALUE  "Tel2 :".
+           05  LINE 15  COLUMN 68
+               VALUE  "-".
            05  LINE 17  COLUMN 01
                VALUE  "  MENSAGENS :".
            05  TCLI-TIPOCLIENTE
@@ -160,6 +234,9 @@
            05  TCLI-CPF
                LINE 05  COLUMN 32  PIC 999.999.999.999.99
                USING  CLI-CPF.
+           05  TCLI-CNPJ
+               LINE 05  COLUMN 32  PIC 9(14)
+               USING  CLI-CNPJ.
            05  TCLI-NOME
                LINE 06  COLUMN 32  PIC X(30)
                USING  CLI-NOME.
@@ -199,6 +276,12 @@
            05  TCLI-CONTATO
                LINE 15  COLUMN 15  PIC X(32)
                USING  CLI-CONTATO.
+           05  TCLI-TELEFONE2
+               LINE 15  COLUMN 57  PIC 9(11)
+               USING  CLI-TELEFONE2.
+           05  TCLI-TIPOTELEFONE2
+               LINE 15  COLUMN 69  PIC X(01)
+               USING  CLI-TIPOTELEFONE2.
 
            01  TELALIMPAR.
            05  LINE 19  COLUMN 01
@@ -264,6 +347,20 @@
            ELSE
                  NEXT SENTENCE.
 
+       R0B.
+           OPEN EXTEND ARQAUD
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT ARQAUD
+                 CLOSE ARQAUD
+                 OPEN EXTEND ARQAUD
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE AUDITORIA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           DISPLAY (01, 01) "Operador (matricula/iniciais) : ".
+           ACCEPT (01, 34) W-USUARIO.
+
        R1.
            MOVE SPACES TO
            DCLI-TIPOCLIENTE DCLI-ESTADO CLI-TIPOCLIENTE
@@ -273,7 +370,9 @@
            MOVE SPACES TO CEP-LOGRADOURO CEP-BAIRRO CEP-CIDADE CEP-UF
 
            MOVE ZEROS TO CLI-CODIGO CLI-CPF CLI-CNPJ CLI-CEP
-           CLI-TELEFONE
+           CLI-TELEFONE CLI-TELEFONE2
+           MOVE SPACES TO CLI-TIPOTELEFONE2
+           MOVE ZEROS TO W-TENTLOCK
 
            DISPLAY TELAPRINCIPAL.
 
@@ -302,6 +401,13 @@
            DISPLAY TELAPRINCIPAL.
 
        R3.
+           DISPLAY (02, 01) "Buscar Cliente por Nome (S/N) : ".
+           ACCEPT (02, 34) W-OPCAO.
+           MOVE SPACES TO MENS
+           DISPLAY (02, 01) MENS.
+           IF W-OPCAO = "S" OR "s"
+              GO TO BUSCA-NOME.
+
            ACCEPT TCLI-CODIGO.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
@@ -316,28 +422,67 @@
            READ ARQCLI
            IF ST-ERRO NOT = "23"
               IF ST-ERRO = "00"
+                MOVE ZEROS TO W-TENTLOCK
                 PERFORM R7A THRU R7B
                 DISPLAY TELAPRINCIPAL
                 MOVE "*** CLIENTE JA CADASTRAD0 ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ACE-001
              ELSE
-                MOVE "ERRO NA LEITURA ARQUIVO Cliente" TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM
+                IF ST-ERRO = "51"
+                   PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                   IF W-TENTLOCK > 10
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "*** CLIENTE BLOQUEADO, TENTE MAIS TARDE ***"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                   ELSE
+                      GO TO LER-ARQCLI
+                ELSE
+                   MOVE "ERRO NA LEITURA ARQUIVO Cliente" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
            ELSE
                 MOVE "*** CLIENTE NAO CADASTRAD0 ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM.
 
        R4.
-           ACCEPT TCLI-CPF.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-              GO TO R3.
-           IF CLI-CPF = SPACES
-              MOVE "CPF NAO PODE FICAR EM BRANCO" TO MENS
+           IF CLI-TIPOCLIENTE = "J"
+               DISPLAY TCLI-CNPJ
+               ACCEPT TCLI-CNPJ
+               ACCEPT W-ACT FROM ESCAPE KEY
+               IF W-ACT = 01
+                  GO TO R3
+               ELSE
+                  IF CLI-CNPJ = 0
+                     MOVE "CNPJ NAO PODE FICAR EM BRANCO" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO R4
+           ELSE
+               DISPLAY TCLI-CPF
+               ACCEPT TCLI-CPF
+               ACCEPT W-ACT FROM ESCAPE KEY
+               IF W-ACT = 01
+                  GO TO R3
+               ELSE
+                  IF CLI-CPF = SPACES
+                     MOVE "CPF NAO PODE FICAR EM BRANCO" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO R4.
+
+       R4A.
+           IF CLI-TIPOCLIENTE = "J"
+              MOVE CLI-CNPJ TO CV-CNPJ
+              PERFORM VLD-CNPJ THRU VLD-CNPJ-FIM
+           ELSE
+              MOVE CLI-CPF TO CV-CPF
+              PERFORM VLD-CPF THRU VLD-CPF-FIM.
+           IF CV-VALIDO = "N"
+              MOVE "*** CPF/CNPJ INVALIDO, DIGITO ERRADO ***" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R4.
+
        R5.
            ACCEPT TCLI-NOME.
            ACCEPT W-ACT FROM ESCAPE KEY
@@ -358,6 +503,13 @@
               GO TO R6.
 
        R7.
+           DISPLAY (02, 01) "Nao sabe o CEP? Buscar por Rua (S/N) : ".
+           ACCEPT (02, 41) W-OPCAO.
+           MOVE SPACES TO MENS
+           DISPLAY (02, 01) MENS.
+           IF W-OPCAO = "S" OR "s"
+              GO TO BUSCA-CEP.
+
            ACCEPT TCLI-CEP
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
@@ -377,10 +529,22 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R8
                ELSE
+                IF ST-ERRO = "51"
+                   PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                   IF W-TENTLOCK > 10
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "*** CEP BLOQUEADO, TENTE MAIS TARDE ***"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R8
+                   ELSE
+                      GO TO R7A
+                ELSE
                   MOVE "ERRO NA LEITURA ARQUIVO CADASTRO CEP" TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO ROT-FIM
            ELSE
+                MOVE ZEROS TO W-TENTLOCK
                 MOVE 1 TO IND.
                 DISPLAY TELAPRINCIPAL.
 
@@ -430,11 +594,35 @@
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R10.
 
+       R10A.
+           ACCEPT TCLI-TELEFONE2.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R10.
+           IF CLI-TELEFONE2 = ZEROS
+              MOVE SPACES TO CLI-TIPOTELEFONE2
+              GO TO R11.
+
+       R10B.
+           ACCEPT TCLI-TIPOTELEFONE2.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R10A.
+           IF CLI-TIPOTELEFONE2 = "f" OR "F"
+              MOVE "F" TO CLI-TIPOTELEFONE2
+           ELSE
+            IF CLI-TIPOTELEFONE2 = "c" OR "C"
+              MOVE "C" TO CLI-TIPOTELEFONE2
+             ELSE
+              MOVE "F - Fixo : C - Celular" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R10B.
+
        R11.
            ACCEPT TCLI-EMAIL.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
-              GO TO R10.
+              GO TO R10A.
            IF CLI-EMAIL = SPACES
             MOVE " *** TELEFONE NAO PODE FICAR EM BRANCO ***" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -471,6 +659,10 @@
        INC-WR1.
                 WRITE REGCLI
                 IF ST-ERRO = "00" OR "02"
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "I" TO W-ACAOAUD
+                      MOVE CLI-CODIGO TO W-AUDCHAVE
+                      PERFORM GRAVA-AUD THRU GRAVA-AUD-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO R1.
@@ -478,12 +670,86 @@
                   MOVE "* AMIGO JA EXISTE,DADOS NAO GRAVADOS *" TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO R1
+                ELSE
+                IF ST-ERRO = "51"
+                   PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                   IF W-TENTLOCK > 10
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "*** REGISTRO EM USO, TENTE MAIS TARDE ***"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                   ELSE
+                      GO TO INC-WR1
                 ELSE
                       MOVE "ERRO NA GRAVACAO DO ARQUIVO DE PRODUTO"
                                                        TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
 
+      * BUSCA POR NOME (INICIA NA CHAVE ALTERNATIVA CLI-NOME) *
+       BUSCA-NOME.
+                DISPLAY (02, 01) "Nome ou inicio do nome : ".
+                ACCEPT (02, 27) CLI-NOME.
+                START ARQCLI KEY IS NOT LESS THAN CLI-NOME
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NENHUM CLIENTE A PARTIR DESSE NOME ***"
+                        TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+
+       BUSCA-LOOP.
+                READ ARQCLI NEXT RECORD
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** FIM DO ARQUIVO DE CLIENTES ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                DISPLAY TELAPRINCIPAL
+                DISPLAY (02, 01)
+                  "S=Seleciona | N=Proximo Nome | X=Cancela Busca : ".
+                ACCEPT (02, 51) W-OPCAO.
+                IF W-OPCAO = "X" OR "x"
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND W-OPCAO NOT = "s"
+                   GO TO BUSCA-LOOP.
+                MOVE SPACES TO MENS
+                DISPLAY (02, 01) MENS
+                PERFORM R7A THRU R7C
+                DISPLAY TELAPRINCIPAL
+                GO TO ACE-001.
+
+      * BUSCA CEP POR LOGRADOURO (CHAVE ALTERNATIVA CEP-LOGRADOURO) *
+       BUSCA-CEP.
+                DISPLAY (02, 01) "Logradouro ou inicio do logradouro :".
+                ACCEPT (02, 38) CEP-LOGRADOURO.
+                START ARQCEP KEY IS NOT LESS THAN CEP-LOGRADOURO
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NENHUM CEP A PARTIR DESSE LOGRADOURO ***"
+                        TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R7.
+
+       BUSCA-CEP-LOOP.
+                READ ARQCEP NEXT RECORD
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** FIM DO ARQUIVO DE CEP ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R7.
+                DISPLAY (02, 01) CEP-LOGRADOURO
+                DISPLAY (02, 32)
+                  "S=Seleciona | N=Proximo | X=Cancela : ".
+                ACCEPT (02, 71) W-OPCAO.
+                IF W-OPCAO = "X" OR "x"
+                   GO TO R7.
+                IF W-OPCAO NOT = "S" AND W-OPCAO NOT = "s"
+                   GO TO BUSCA-CEP-LOOP.
+                MOVE SPACES TO MENS
+                DISPLAY (02, 01) MENS
+                MOVE CEP-NUMCEP TO CLI-CEP
+                DISPLAY TELAPRINCIPAL
+                PERFORM R7B THRU R7C
+                GO TO R8.
+
        ACE-001.
                 DISPLAY (20, 18)
                      "N=NOVO REGISTRO | A=ALTERAR | E=EXCLUIR | S=SAIR:"
@@ -519,9 +785,23 @@
        EXC-DL1.
                 DELETE ARQCLI RECORD
                 IF ST-ERRO = "00"
+                   MOVE ZEROS TO W-TENTLOCK
+                   MOVE "E" TO W-ACAOAUD
+                   MOVE CLI-CODIGO TO W-AUDCHAVE
+                   PERFORM GRAVA-AUD THRU GRAVA-AUD-FIM
                    MOVE "*** REGISTRO AMIGO EXCLUIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
+                IF ST-ERRO = "51"
+                   PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                   IF W-TENTLOCK > 10
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "*** REGISTRO EM USO, TENTE MAIS TARDE ***"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                   ELSE
+                      GO TO EXC-DL1.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
@@ -544,17 +824,31 @@
        ALT-RW1.
                 REWRITE REGCLI
                 IF ST-ERRO = "00" OR "02"
+                   MOVE ZEROS TO W-TENTLOCK
+                   MOVE "A" TO W-ACAOAUD
+                   MOVE CLI-CODIGO TO W-AUDCHAVE
+                   PERFORM GRAVA-AUD THRU GRAVA-AUD-FIM
                    MOVE "*** REGISTRO ALTERADO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
 
                    GO TO R1.
                    DISPLAY TELALIMPAR.
+                IF ST-ERRO = "51"
+                   PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                   IF W-TENTLOCK > 10
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "*** REGISTRO EM USO, TENTE MAIS TARDE ***"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                   ELSE
+                      GO TO ALT-RW1.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO AMIGO"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
 
        ROT-FIM.
-           CLOSE ARQCLI ARQCEP.
+           CLOSE ARQCLI ARQCEP ARQAUD.
            STOP RUN.
        ROT-MENS.
                 MOVE ZEROS TO W-CONT.
@@ -571,10 +865,125 @@
                 EXIT.
        FIM-ROT-TEMPO.
 
+      * CONTA TENTATIVAS E AGUARDA QUANDO O REGISTRO ESTA BLOQUEADO *
+      * POR OUTRO TERMINAL (FILE STATUS 51) *
+       AGUARDA-LOCK.
+           ADD 1 TO W-TENTLOCK
+           MOVE "*** REGISTRO EM USO POR OUTRO TERMINAL ***"
+                                                          TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           MOVE ZEROS TO W-CONT.
+       AGUARDA-LOCK-ESPERA.
+           ADD 1 TO W-CONT
+           IF W-CONT < 5000
+              GO TO AGUARDA-LOCK-ESPERA.
+       AGUARDA-LOCK-FIM.
+                EXIT.
+
+      * GRAVA UM REGISTRO DE AUDITORIA (QUEM/QUANDO/O QUE FOI FEITO) *
+       GRAVA-AUD.
+           MOVE SPACES TO REGAUD.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE W-USUARIO TO AUD-USUARIO.
+           MOVE "SCE002" TO AUD-PROGRAMA.
+           MOVE W-ACAOAUD TO AUD-ACAO.
+           MOVE W-AUDCHAVE TO AUD-CHAVE.
+           WRITE REGAUD.
+       GRAVA-AUD-FIM.
+                EXIT.
+
+      * VALIDA O DIGITO VERIFICADOR DO CPF (MODULO 11) *
+       VLD-CPF.
+           MOVE "S" TO CV-VALIDO.
+           MOVE ZEROS TO CV-SOMA.
+           MOVE 10 TO CV-PESO.
+           MOVE 1 TO IND.
+       VLD-CPF-SOMA1.
+           IF IND > 9
+              GO TO VLD-CPF-CALC1.
+           COMPUTE CV-SOMA = CV-SOMA + (CV-CPF-DIG (IND) * CV-PESO)
+           SUBTRACT 1 FROM CV-PESO
+           ADD 1 TO IND
+           GO TO VLD-CPF-SOMA1.
+       VLD-CPF-CALC1.
+           DIVIDE CV-SOMA BY 11 GIVING CV-QTE REMAINDER CV-RESTO.
+           IF CV-RESTO < 2
+              MOVE 0 TO CV-DIG1
+           ELSE
+              COMPUTE CV-DIG1 = 11 - CV-RESTO.
+           IF CV-DIG1 NOT = CV-CPF-DIG (10)
+              MOVE "N" TO CV-VALIDO
+              GO TO VLD-CPF-FIM.
+
+           MOVE ZEROS TO CV-SOMA.
+           MOVE 11 TO CV-PESO.
+           MOVE 1 TO IND.
+       VLD-CPF-SOMA2.
+           IF IND > 10
+              GO TO VLD-CPF-CALC2.
+           COMPUTE CV-SOMA = CV-SOMA + (CV-CPF-DIG (IND) * CV-PESO)
+           SUBTRACT 1 FROM CV-PESO
+           ADD 1 TO IND
+           GO TO VLD-CPF-SOMA2.
+       VLD-CPF-CALC2.
+           DIVIDE CV-SOMA BY 11 GIVING CV-QTE REMAINDER CV-RESTO.
+           IF CV-RESTO < 2
+              MOVE 0 TO CV-DIG2
+           ELSE
+              COMPUTE CV-DIG2 = 11 - CV-RESTO.
+           IF CV-DIG2 NOT = CV-CPF-DIG (11)
+              MOVE "N" TO CV-VALIDO.
+       VLD-CPF-FIM.
+                EXIT.
+
+      * VALIDA O DIGITO VERIFICADOR DO CNPJ (MODULO 11) *
+       VLD-CNPJ.
+           MOVE "S" TO CV-VALIDO.
+           MOVE ZEROS TO CV-SOMA.
+           MOVE 1 TO IND.
+       VLD-CNPJ-SOMA1.
+           IF IND > 12
+              GO TO VLD-CNPJ-CALC1.
+           COMPUTE CV-SOMA = CV-SOMA +
+                    (CV-CNPJ-DIG (IND) * TBP1-VAL (IND))
+           ADD 1 TO IND
+           GO TO VLD-CNPJ-SOMA1.
+       VLD-CNPJ-CALC1.
+           DIVIDE CV-SOMA BY 11 GIVING CV-QTE REMAINDER CV-RESTO.
+           IF CV-RESTO < 2
+              MOVE 0 TO CV-DIG1
+           ELSE
+              COMPUTE CV-DIG1 = 11 - CV-RESTO.
+           IF CV-DIG1 NOT = CV-CNPJ-DIG (13)
+              MOVE "N" TO CV-VALIDO
+              GO TO VLD-CNPJ-FIM.
+
+           MOVE ZEROS TO CV-SOMA.
+           MOVE 1 TO IND.
+       VLD-CNPJ-SOMA2.
+           IF IND > 13
+              GO TO VLD-CNPJ-CALC2.
+           COMPUTE CV-SOMA = CV-SOMA +
+                    (CV-CNPJ-DIG (IND) * TBP2-VAL (IND))
+           ADD 1 TO IND
+           GO TO VLD-CNPJ-SOMA2.
+       VLD-CNPJ-CALC2.
+           DIVIDE CV-SOMA BY 11 GIVING CV-QTE REMAINDER CV-RESTO.
+           IF CV-RESTO < 2
+              MOVE 0 TO CV-DIG2
+           ELSE
+              COMPUTE CV-DIG2 = 11 - CV-RESTO.
+           IF CV-DIG2 NOT = CV-CNPJ-DIG (14)
+              MOVE "N" TO CV-VALIDO.
+       VLD-CNPJ-FIM.
+                EXIT.
+
       *    FILE STATUS
       *    00 = OPERAÇÃO REALIZADO COM SUCESSO
       *    22 = REGISTRO JÁ CADASTRADO
       *    23 = REGISTRO NÃO ENCONTRADO
       *    30 = ARQUIVO NÃO ENCONTRADO
       *    95 = ISAM NAO CARREGADO
-      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
\ No newline at end of file
+      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
+      *    51 = REGISTRO BLOQUEADO POR OUTRO TERMINAL
\ No newline at end of file
