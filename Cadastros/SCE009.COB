@@ -0,0 +1,374 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE009.
+
+      *AUTHOR. Wallace Martins.
+      *    EXPORTACAO DOS CADASTROS PARA ARQUIVO CSV    *
+      *    LE POR INTEIRO O ARQUIVO DE CADASTRO ESCOLHIDO E GRAVA
+      *    UM ARQUIVO TEXTO SEPARADO POR VIRGULA, PARA ANALISE EM
+      *    PLANILHA ELETRONICA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCLI ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CLI-CODIGO
+                      ALTERNATE RECORD KEY IS CLI-NOME WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQFOR ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS FOR-CPFCNPJ
+                     ALTERNATE RECORD KEY IS  FOR-CODIGO WITH DUPLICATES
+                     ALTERNATE RECORD KEY IS  FOR-NOME WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQPRO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PRO-CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS PRO-DESCRICAO
+                                   WITH DUPLICATES.
+
+           SELECT ARQPED ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS PED-COD
+                 ALTERNATE RECORD KEY IS PED-CLI-CPFCNPJ WITH DUPLICATES
+                 ALTERNATE RECORD KEY IS PED-FOR-CPFCNPJ WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQCSV ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCLI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCLI.DAT".
+       01 REGCLI.
+          03 CHAVE1.
+            05 CLI-CODIGO            PIC 9(11).
+          03 CLI-TIPOCLIENTE         PIC X(01).
+          03 CLI-CPF                 PIC 9(11).
+          03 CLI-CNPJ                PIC 9(14).
+          03 CLI-NOME                PIC X(30).
+          03 CLI-APELIDO             PIC X(30).
+          03 CLI-CEP                 PIC 9(08).
+          03 CLI-LOGRADOURO          PIC X(24).
+          03 CLI-NUMERO              PIC X(11).
+          03 CLI-COMPLEMENTO         PIC X(24).
+          03 CLI-BAIRRO              PIC X(40).
+          03 CLI-CIDADE              PIC X(24).
+          03 CLI-ESTADO              PIC X(02).
+          03 CLI-TELEFONE            PIC 9(11).
+          03 CLI-TELEFONE2           PIC 9(11).
+          03 CLI-TIPOTELEFONE2       PIC X(01).
+          03 CLI-EMAIL               PIC X(33).
+          03 CLI-CONTATO             PIC X(32).
+
+       FD ARQFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFOR.DAT".
+       01 REGFOR.
+           03 CHAVE1B.
+            05 FOR-CPFCNPJ           PIC 9(14).
+          03 FOR-CODIGO              PIC 9(06).
+          03 FOR-TIPOFORNECEDOR      PIC X(01).
+          03 FOR-NOME                PIC X(30).
+          03 FOR-APELIDO             PIC X(30).
+          03 FOR-CEP                 PIC 9(08).
+          03 FOR-LOGRADOURO          PIC X(24).
+          03 FOR-NUMERO              PIC X(11).
+          03 FOR-COMPLEMENTO         PIC X(24).
+          03 FOR-BAIRRO              PIC X(40).
+          03 FOR-CIDADE              PIC X(24).
+          03 FOR-ESTADO              PIC X(02).
+          03 FOR-TELEFONE            PIC 9(11).
+          03 FOR-TELEFONE2           PIC 9(11).
+          03 FOR-TIPOTELEFONE2       PIC X(01).
+          03 FOR-EMAIL               PIC X(33).
+          03 FOR-CONTATO             PIC X(32).
+
+       FD ARQPRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPRO.DAT".
+       01 REGPRO.
+          03 CHAVE1C.
+            05 PRO-CODIGO            PIC 9(06).
+          03 PRO-DESCRICAO           PIC X(30).
+          03 PRO-UNIDADE             PIC X(02).
+          03 PRO-TIPOPRODUTO         PIC 9(01).
+          03 PRO-PRECO               PIC 9(06)V99.
+          03 PRO-DATAULTIMA          PIC 9(08).
+          03 PRO-QTDESTOQUE          PIC 9(06).
+          03 PRO-CPFCNPJ             PIC 9(14).
+          03 PRO-QTDEMINIMA          PIC 9(06).
+
+       FD ARQPED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPED.DAT".
+       01 REGPED.
+          03 PED-COD                 PIC 9(06).
+          03 PED-TIPOPEDIDO          PIC X(15).
+          03 PED-DATA                PIC 9(08).
+          03 PED-CLI-CPFCNPJ         PIC 9(14).
+          03 PED-FOR-CPFCNPJ         PIC 9(14).
+          03 PED-QTDITENS            PIC 9(02).
+          03 PED-VALORTOTAL          PIC 9(09)V99.
+          03 PED-STATUS              PIC X(01).
+
+       FD ARQCSV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-NOMECSV.
+       01 REGCSV                     PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO                    PIC X(02) VALUE "00".
+       01 W-OPCAO                    PIC 9(01) VALUE ZEROS.
+       01 W-NOMECSV                  PIC X(12) VALUE SPACES.
+
+       01 LINHA-CLI.
+           03 LC-CODIGO              PIC 9(11).
+           03 FILLER                 PIC X(01) VALUE ",".
+           03 LC-CPF                 PIC 9(11).
+           03 FILLER                 PIC X(01) VALUE ",".
+           03 LC-CNPJ                PIC 9(14).
+           03 FILLER                 PIC X(01) VALUE ",".
+           03 LC-TIPO                PIC X(01).
+           03 FILLER                 PIC X(01) VALUE ",".
+           03 LC-NOME                PIC X(30).
+           03 FILLER                 PIC X(01) VALUE ",".
+           03 LC-CEP                 PIC 9(08).
+           03 FILLER                 PIC X(01) VALUE ",".
+           03 LC-CIDADE              PIC X(24).
+           03 FILLER                 PIC X(01) VALUE ",".
+           03 LC-ESTADO              PIC X(02).
+           03 FILLER                 PIC X(01) VALUE ",".
+           03 LC-TELEFONE            PIC 9(11).
+
+       01 LINHA-FOR.
+           03 LF-CODIGO              PIC 9(06).
+           03 FILLER                 PIC X(01) VALUE ",".
+           03 LF-CPFCNPJ             PIC 9(14).
+           03 FILLER                 PIC X(01) VALUE ",".
+           03 LF-TIPO                PIC X(01).
+           03 FILLER                 PIC X(01) VALUE ",".
+           03 LF-NOME                PIC X(30).
+           03 FILLER                 PIC X(01) VALUE ",".
+           03 LF-CEP                 PIC 9(08).
+           03 FILLER                 PIC X(01) VALUE ",".
+           03 LF-CIDADE              PIC X(24).
+           03 FILLER                 PIC X(01) VALUE ",".
+           03 LF-ESTADO              PIC X(02).
+           03 FILLER                 PIC X(01) VALUE ",".
+           03 LF-TELEFONE            PIC 9(11).
+
+       01 LINHA-PRO.
+           03 LP-CODIGO              PIC 9(06).
+           03 FILLER                 PIC X(01) VALUE ",".
+           03 LP-DESCRICAO           PIC X(30).
+           03 FILLER                 PIC X(01) VALUE ",".
+           03 LP-UNIDADE             PIC X(02).
+           03 FILLER                 PIC X(01) VALUE ",".
+           03 LP-TIPO                PIC 9(01).
+           03 FILLER                 PIC X(01) VALUE ",".
+           03 LP-PRECO               PIC 9(06)V99.
+           03 FILLER                 PIC X(01) VALUE ",".
+           03 LP-QTDESTOQUE          PIC 9(06).
+           03 FILLER                 PIC X(01) VALUE ",".
+           03 LP-QTDEMINIMA          PIC 9(06).
+           03 FILLER                 PIC X(01) VALUE ",".
+           03 LP-CPFCNPJ             PIC 9(14).
+
+       01 LINHA-PED.
+           03 LD-CODIGO              PIC 9(06).
+           03 FILLER                 PIC X(01) VALUE ",".
+           03 LD-TIPO                PIC X(15).
+           03 FILLER                 PIC X(01) VALUE ",".
+           03 LD-DATA                PIC 9(08).
+           03 FILLER                 PIC X(01) VALUE ",".
+           03 LD-CLICPFCNPJ          PIC 9(14).
+           03 FILLER                 PIC X(01) VALUE ",".
+           03 LD-FORCPFCNPJ          PIC 9(14).
+           03 FILLER                 PIC X(01) VALUE ",".
+           03 LD-QTDITENS            PIC 9(02).
+           03 FILLER                 PIC X(01) VALUE ",".
+           03 LD-VALORTOTAL          PIC 9(09)V99.
+           03 FILLER                 PIC X(01) VALUE ",".
+           03 LD-STATUS              PIC X(01).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY " ".
+
+       R1.
+           DISPLAY (03, 10) "EXPORTACAO DE CADASTROS PARA CSV".
+           DISPLAY (05, 10) "1 - Clientes    (CLIENTES.CSV)".
+           DISPLAY (06, 10) "2 - Fornecedores(FORNECED.CSV)".
+           DISPLAY (07, 10) "3 - Produtos    (PRODUTOS.CSV)".
+           DISPLAY (08, 10) "4 - Pedidos     (PEDIDOS.CSV)".
+           DISPLAY (09, 10) "5 - Sair".
+
+       R2.
+           DISPLAY (11, 10) "Opcao : ".
+           ACCEPT (11, 19) W-OPCAO.
+           IF W-OPCAO = 0 OR > 5
+              DISPLAY (13, 10) "*** OPCAO INVALIDA, DIGITE DE 1 A 5 ***"
+              GO TO R2.
+           IF W-OPCAO = 1
+              GO TO EXP-CLI.
+           IF W-OPCAO = 2
+              GO TO EXP-FOR.
+           IF W-OPCAO = 3
+              GO TO EXP-PRO.
+           IF W-OPCAO = 4
+              GO TO EXP-PED.
+           STOP RUN.
+
+      * EXPORTA O CADASTRO DE CLIENTES *
+       EXP-CLI.
+           MOVE "CLIENTES.CSV" TO W-NOMECSV.
+           OPEN INPUT ARQCLI
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ARQUIVO DE CLIENTES NAO ENCONTRADO ***"
+              GO TO ROT-FIM.
+           OPEN OUTPUT ARQCSV.
+           MOVE "CODIGO,CPF,CNPJ,TIPO,NOME,CEP,CIDADE,ESTADO,TELEFONE"
+                TO REGCSV
+           WRITE REGCSV.
+
+       EXP-CLI-LOOP.
+           READ ARQCLI NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO EXP-FIM.
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO DE CLIENTES"
+              GO TO ROT-FIM.
+           MOVE CLI-CODIGO TO LC-CODIGO
+           MOVE CLI-CPF TO LC-CPF
+           MOVE CLI-CNPJ TO LC-CNPJ
+           MOVE CLI-TIPOCLIENTE TO LC-TIPO
+           MOVE CLI-NOME TO LC-NOME
+           MOVE CLI-CEP TO LC-CEP
+           MOVE CLI-CIDADE TO LC-CIDADE
+           MOVE CLI-ESTADO TO LC-ESTADO
+           MOVE CLI-TELEFONE TO LC-TELEFONE
+           MOVE LINHA-CLI TO REGCSV
+           WRITE REGCSV.
+           GO TO EXP-CLI-LOOP.
+
+      * EXPORTA O CADASTRO DE FORNECEDORES *
+       EXP-FOR.
+           MOVE "FORNECED.CSV" TO W-NOMECSV.
+           OPEN INPUT ARQFOR
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ARQUIVO DE FORNECEDORES NAO ENCONTRADO ***"
+              GO TO ROT-FIM.
+           OPEN OUTPUT ARQCSV.
+           MOVE "CODIGO,CPFCNPJ,TIPO,NOME,CEP,CIDADE,ESTADO,TELEFONE"
+                TO REGCSV
+           WRITE REGCSV.
+
+       EXP-FOR-LOOP.
+           READ ARQFOR NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO EXP-FIM.
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO DE FORNECEDORES"
+              GO TO ROT-FIM.
+           MOVE FOR-CODIGO TO LF-CODIGO
+           MOVE FOR-CPFCNPJ TO LF-CPFCNPJ
+           MOVE FOR-TIPOFORNECEDOR TO LF-TIPO
+           MOVE FOR-NOME TO LF-NOME
+           MOVE FOR-CEP TO LF-CEP
+           MOVE FOR-CIDADE TO LF-CIDADE
+           MOVE FOR-ESTADO TO LF-ESTADO
+           MOVE FOR-TELEFONE TO LF-TELEFONE
+           MOVE LINHA-FOR TO REGCSV
+           WRITE REGCSV.
+           GO TO EXP-FOR-LOOP.
+
+      * EXPORTA O CADASTRO DE PRODUTOS *
+       EXP-PRO.
+           MOVE "PRODUTOS.CSV" TO W-NOMECSV.
+           OPEN INPUT ARQPRO
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ARQUIVO DE PRODUTOS NAO ENCONTRADO ***"
+              GO TO ROT-FIM.
+           OPEN OUTPUT ARQCSV.
+           MOVE "CODIGO,DESCRICAO,UNIDADE,TIPO,PRECO,ESTOQUE,MINIMO,"
+              & "CPFCNPJFORNECEDOR" TO REGCSV
+           WRITE REGCSV.
+
+       EXP-PRO-LOOP.
+           READ ARQPRO NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO EXP-FIM.
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO DE PRODUTOS"
+              GO TO ROT-FIM.
+           MOVE PRO-CODIGO TO LP-CODIGO
+           MOVE PRO-DESCRICAO TO LP-DESCRICAO
+           MOVE PRO-UNIDADE TO LP-UNIDADE
+           MOVE PRO-TIPOPRODUTO TO LP-TIPO
+           MOVE PRO-PRECO TO LP-PRECO
+           MOVE PRO-QTDESTOQUE TO LP-QTDESTOQUE
+           MOVE PRO-QTDEMINIMA TO LP-QTDEMINIMA
+           MOVE PRO-CPFCNPJ TO LP-CPFCNPJ
+           MOVE LINHA-PRO TO REGCSV
+           WRITE REGCSV.
+           GO TO EXP-PRO-LOOP.
+
+      * EXPORTA O CADASTRO DE PEDIDOS *
+       EXP-PED.
+           MOVE "PEDIDOS.CSV" TO W-NOMECSV.
+           OPEN INPUT ARQPED
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ARQUIVO DE PEDIDOS NAO ENCONTRADO ***"
+              GO TO ROT-FIM.
+           OPEN OUTPUT ARQCSV.
+           MOVE "CODIGO,TIPO,DATA,CPFCNPJCLIENTE,CPFCNPJFORNECEDOR,"
+              & "QTDITENS,VALORTOTAL,STATUS" TO REGCSV
+           WRITE REGCSV.
+
+       EXP-PED-LOOP.
+           READ ARQPED NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO EXP-FIM.
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO DE PEDIDOS"
+              GO TO ROT-FIM.
+           MOVE PED-COD TO LD-CODIGO
+           MOVE PED-TIPOPEDIDO TO LD-TIPO
+           MOVE PED-DATA TO LD-DATA
+           MOVE PED-CLI-CPFCNPJ TO LD-CLICPFCNPJ
+           MOVE PED-FOR-CPFCNPJ TO LD-FORCPFCNPJ
+           MOVE PED-QTDITENS TO LD-QTDITENS
+           MOVE PED-VALORTOTAL TO LD-VALORTOTAL
+           MOVE PED-STATUS TO LD-STATUS
+           MOVE LINHA-PED TO REGCSV
+           WRITE REGCSV.
+           GO TO EXP-PED-LOOP.
+
+       EXP-FIM.
+           DISPLAY (13, 10) "*** ARQUIVO EXPORTADO: " W-NOMECSV " ***".
+
+       ROT-FIM.
+           CLOSE ARQCLI ARQFOR ARQPRO ARQPED ARQCSV.
+           STOP RUN.
+
+      *    FILE STATUS
+      *    00 = OPERAÇÃO REALIZADA COM SUCESSO
+      *    22 = REGISTRO JÁ CADASTRADO
+      *    23 = REGISTRO NÃO ENCONTRADO
+      *    30 = ARQUIVO NÃO ENCONTRADO
+      *    95 = ISAM NAO CARREGADO
+      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
