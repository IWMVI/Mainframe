@@ -0,0 +1,264 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE008.
+
+      *AUTHOR. Wallace Martins.
+      *    RELATORIO DE REPOSICAO DE ESTOQUE    *
+      *    LE ARQPRO NA INTEGRA, SELECIONA OS PRODUTOS COM ESTOQUE
+      *    ABAIXO DO MINIMO E EMITE UM ALERTA DE COMPRA AGRUPADO
+      *    POR FORNECEDOR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQPRO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PRO-CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS PRO-DESCRICAO
+                                   WITH DUPLICATES.
+
+           SELECT ARQFOR ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS FOR-CPFCNPJ
+                     ALTERNATE RECORD KEY IS  FOR-CODIGO WITH DUPLICATES
+                     ALTERNATE RECORD KEY IS  FOR-NOME WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQREL ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPRO.DAT".
+
+       01 REGPRO.
+          03 CHAVE1.
+            05 PRO-CODIGO            PIC 9(06).
+          03 PRO-DESCRICAO           PIC X(30).
+          03 PRO-UNIDADE             PIC X(02).
+          03 PRO-TIPOPRODUTO         PIC 9(01).
+          03 PRO-PRECO               PIC 9(06)V99.
+          03 PRO-DATAULTIMA          PIC 9(08).
+          03 PRO-QTDESTOQUE          PIC 9(06).
+          03 PRO-CPFCNPJ             PIC 9(14).
+          03 PRO-QTDEMINIMA          PIC 9(06).
+
+       FD ARQFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFOR.DAT".
+       01 REGFOR.
+           03 CHAVE1B.
+            05 FOR-CPFCNPJ           PIC 9(14).
+          03 FOR-CODIGO              PIC 9(06).
+          03 FOR-TIPOFORNECEDOR      PIC X(01).
+          03 FOR-NOME                PIC X(30).
+          03 FOR-APELIDO             PIC X(30).
+          03 FOR-CEP                 PIC 9(08).
+          03 FOR-LOGRADOURO          PIC X(24).
+          03 FOR-NUMERO              PIC X(11).
+          03 FOR-COMPLEMENTO         PIC X(24).
+          03 FOR-BAIRRO              PIC X(40).
+          03 FOR-CIDADE              PIC X(24).
+          03 FOR-ESTADO              PIC X(02).
+          03 FOR-TELEFONE            PIC 9(11).
+          03 FOR-TELEFONE2           PIC 9(11).
+          03 FOR-TIPOTELEFONE2       PIC X(01).
+          03 FOR-EMAIL               PIC X(33).
+          03 FOR-CONTATO             PIC X(32).
+
+       FD ARQREL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELREPOS.TXT".
+       01 REGREL                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO                    PIC X(02) VALUE "00".
+       01 IND                        PIC 9(03) VALUE ZEROS.
+       01 IND2                       PIC 9(03) VALUE ZEROS.
+
+       01 W-QTDBAIXO                 PIC 9(03) VALUE ZEROS.
+       01 TAB-BAIXO.
+           03 TB-BAIXO OCCURS 300 TIMES.
+              05 TBB-CODIGO          PIC 9(06).
+              05 TBB-DESCRICAO       PIC X(30).
+              05 TBB-QTDESTOQUE      PIC 9(06).
+              05 TBB-QTDEMINIMA      PIC 9(06).
+              05 TBB-CPFCNPJ         PIC 9(14).
+
+       01 W-QTDFOR                   PIC 9(03) VALUE ZEROS.
+       01 TAB-FOR.
+           03 TB-FOR OCCURS 100 TIMES.
+              05 TBF-CPFCNPJ         PIC 9(14).
+              05 TBF-NOME            PIC X(30).
+
+       01 LINHA-FOR.
+           03 FILLER                 PIC X(01) VALUE SPACES.
+           03 LF-TITULO              PIC X(15) VALUE "Fornecedor : ".
+           03 LF-CPFCNPJ             PIC 9(14).
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 LF-NOME                PIC X(30).
+
+       01 LINHA-PRO.
+           03 FILLER                 PIC X(03) VALUE SPACES.
+           03 LP-CODIGO              PIC 9(06).
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 LP-DESCRICAO           PIC X(30).
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 LP-ESTOQUE             PIC ZZZ.ZZ9.
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 LP-MINIMO              PIC ZZZ.ZZ9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+
+       R0.    OPEN INPUT ARQPRO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 DISPLAY "*** ARQUIVO DE PRODUTOS NAO ENCONTRADO ***"
+                 GO TO ROT-FIM
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE PRODUTOS"
+                 GO TO ROT-FIM.
+
+       R0A.
+           OPEN INPUT ARQFOR
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 DISPLAY "*** ARQUIVO DE FORNECEDORES NAO ENCONTRADO **"
+                 GO TO ROT-FIM
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE FORNECEDORES"
+                 GO TO ROT-FIM.
+
+       R0B.
+           OPEN OUTPUT ARQREL
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE RELATORIO"
+              GO TO ROT-FIM.
+
+       R1.
+           READ ARQPRO NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO R3-EMITE.
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO DE PRODUTOS"
+              GO TO ROT-FIM.
+           IF PRO-QTDEMINIMA = 0
+              GO TO R1.
+           IF PRO-QTDESTOQUE NOT < PRO-QTDEMINIMA
+              GO TO R1.
+
+           IF W-QTDBAIXO >= 300
+              GO TO R1.
+           ADD 1 TO W-QTDBAIXO
+           MOVE W-QTDBAIXO TO IND
+           MOVE PRO-CODIGO TO TBB-CODIGO (IND)
+           MOVE PRO-DESCRICAO TO TBB-DESCRICAO (IND)
+           MOVE PRO-QTDESTOQUE TO TBB-QTDESTOQUE (IND)
+           MOVE PRO-QTDEMINIMA TO TBB-QTDEMINIMA (IND)
+           MOVE PRO-CPFCNPJ TO TBB-CPFCNPJ (IND)
+
+           PERFORM R2-ACUM-FOR THRU R2-ACUM-FOR-FIM.
+
+           GO TO R1.
+
+      * REGISTRA O FORNECEDOR DO PRODUTO EM FALTA, SE AINDA NAO NA TAB *
+       R2-ACUM-FOR.
+           MOVE 1 TO IND2.
+       R2-ACUM-FOR-BUSCA.
+           IF IND2 > W-QTDFOR
+              GO TO R2-ACUM-FOR-NOVO.
+           IF TBF-CPFCNPJ (IND2) = PRO-CPFCNPJ
+              GO TO R2-ACUM-FOR-FIM.
+           ADD 1 TO IND2
+           GO TO R2-ACUM-FOR-BUSCA.
+
+       R2-ACUM-FOR-NOVO.
+           IF W-QTDFOR >= 100
+              GO TO R2-ACUM-FOR-FIM.
+           ADD 1 TO W-QTDFOR
+           MOVE W-QTDFOR TO IND2
+           MOVE PRO-CPFCNPJ TO TBF-CPFCNPJ (IND2)
+           IF PRO-CPFCNPJ = 0
+              MOVE "SEM FORNECEDOR INFORMADO" TO TBF-NOME (IND2)
+              GO TO R2-ACUM-FOR-FIM.
+           MOVE PRO-CPFCNPJ TO FOR-CPFCNPJ
+           READ ARQFOR
+           IF ST-ERRO = "00"
+              MOVE FOR-NOME TO TBF-NOME (IND2)
+           ELSE
+              MOVE "FORNECEDOR NAO ENCONTRADO" TO TBF-NOME (IND2).
+       R2-ACUM-FOR-FIM.
+                EXIT.
+
+      * EMITE O ALERTA DE REPOSICAO, AGRUPADO POR FORNECEDOR *
+       R3-EMITE.
+           MOVE SPACES TO REGREL
+           MOVE "RELATORIO DE REPOSICAO DE ESTOQUE" TO REGREL
+           WRITE REGREL.
+           MOVE SPACES TO REGREL WRITE REGREL.
+
+           IF W-QTDBAIXO = 0
+              MOVE "*** NENHUM PRODUTO ABAIXO DO ESTOQUE MINIMO ***"
+                  TO REGREL
+              WRITE REGREL
+              GO TO R5-FIM.
+
+           MOVE 1 TO IND2.
+
+       R3-FOR-LOOP.
+           IF IND2 > W-QTDFOR
+              GO TO R5-FIM.
+           MOVE TBF-CPFCNPJ (IND2) TO LF-CPFCNPJ
+           MOVE TBF-NOME (IND2) TO LF-NOME
+           MOVE LINHA-FOR TO REGREL
+           WRITE REGREL.
+
+           PERFORM R4-PRO-LOOP THRU R4-PRO-LOOP-FIM.
+
+           MOVE SPACES TO REGREL WRITE REGREL.
+           ADD 1 TO IND2
+           GO TO R3-FOR-LOOP.
+
+      * PERCORRE OS PRODUTOS EM FALTA DO FORNECEDOR CORRENTE *
+       R4-PRO-LOOP.
+           MOVE 1 TO IND.
+       R4-PRO-LOOP-SCAN.
+           IF IND > W-QTDBAIXO
+              GO TO R4-PRO-LOOP-FIM.
+           IF TBB-CPFCNPJ (IND) NOT = TBF-CPFCNPJ (IND2)
+              GO TO R4-PRO-LOOP-PROX.
+           MOVE TBB-CODIGO (IND) TO LP-CODIGO
+           MOVE TBB-DESCRICAO (IND) TO LP-DESCRICAO
+           MOVE TBB-QTDESTOQUE (IND) TO LP-ESTOQUE
+           MOVE TBB-QTDEMINIMA (IND) TO LP-MINIMO
+           MOVE LINHA-PRO TO REGREL
+           WRITE REGREL.
+       R4-PRO-LOOP-PROX.
+           ADD 1 TO IND
+           GO TO R4-PRO-LOOP-SCAN.
+       R4-PRO-LOOP-FIM.
+                EXIT.
+
+       R5-FIM.
+           DISPLAY "*** RELATORIO GERADO EM RELREPOS.TXT ***".
+
+       ROT-FIM.
+           CLOSE ARQPRO ARQFOR ARQREL.
+           STOP RUN.
+
+      *    FILE STATUS
+      *    00 = OPERAÇÃO REALIZADA COM SUCESSO
+      *    22 = REGISTRO JÁ CADASTRADO
+      *    23 = REGISTRO NÃO ENCONTRADO
+      *    30 = ARQUIVO NÃO ENCONTRADO
+      *    95 = ISAM NAO CARREGADO
+      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
