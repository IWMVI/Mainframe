@@ -0,0 +1,354 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE010.
+
+      *AUTHOR. Wallace Martins.
+      *    CADASTRO DE CATEGORIAS DE PRODUTO    *
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCAT ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CAT-CODIGO
+                    FILE STATUS  IS ST-ERRO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCAT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCAT.DAT".
+       01 REGCAT.
+                03 CAT-CODIGO             PIC 9(02).
+                03 CAT-DESCRICAO          PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 W-OPCAO                   PIC X(01) VALUE SPACES.
+       01 W-ACT                     PIC 9(02) VALUE ZEROS.
+       01 ST-ERRO                   PIC X(02) VALUE "00".
+       01 W-CONT                    PIC 9(06) VALUE ZEROS.
+       01 MENS                      PIC X(50) VALUE SPACES.
+       01 W-SEL                     PIC 9(01) VALUE ZEROS.
+       01 W-TENTLOCK                PIC 9(02) VALUE ZEROS.
+
+       SCREEN SECTION.
+       01  TELAPRINCIPAL.
+            05  LINE 01  COLUMN 01
+               VALUE  "          CADASTRO DE CATEGORIAS DE PRODUTO".
+           05  LINE 04  COLUMN 01
+               VALUE  "   Categoria (01 a 10) :".
+           05  LINE 05  COLUMN 01
+               VALUE  "   Descricao           :".
+           05  LINE 10  COLUMN 01
+               VALUE  "  MENSAGENS :".
+           05  TCAT-CODIGO
+               LINE 04  COLUMN 26  PIC 99
+               USING  CAT-CODIGO.
+           05  TCAT-DESCRICAO
+               LINE 05  COLUMN 26  PIC X(30)
+               USING  CAT-DESCRICAO.
+
+       01  TELALIMPAR.
+           05  LINE 12  COLUMN 01
+               VALUE  "                                              ".
+           05  LINE 13  COLUMN 01
+               VALUE  "                                               ".
+           05  LINE 14  COLUMN 01
+               VALUE  "                                               ".
+
+       PROCEDURE DIVISION.
+       INICIO.
+
+       R0.    OPEN I-O ARQCAT
+           IF ST-ERRO NOT = "00"
+            IF ST-ERRO = "30"
+              PERFORM CARGA-CAT-PADRAO THRU CARGA-CAT-PADRAO-FIM
+              GO TO INICIO
+            ELSE
+              IF ST-ERRO = "95"
+                MOVE "ISAM NAO CARREGADO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+              ELSE
+                MOVE "ERRO NA ABERTURA DO ARQUIVO DE CATEGORIAS" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       R1.
+           MOVE SPACES TO CAT-DESCRICAO
+           MOVE ZEROS  TO CAT-CODIGO
+           MOVE ZEROS  TO W-TENTLOCK
+
+           DISPLAY TELAPRINCIPAL.
+
+       R2.
+           ACCEPT TCAT-CODIGO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                  CLOSE ARQCAT
+                  STOP RUN.
+           IF CAT-CODIGO = 0
+              MOVE "*** CATEGORIA NAO PODE FICAR EM BRANCO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
+           IF CAT-CODIGO > 10
+              MOVE "*** CATEGORIA DEVE FICAR ENTRE 01 E 10 ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
+
+       LER-ARQCAT.
+           READ ARQCAT
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                MOVE ZEROS TO W-TENTLOCK
+                DISPLAY TELAPRINCIPAL
+                MOVE "*** CATEGORIA JA CADASTRADA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                IF ST-ERRO = "51"
+                   PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                   IF W-TENTLOCK > 10
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "*** CATEGORIA BLOQUEADA, TENTE MAIS TARDE"
+                                                            TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                   ELSE
+                      GO TO LER-ARQCAT
+                ELSE
+                   MOVE "ERRO NA LEITURA ARQUIVO DE CATEGORIAS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+                MOVE "*** CATEGORIA NAO CADASTRADA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       R3.
+           ACCEPT TCAT-DESCRICAO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R2.
+           IF CAT-DESCRICAO = SPACES
+              MOVE "DESCRICAO NAO PODE FICAR EM BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+
+           IF W-SEL = 1
+              GO TO ALT-OPC.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (10, 30) "Deseja Salvar (S/N) : ".
+                ACCEPT (10, 55) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R1.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+
+       INC-WR1.
+                WRITE REGCAT
+                IF ST-ERRO = "00" OR "02"
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                MOVE "*CATEGORIA JA EXISTE,DADOS NAO GRAVADOS *" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R1
+                ELSE
+                IF ST-ERRO = "51"
+                   PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                   IF W-TENTLOCK > 10
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "*** REGISTRO EM USO, TENTE MAIS TARDE ***"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                   ELSE
+                      GO TO INC-WR1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CATEGORIAS"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+       ACE-001.
+                DISPLAY (20, 18)
+                     "N=NOVO REGISTRO | A=ALTERAR | E=EXCLUIR | S=SAIR:"
+                ACCEPT (20, 67) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" AND W-OPCAO NOT = "S"
+                    GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (20, 18) MENS
+                IF W-OPCAO = "N" OR "n"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A" OR "a"
+                      MOVE 1 TO W-SEL
+                      GO TO R3
+                ELSE
+                   IF W-OPCAO = "E" OR "e"
+                      GO TO EXC-OPC
+                ELSE
+                   IF W-OPCAO = "S" OR "s"
+                      MOVE 1 TO W-SEL
+                      GO TO ROT-FIM.
+
+       EXC-OPC.
+                DISPLAY (10, 30) "Deseja EXCLUIR   (S/N) : ".
+                ACCEPT (10, 55) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+
+       EXC-DL1.
+                DELETE ARQCAT RECORD
+                IF ST-ERRO = "00"
+                   MOVE ZEROS TO W-TENTLOCK
+                   MOVE "*** CATEGORIA EXCLUIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF ST-ERRO = "51"
+                   PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                   IF W-TENTLOCK > 10
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "*** REGISTRO EM USO, TENTE MAIS TARDE ***"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                   ELSE
+                      GO TO EXC-DL1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       ALT-OPC.
+                DISPLAY (10, 30) "Deseja ALTERAR  (S/N) : ".
+                ACCEPT (10, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+
+       ALT-RW1.
+                REWRITE REGCAT
+                IF ST-ERRO = "00" OR "02"
+                   MOVE ZEROS TO W-TENTLOCK
+                   MOVE "*** REGISTRO ALTERADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF ST-ERRO = "51"
+                   PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                   IF W-TENTLOCK > 10
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "*** REGISTRO EM USO, TENTE MAIS TARDE ***"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                   ELSE
+                      GO TO ALT-RW1.
+                MOVE "ERRO NA ALTERACAO DA CATEGORIA" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       ROT-FIM.
+           CLOSE ARQCAT.
+           STOP RUN.
+
+      * CARGA DOS DADOS PADRAO DE CATEGORIAS (1a EXECUCAO) *
+       CARGA-CAT-PADRAO.
+           MOVE "CRIANDO ARQUIVO DE CATEGORIAS DE PRODUTO " TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           OPEN OUTPUT ARQCAT.
+           MOVE 1 TO CAT-CODIGO.
+           MOVE "SAUDE" TO CAT-DESCRICAO.
+           WRITE REGCAT.
+           MOVE 2 TO CAT-CODIGO.
+           MOVE "ALIMENTO" TO CAT-DESCRICAO.
+           WRITE REGCAT.
+           MOVE 3 TO CAT-CODIGO.
+           MOVE "AGROPECUARIA" TO CAT-DESCRICAO.
+           WRITE REGCAT.
+           MOVE 4 TO CAT-CODIGO.
+           MOVE "PET" TO CAT-DESCRICAO.
+           WRITE REGCAT.
+           MOVE 5 TO CAT-CODIGO.
+           MOVE "COSMETICOS" TO CAT-DESCRICAO.
+           WRITE REGCAT.
+           MOVE 6 TO CAT-CODIGO.
+           MOVE "ESPORTIVO" TO CAT-DESCRICAO.
+           WRITE REGCAT.
+           MOVE 7 TO CAT-CODIGO.
+           MOVE "GEEK" TO CAT-DESCRICAO.
+           WRITE REGCAT.
+           MOVE 8 TO CAT-CODIGO.
+           MOVE "ESCOLAR" TO CAT-DESCRICAO.
+           WRITE REGCAT.
+           MOVE 9 TO CAT-CODIGO.
+           MOVE "OUTROS" TO CAT-DESCRICAO.
+           WRITE REGCAT.
+           CLOSE ARQCAT.
+       CARGA-CAT-PADRAO-FIM.
+                EXIT.
+
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (10, 21) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (10, 21) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      * CONTA TENTATIVAS E AGUARDA QUANDO O REGISTRO ESTA BLOQUEADO *
+      * POR OUTRO TERMINAL (FILE STATUS 51) *
+       AGUARDA-LOCK.
+           ADD 1 TO W-TENTLOCK
+           MOVE "*** REGISTRO EM USO POR OUTRO TERMINAL ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           MOVE ZEROS TO W-CONT.
+       AGUARDA-LOCK-ESPERA.
+           ADD 1 TO W-CONT
+           IF W-CONT < 5000
+              GO TO AGUARDA-LOCK-ESPERA.
+       AGUARDA-LOCK-FIM.
+                EXIT.
+
+      *    FILE STATUS
+      *    00 = OPERAÇÃO REALIZADA COM SUCESSO
+      *    22 = REGISTRO JÁ CADASTRADO
+      *    23 = REGISTRO NÃO ENCONTRADO
+      *    30 = ARQUIVO NÃO ENCONTRADO
+      *    95 = ISAM NAO CARREGADO
+      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
+      *    51 = REGISTRO BLOQUEADO POR OUTRO TERMINAL
