@@ -3,9 +3,10 @@
 
       *AUTHOR Principal: Professor Angelo
       *AUTHOR-CO. Wallace Martins.
-      
+
       *     CADASTRO DE PEDIDOS    *
-      
+      *     PEDIDO = CABECALHO (ARQPED) + ITENS (ARQPEI)   *
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
@@ -16,11 +17,17 @@
                       ORGANIZATION IS INDEXED
                       ACCESS MODE  IS DYNAMIC
                       RECORD KEY   IS PED-COD
-                  ALTERNATE RECORD KEY IS PED-COD-PRO WITH DUPLICATES
                  ALTERNATE RECORD KEY IS PED-CLI-CPFCNPJ WITH DUPLICATES
                  ALTERNATE RECORD KEY IS PED-FOR-CPFCNPJ WITH DUPLICATES
                       FILE STATUS  IS ST-ERRO.
-      
+
+           SELECT ARQPEI ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS PEI-CHAVE
+                 ALTERNATE RECORD KEY IS PEI-COD-PRO WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+
            SELECT ARQPRO ASSIGN TO DISK
                     ORGANIZATION IS INDEXED
                     ACCESS MODE  IS DYNAMIC
@@ -37,6 +44,18 @@
                      ALTERNATE RECORD KEY IS CLI-NOME WITH DUPLICATES
                      FILE STATUS  IS ST-ERRO.
 
+           SELECT ARQFOR ASSIGN TO DISK
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE  IS DYNAMIC
+                     RECORD KEY   IS FOR-CPFCNPJ
+                     ALTERNATE RECORD KEY IS FOR-CODIGO WITH DUPLICATES
+                     ALTERNATE RECORD KEY IS FOR-NOME WITH DUPLICATES
+                     FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQAUD ASSIGN TO DISK
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS  IS ST-ERRO.
+
        DATA DIVISION.
        FILE SECTION.
        FD ARQPED
@@ -46,13 +65,26 @@
        01 REGPED.
           03 PED-COD                 PIC 9(06).
           03 PED-TIPOPEDIDO          PIC X(15).
-          03 PED-COD-PRO             PIC 9(09).
-          03 PED-TIPOVENDA           PIC 9(01).
+          03 PED-DATA                PIC 9(08).
           03 PED-CLI-CPFCNPJ         PIC 9(14).
           03 PED-FOR-CPFCNPJ         PIC 9(14).
-          03 PED-QUANTIDADE          PIC 9(06).
-          03 PED-PRECOUNITARIO       PIC 9(08).
-          03 PED-VALORTOTAL          PIC 9(09).
+          03 PED-QTDITENS            PIC 9(02).
+          03 PED-VALORTOTAL          PIC 9(09)V99.
+          03 PED-STATUS              PIC X(01).
+
+       FD ARQPEI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPEI.DAT".
+
+       01 REGPEI.
+          03 PEI-CHAVE.
+             05 PEI-COD              PIC 9(06).
+             05 PEI-ITEM             PIC 9(02).
+          03 PEI-COD-PRO             PIC 9(06).
+          03 PEI-QUANTIDADE          PIC 9(06).
+          03 PEI-PRECOUNITARIO       PIC 9(06)V99.
+          03 PEI-VALORITEM           PIC 9(09)V99.
+          03 PEI-STATUS              PIC X(01).
 
        FD ARQPRO
                LABEL RECORD IS STANDARD
@@ -63,10 +95,11 @@
           03 PRO-DESCRICAO           PIC X(30).
           03 PRO-UNIDADE             PIC X(02).
           03 PRO-TIPOPRODUTO         PIC 9(01).
-          03 PRO-PRECO               PIC 9(06).
+          03 PRO-PRECO               PIC 9(06)V99.
           03 PRO-DATAULTIMA          PIC 9(08).
           03 PRO-QTDESTOQUE          PIC 9(06).
           03 PRO-CPFCNPJ             PIC 9(14).
+          03 PRO-QTDEMINIMA          PIC 9(06).
 
        FD ARQCLI
                LABEL RECORD IS STANDARD
@@ -86,21 +119,65 @@
           03 CLI-CIDADE              PIC X(24).
           03 CLI-ESTADO              PIC X(02).
           03 CLI-TELEFONE            PIC 9(11).
+          03 CLI-TELEFONE2           PIC 9(11).
+          03 CLI-TIPOTELEFONE2       PIC X(01).
           03 CLI-EMAIL               PIC X(33).
           03 CLI-CONTATO             PIC X(32).
 
+       FD ARQFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFOR.DAT".
+       01 REGFOR.
+           03 CHAVE1B.
+            05 FOR-CPFCNPJ           PIC 9(14).
+          03 FOR-CODIGO              PIC 9(06).
+          03 FOR-TIPOFORNECEDOR      PIC X(01).
+          03 FOR-NOME                PIC X(30).
+          03 FOR-APELIDO             PIC X(30).
+          03 FOR-CEP                 PIC 9(08).
+          03 FOR-LOGRADOURO          PIC X(24).
+          03 FOR-NUMERO              PIC X(11).
+          03 FOR-COMPLEMENTO         PIC X(24).
+          03 FOR-BAIRRO              PIC X(40).
+          03 FOR-CIDADE              PIC X(24).
+          03 FOR-ESTADO              PIC X(02).
+          03 FOR-TELEFONE            PIC 9(11).
+          03 FOR-TELEFONE2           PIC 9(11).
+          03 FOR-TIPOTELEFONE2       PIC X(01).
+          03 FOR-EMAIL               PIC X(33).
+          03 FOR-CONTATO             PIC X(32).
+
+       FD ARQAUD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDITORIA.LOG".
+       01 REGAUD.
+                03 AUD-DATA               PIC 9(08).
+                03 AUD-HORA               PIC 9(06).
+                03 AUD-USUARIO            PIC X(12).
+                03 AUD-PROGRAMA           PIC X(08).
+                03 AUD-ACAO               PIC X(01).
+                03 AUD-CHAVE              PIC X(14).
+                03 FILLER                 PIC X(30).
+
        WORKING-STORAGE SECTION.
-          01 MASC1              PIC 9(06)V99.
+          01 MASC1              PIC 9(09)V99.
           01 W-OPCAO            PIC X(01) VALUE SPACES.
           01 W-UPPERCASE        PIC X(01) VALUE SPACES.
           01 W-ACT              PIC 9(02) VALUE ZEROS.
           01 ST-ERRO            PIC X(02) VALUE "00".
           01 DPED-TIPOPEDIDO    PIC X(20) VALUE SPACES.
+          01 DPED-STATUS        PIC X(20) VALUE SPACES.
           01 DPRO-DESCRICAO       PIC X(20) VALUE SPACES.
           01 W-CONT             PIC 9(06) VALUE ZEROS.
           01 MENS               PIC X(50) VALUE SPACES.
           01 W-SEL              PIC 9(01) VALUE ZEROS.
+          01 W-USUARIO          PIC X(12) VALUE SPACES.
+          01 W-ACAOAUD          PIC X(01) VALUE SPACES.
+          01 W-AUDCHAVE         PIC X(14) VALUE SPACES.
           01 IND                PIC 9(02) VALUE ZEROS.
+          01 W-ITEMATUAL        PIC 9(02) VALUE ZEROS.
+          01 W-TENTLOCK         PIC 9(02) VALUE ZEROS.
+          01 W-STATUSPEDIDO     PIC X(01) VALUE "N".
           01 TABTIPOPRODUTO.
           03 TBTIPOPRODUTO   PIC X(30) OCCURS 10 TIMES.
 
@@ -115,98 +192,24 @@
        01  TELAPRINCIPAL.
             05  LINE 01  COLUMN 01
                VALUE  "       Cadastro de Pedidos                 ".
-           05  LINE 01  COLUMN 41
-               VALUE  "                                       ".
            05  LINE 02  COLUMN 01
                VALUE  " Codigo Pedido    :".
-           05  LINE 02  COLUMN 41
-               VALUE  "                                       ".
            05  LINE 03  COLUMN 01
                VALUE  " Tipo Pedido      :  -".
-           05  LINE 03  COLUMN 41
-               VALUE  "                                       ".
            05  LINE 04  COLUMN 01
-               VALUE  " Codigo Produto   :".
-           05  LINE 04  COLUMN 41
-               VALUE  "                                       ".
+               VALUE  " Data do Pedido   :".
            05  LINE 05  COLUMN 01
-               VALUE  " Descricao Produto:".
-           05  LINE 05  COLUMN 41
-               VALUE  "                                       ".
+               VALUE  " Cod.Cliente/Forn :".
            05  LINE 06  COLUMN 01
-               VALUE  " Codigo Cliente   :".
-           05  LINE 06  COLUMN 41
-               VALUE  "                                       ".
+               VALUE  " Nome Cliente/For :".
            05  LINE 07  COLUMN 01
-               VALUE  " Nome Cliente     :".
-           05  LINE 07  COLUMN 41
-               VALUE  "                                       ".
+               VALUE  " Status Pedido    :  -".
            05  LINE 08  COLUMN 01
-               VALUE  " Codigo Fornecedor:".
-           05  LINE 08  COLUMN 41
-               VALUE  "                                       ".
+               VALUE  " Qtde de Itens    :".
            05  LINE 09  COLUMN 01
-               VALUE  "|                   ".
-           05  LINE 09  COLUMN 41
-               VALUE  "                                       ".
-           05  LINE 10  COLUMN 01
-               VALUE  "                                        ".
-           05  LINE 10  COLUMN 41
-               VALUE  "                                         ".
-           05  LINE 11  COLUMN 01
-               VALUE  " Quantidade       :".
-           05  LINE 11  COLUMN 41
-               VALUE  "                                         ".
-           05  LINE 12  COLUMN 01
-               VALUE  " Preco Unitario   :".
-           05  LINE 12  COLUMN 41
-               VALUE  "                                       ".
-           05  LINE 13  COLUMN 01
-               VALUE  "                                        ".
-           05  LINE 13  COLUMN 41
-               VALUE  "                                        ".
-           05  LINE 14  COLUMN 01
                VALUE  " Valor Total      :".
-           05  LINE 14  COLUMN 41
-               VALUE  "                                       ".
-           05  LINE 15  COLUMN 01
-               VALUE  "                                        ".
-           05  LINE 15  COLUMN 41
-               VALUE  "                                         ".
-           05  LINE 16  COLUMN 01
+           05  LINE 11  COLUMN 01
                VALUE  "| Notificacoes:".
-           05  LINE 16  COLUMN 41
-               VALUE  "                                       ".
-           05  LINE 17  COLUMN 01
-               VALUE  "                                        ".
-           05  LINE 17  COLUMN 41
-               VALUE  "                                        ".
-           05  LINE 18  COLUMN 01
-               VALUE  "|                                  Infor".
-           05  LINE 18  COLUMN 41
-               VALUE  "macoes                                 ".
-           05  LINE 19  COLUMN 01
-               VALUE  "                                       ".
-           05  LINE 19  COLUMN 41
-               VALUE  "                                       ".
-           05  LINE 20  COLUMN 01
-               VALUE  "                                         ".
-           05  LINE 20  COLUMN 41
-               VALUE  "                                       ".
-           05  LINE 21  COLUMN 01
-               VALUE  "                                        ".
-           05  LINE 21  COLUMN 41
-               VALUE  "                                       ".
-           05  LINE 22  COLUMN 01
-               VALUE  "                                        ".
-           05  LINE 22  COLUMN 41
-               VALUE  "                                       ".
-           05  LINE 23  COLUMN 01
-               VALUE  "                                        ".
-           05  LINE 24  COLUMN 01
-               VALUE  "                                         ".
-           05  LINE 24  COLUMN 41
-               VALUE  "                                         ".
            05  TPED-COD
                LINE 02  COLUMN 22  PIC 9(06)
                USING  PED-COD.
@@ -216,120 +219,109 @@
            05  TDPED-TIPOPEDIDO
                LINE 03  COLUMN 24  PIC X(10)
                USING  DPED-TIPOPEDIDO.
-
-           05  TPED-COD-PRO
-               LINE 04  COLUMN 22  PIC 9(06)
-               USING  PED-COD-PRO.
-
-           05  TPED-PRO-DESCRICAO
-               LINE 05  COLUMN 22  PIC X(30)
-               USING  PRO-DESCRICAO.
-
+           05  TPED-DATA
+               LINE 04  COLUMN 22  PIC 9(08)
+               USING  PED-DATA.
            05  TPED-CLI-CPFCNPJ
-               LINE 06  COLUMN 22  PIC 9(14)
+               LINE 05  COLUMN 22  PIC 9(14)
                USING  PED-CLI-CPFCNPJ.
-
            05  TPED-CLI-NOME
-               LINE 07  COLUMN 22  PIC X(30)
+               LINE 06  COLUMN 22  PIC X(30)
                USING  CLI-NOME.
-           05  TPED-CPFCNPJ-FOR
-               LINE 08  COLUMN 22  PIC X(14)
-               USING  PRO-CPFCNPJ.
+           05  TPED-FOR-CPFCNPJ
+               LINE 05  COLUMN 22  PIC 9(14)
+               USING  PED-FOR-CPFCNPJ.
            05  TPED-FOR-NOME
-               LINE 09  COLUMN 22  PIC X(30)
-               USING  PED-FOR-NOME.
-           05  TPED-QUANTIDADE
-               LINE 11  COLUMN 22  PIC 9(06)
-               USING  PED-QUANTIDADE.
-           05  TPED-PRECOUNITARIO
-               LINE 12  COLUMN 22  PIC 9(06)V99
-               USING  PRO-PRECO.
+               LINE 06  COLUMN 22  PIC X(30)
+               USING  FOR-NOME.
+           05  TPED-STATUS
+               LINE 07  COLUMN 22  PIC X(01)
+               USING  PED-STATUS.
+           05  TDPED-STATUS
+               LINE 07  COLUMN 24  PIC X(20)
+               USING  DPED-STATUS.
+           05  TPED-QTDITENS
+               LINE 08  COLUMN 22  PIC 9(02)
+               USING  PED-QTDITENS.
            05  TPED-VALORTOTAL
-               LINE 14  COLUMN 22  PIC 9(08)V99
+               LINE 09  COLUMN 22  PIC 9(09)V99
                USING  PED-VALORTOTAL.
 
-       01  TELATIPOPRODUTO.
+       01  TELAITEM.
+           05  LINE 13  COLUMN 01
+               VALUE  " Item             :".
+           05  LINE 14  COLUMN 01
+               VALUE  " Codigo Produto   :".
+           05  LINE 15  COLUMN 01
+               VALUE  " Descricao        :".
+           05  LINE 16  COLUMN 01
+               VALUE  " Quantidade       :".
+           05  LINE 17  COLUMN 01
+               VALUE  " Preco Unitario   :".
            05  LINE 18  COLUMN 01
-               VALUE  "                                         ".
-           05  LINE 19  COLUMN 01
-               VALUE  "                                          ".
-           05  LINE 19  COLUMN 41
-               VALUE  "                                       ".
+               VALUE  " Valor do Item    :".
+           05  TPEI-ITEM
+               LINE 13  COLUMN 22  PIC 9(02)
+               USING  PEI-ITEM.
+           05  TPEI-COD-PRO
+               LINE 14  COLUMN 22  PIC 9(06)
+               USING  PEI-COD-PRO.
+           05  TPEI-DESCRICAO
+               LINE 15  COLUMN 22  PIC X(30)
+               USING  PRO-DESCRICAO.
+           05  TPEI-QUANTIDADE
+               LINE 16  COLUMN 22  PIC 9(06)
+               USING  PEI-QUANTIDADE.
+           05  TPEI-PRECOUNITARIO
+               LINE 17  COLUMN 22  PIC 9(06)V99
+               USING  PRO-PRECO.
+           05  TPEI-VALORITEM
+               LINE 18  COLUMN 22  PIC 9(09)V99
+               USING  PEI-VALORITEM.
+
+       01  TELATIPOPRODUTO.
            05  LINE 20  COLUMN 01
                VALUE  " 1-SAUDE           2-ALIMENTO           ".
-           05  LINE 20  COLUMN 41
-               VALUE  " 3-AGROPECUARIA                         ".
            05  LINE 21  COLUMN 01
                VALUE  " 4-PET                       5- Cosmeticos     ".
-           05  LINE 21  COLUMN 41
-               VALUE  " 6-esportivo                                   ".
            05  LINE 22  COLUMN 01
                VALUE  "7-geek                 8-escolar               ".
-           05  LINE 22  COLUMN 41
-               VALUE  " 9-outros                                      ".
-           05  LINE 23  COLUMN 01
-               VALUE  "|".
-           05  LINE 23  COLUMN 41
-               VALUE  "                                       ".
-           05  LINE 24  COLUMN 01
-               VALUE  "                                        ".
-           05  LINE 24  COLUMN 41
-               VALUE  "                                         ".
 
        01  TELAUNIDADE.
-
-           05  LINE 18  COLUMN 01
-               VALUE  "                                         ".
-           05  LINE 19  COLUMN 01
-               VALUE  "                                        ".
-           05  LINE 19  COLUMN 41
-               VALUE  "                                        ".
            05  LINE 20  COLUMN 01
                VALUE  " PC-PECA                                 ".
-           05  LINE 20  COLUMN 41
-               VALUE  "                                     ".
            05  LINE 21  COLUMN 01
                VALUE  " LT-LITRO                             ".
-           05  LINE 21  COLUMN 41
-               VALUE  "                                       ".
            05  LINE 22  COLUMN 01
                VALUE  "KL-KILO                                 ".
-           05  LINE 22  COLUMN 41
-               VALUE  "                                        ".
            05  LINE 23  COLUMN 01
                VALUE  "TN-TONELADA".
-           05  LINE 23  COLUMN 41
-               VALUE  "                                        ".
-           05  LINE 24  COLUMN 01
-               VALUE  "                                        ".
-           05  LINE 24  COLUMN 41
-               VALUE  "                                        ".
 
        01  TELALIMPAR.
-           05  LINE 19  COLUMN 01
+           05  LINE 13  COLUMN 01
                VALUE  "                                              ".
-           05  LINE 19  COLUMN 41
+           05  LINE 14  COLUMN 01
                VALUE  "                                              ".
-           05  LINE 20  COLUMN 01
+           05  LINE 15  COLUMN 01
+               VALUE  "                                              ".
+           05  LINE 16  COLUMN 01
+               VALUE  "                                              ".
+           05  LINE 17  COLUMN 01
+               VALUE  "                                              ".
+           05  LINE 18  COLUMN 01
+               VALUE  "                                              ".
+           05  LINE 19  COLUMN 01
                VALUE  "                                               ".
-           05  LINE 20  COLUMN 41
+           05  LINE 20  COLUMN 01
                VALUE  "                                               ".
            05  LINE 21  COLUMN 01
                VALUE  "                                               ".
-           05  LINE 21  COLUMN 41
-               VALUE  "                                              ".
            05  LINE 22  COLUMN 01
                VALUE  "                                               ".
-           05  LINE 22  COLUMN 41
-               VALUE  "                                               ".
            05  LINE 23  COLUMN 01
                VALUE  "                                               ".
-           05  LINE 23  COLUMN 41
-               VALUE  "                                               ".
            05  LINE 24  COLUMN 01
                VALUE  "                                               ".
-           05  LINE 24  COLUMN 41
-               VALUE  "                                               ".
 
        PROCEDURE DIVISION.
        INICIO.
@@ -338,7 +330,7 @@
            IF ST-ERRO NOT = "00"
             IF ST-ERRO = "30"
               OPEN OUTPUT ARQPED
-              MOVE "CRIANDO ARQUIVO CADASTRO DE FORNECEDOR " TO MENS
+              MOVE "CRIANDO ARQUIVO CADASTRO DE PEDIDOS " TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               CLOSE ARQPED
               GO TO INICIO
@@ -352,8 +344,27 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
 
+       R0A1.
+           OPEN I-O ARQPEI
+           IF ST-ERRO NOT = "00"
+            IF ST-ERRO = "30"
+              OPEN OUTPUT ARQPEI
+              MOVE "CRIANDO ARQUIVO ITENS DE PEDIDOS " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQPEI
+              GO TO INICIO
+            ELSE
+              IF ST-ERRO = "95"
+                MOVE "ISAM NAO CARREGADO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+              ELSE
+                MOVE "ERRO NA ABERTURA DO ARQUIVO DE ITENS" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
        R0A.
-           OPEN INPUT ARQPRO
+           OPEN I-O ARQPRO
            IF ST-ERRO NOT = "00"
               IF ST-ERRO = "30"
                  MOVE "*** ARQUIVO DE PROUTOS NAO ENCONTRADO **" TO MENS
@@ -380,12 +391,45 @@
            ELSE
                  NEXT SENTENCE.
 
+       R0B1.
+           OPEN INPUT ARQFOR
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                MOVE "*** ARQUIVO DE FORNECEDORES NAO ENCONTRADO **"
+                                                              TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE FORNECEDORES"
+                                                              TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0C.
+           OPEN EXTEND ARQAUD
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT ARQAUD
+                 CLOSE ARQAUD
+                 OPEN EXTEND ARQAUD
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE AUDITORIA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           DISPLAY (01, 01) "Operador (matricula/iniciais) : ".
+           ACCEPT (01, 34) W-USUARIO.
+
        R1.
            MOVE SPACES TO PED-TIPOPEDIDO DPED-TIPOPEDIDO
+           MOVE "N" TO PED-STATUS W-STATUSPEDIDO
+           MOVE SPACES TO DPED-STATUS
+
+           MOVE ZEROS TO PED-COD PED-DATA
+           PED-CLI-CPFCNPJ PED-FOR-CPFCNPJ PED-QTDITENS PED-VALORTOTAL
 
-           MOVE ZEROS TO PED-COD PED-COD-PRO PED-TIPOVENDA
-           PED-CLI-CPFCNPJ PED-FOR-CPFCNPJ PED-QUANTIDADE
-           PED-PRECOUNITARIO PED-VALORTOTAL
+           MOVE ZEROS TO W-ITEMATUAL W-TENTLOCK
 
            MOVE SPACES TO PRO-DESCRICAO PRO-UNIDADE
 
@@ -401,13 +445,22 @@
            MOVE ZEROS TO CLI-CODIGO CLI-CPFCNPJ CLI-CEP
            CLI-TELEFONE
 
+           MOVE SPACES TO
+           FOR-TIPOFORNECEDOR
+           FOR-NOME FOR-APELIDO FOR-LOGRADOURO FOR-NUMERO
+           FOR-COMPLEMENTO FOR-BAIRRO FOR-CIDADE FOR-ESTADO
+           FOR-EMAIL FOR-CONTATO.
+
+           MOVE ZEROS TO FOR-CODIGO FOR-CPFCNPJ FOR-CEP
+           FOR-TELEFONE
+
            DISPLAY TELAPRINCIPAL.
 
        R2.
            ACCEPT TPED-COD.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
-                  CLOSE ARQPED
+                  CLOSE ARQPED ARQPEI
                   STOP RUN.
            IF PED-COD = SPACES
               MOVE "*** CODIGO NAO PODE FICAR EM BRANCO ***" TO MENS
@@ -418,25 +471,45 @@
            READ ARQPED
            IF ST-ERRO NOT = "23"
               IF ST-ERRO = "00"
+                MOVE ZEROS TO W-TENTLOCK
                 PERFORM R3A
-                PERFORM R5A THRU R5B
-                PERFORM R4A THRU R4B
                 MOVE "*** PEDIDO JA CADASTRAD0 ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ACE-001
              ELSE
-                MOVE "ERRO NA LEITURA ARQUIVO PRODUTOS" TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM
+                IF ST-ERRO = "51"
+                   PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                   IF W-TENTLOCK > 10
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "*** PEDIDO BLOQUEADO, TENTE MAIS TARDE"
+                                                            TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                   ELSE
+                      GO TO LER-ARQPED
+                ELSE
+                   MOVE "ERRO NA LEITURA ARQUIVO PEDIDOS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
            ELSE
                 MOVE "*** PEDIDO NAO CADASTRAD0 ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM.
 
+       R2A.
+           ACCEPT TPED-DATA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R2.
+           IF PED-DATA = 0
+              MOVE "*** DATA NAO PODE FICAR EM BRANCO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2A.
+
        R3.
            ACCEPT TPED-TIPOPEDIDO.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
-              GO TO R2.
+              GO TO R2A.
            IF PED-TIPOPEDIDO = SPACES
               MOVE "TIPO NAO PODE FICAR EM BRANCO" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -456,108 +529,307 @@
                    MOVE "1 - COMPRA : 2 - VENDA" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R3.
-           
+
            DISPLAY TPED-TIPOPEDIDO.
            DISPLAY TELALIMPAR.
            DISPLAY TELAPRINCIPAL.
 
-       R4.
-           ACCEPT TPED-COD-PRO
+       R5.
+           IF PED-TIPOPEDIDO = 1
+               MOVE 0 TO PED-CLI-CPFCNPJ
+               DISPLAY TPED-FOR-CPFCNPJ
+           ELSE
+               MOVE 0 TO PED-FOR-CPFCNPJ
+               DISPLAY TPED-CLI-CPFCNPJ.
+
+           IF PED-TIPOPEDIDO = 1
+               ACCEPT TPED-FOR-CPFCNPJ
+           ELSE
+               ACCEPT TPED-CLI-CPFCNPJ.
            ACCEPT W-ACT FROM ESCAPE KEY
+
            IF W-ACT = 01
-                   DISPLAY TELAPRINCIPAL
-                   GO TO R3.
-           IF PED-COD-PRO = 0
-               MOVE "*** CODIGO PRODUTO N�O INFORMADO  ***" TO MENS
-               PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO R4.
+               DISPLAY TELAPRINCIPAL
+               GO TO R3.
 
-       R4A.
-           MOVE PED-COD-PRO TO PRO-CODIGO.
-           READ ARQPRO
+           IF PED-TIPOPEDIDO = 1
+               IF PED-FOR-CPFCNPJ = 0
+                  MOVE "*** CODIGO FORNECEDOR NAO INFORMADO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R5
+               ELSE
+                  GO TO R5B
+           ELSE
+               IF PED-CLI-CPFCNPJ = 0
+                  MOVE "*** CODIGO CLIENTE N�O INFORMADO  ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R5.
+
+       R5A.
+           MOVE PED-CLI-CPFCNPJ TO CLI-CPFCNPJ.
+           READ ARQCLI
            IF ST-ERRO NOT = "00"
                IF ST-ERRO = "23"
-                   MOVE "*** PRODUTO DIGITADO NAO ENCONTRADO ***" 
+                   MOVE "*** CLIENTE DIGITADO NAO ENCONTRADO ***"
                        TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R4
+                   GO TO R5
                ELSE
-                   MOVE "ERRO NA LEITURA ARQUIVO PRODUTO" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO ROT-FIM
+                   IF ST-ERRO = "51"
+                      PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                      IF W-TENTLOCK > 10
+                         MOVE ZEROS TO W-TENTLOCK
+                         MOVE "*** CLIENTE BLOQUEADO, TENTE MAIS TARDE"
+                                                              TO MENS
+                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                         GO TO R1
+                      ELSE
+                         GO TO R5A
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQUIVO CLIENTE" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
            ELSE
-               MOVE 1 TO IND.
-               DISPLAY TELAPRINCIPAL.
-       
-       R4B.
-               MOVE 1 TO IND.
+               MOVE ZEROS TO W-TENTLOCK
+               DISPLAY TPED-CLI-NOME.
+           GO TO R6-INICIA-ITENS.
 
-       R5.
-           IF PED-TIPOPEDIDO = 1
-               MOVE "COMPRA" TO DPED-TIPOPEDIDO
-               MOVE 0 TO PED-CLI-CPFCNPJ
-               GO TO R6
+       R5B.
+           MOVE PED-FOR-CPFCNPJ TO FOR-CPFCNPJ.
+           READ ARQFOR
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "*** FORNECEDOR DIGITADO NAO ENCONTRADO ***"
+                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R5
+               ELSE
+                   IF ST-ERRO = "51"
+                      PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                      IF W-TENTLOCK > 10
+                         MOVE ZEROS TO W-TENTLOCK
+                         MOVE "*** FORNEC. BLOQUEADO, TENTE MAIS TARDE"
+                                                              TO MENS
+                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                         GO TO R1
+                      ELSE
+                         GO TO R5B
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQUIVO FORNECEDOR" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
            ELSE
-               DISPLAY TPED-CLI-CPFCNPJ
-           
-           ACCEPT TPED-CLI-CPFCNPJ
+               MOVE ZEROS TO W-TENTLOCK
+               DISPLAY TPED-FOR-NOME.
+
+       R6-INICIA-ITENS.
+           IF W-SEL = 1
+               GO TO R7-FIMPEDIDO.
+           MOVE ZEROS TO PED-VALORTOTAL PED-QTDITENS W-ITEMATUAL
+           MOVE "N" TO W-STATUSPEDIDO
+           DISPLAY TELAITEM.
+
+       R6.
+           ADD 1 TO W-ITEMATUAL
+           MOVE PED-COD TO PEI-COD
+           MOVE W-ITEMATUAL TO PEI-ITEM
+           DISPLAY TPEI-ITEM.
+           MOVE ZEROS TO PEI-COD-PRO PEI-QUANTIDADE
+           PEI-PRECOUNITARIO PEI-VALORITEM
+           MOVE "N" TO PEI-STATUS
+           MOVE SPACES TO PRO-DESCRICAO
+           DISPLAY TPEI-COD-PRO.
+           ACCEPT TPEI-COD-PRO
            ACCEPT W-ACT FROM ESCAPE KEY
-           
            IF W-ACT = 01
-               DISPLAY TELAPRINCIPAL
-               GO TO R3.
-           IF PED-CLI-CPFCNPJ = 0
+                   SUBTRACT 1 FROM W-ITEMATUAL
+                   IF W-ITEMATUAL = 0
+                       DISPLAY TELAPRINCIPAL
+                       GO TO R5
+                   ELSE
+                       GO TO R7-FIMPEDIDO.
+           IF PEI-COD-PRO = 0
                MOVE "*** CODIGO PRODUTO N�O INFORMADO  ***" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO R4.
+               SUBTRACT 1 FROM W-ITEMATUAL
+               GO TO R6.
 
-       R5A.
-           MOVE PED-CLI-CPFCNPJ TO CLI-CPFCNPJ.
-           READ ARQCLI
+       R6A.
+           MOVE PEI-COD-PRO TO PRO-CODIGO.
+           READ ARQPRO
            IF ST-ERRO NOT = "00"
                IF ST-ERRO = "23"
-                   MOVE "*** CLIENTE DIGITADO NAO ENCONTRADO ***" 
+                   MOVE "*** PRODUTO DIGITADO NAO ENCONTRADO ***"
                        TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R4
+                   SUBTRACT 1 FROM W-ITEMATUAL
+                   GO TO R6
                ELSE
-                   MOVE "ERRO NA LEITURA ARQUIVO CLIENTE" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO ROT-FIM
+                   IF ST-ERRO = "51"
+                      PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                      IF W-TENTLOCK > 10
+                         MOVE ZEROS TO W-TENTLOCK
+                         MOVE "*** PRODUTO BLOQUEADO, TENTE MAIS TARDE"
+                                                              TO MENS
+                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                         SUBTRACT 1 FROM W-ITEMATUAL
+                         GO TO R6
+                      ELSE
+                         GO TO R6A
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQUIVO PRODUTO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
            ELSE
-               MOVE 1 TO IND.
-               DISPLAY TELAPRINCIPAL.
-       
-       R5B.
-               MOVE 1 TO IND.
+               MOVE ZEROS TO W-TENTLOCK
+               DISPLAY TPEI-DESCRICAO
+               DISPLAY TPEI-PRECOUNITARIO.
 
-       R6.
-           ACCEPT TPED-QUANTIDADE
+       R6B.
+           ACCEPT TPEI-QUANTIDADE
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
-                   DISPLAY TELAPRINCIPAL
-                   GO TO R4.
-        
-           IF PED-QUANTIDADE = 0
-                 MOVE "*** QTD ESTOQUE NAO INFORMADO  ***" TO MENS
+                   GO TO R6.
+
+           IF PEI-QUANTIDADE = 0
+                 MOVE "*** QUANTIDADE NAO INFORMADA  ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO R5.
+                 GO TO R6B.
+
+           MOVE "N" TO PEI-STATUS
+           IF PED-TIPOPEDIDO = 2
+               IF PEI-QUANTIDADE > PRO-QTDESTOQUE
+                   PERFORM R6-ESTOQUE THRU R6-ESTOQUE-FIM.
+
+           MOVE PRO-PRECO TO PEI-PRECOUNITARIO
+           COMPUTE PEI-VALORITEM = (PRO-PRECO * PEI-QUANTIDADE).
+           DISPLAY TPEI-VALORITEM.
+           IF PEI-STATUS = "P"
+               MOVE "P" TO W-STATUSPEDIDO.
+
+           PERFORM ATU-ESTOQUE THRU ATU-ESTOQUE-FIM.
+
+       R6-GRAVAITEM.
+           WRITE REGPEI
+           IF ST-ERRO = "00" OR "02"
+               MOVE ZEROS TO W-TENTLOCK
+               ADD PEI-VALORITEM TO PED-VALORTOTAL
+               MOVE W-ITEMATUAL TO PED-QTDITENS
+               DISPLAY TPED-VALORTOTAL
+               DISPLAY TPED-QTDITENS
+               MOVE SPACES TO W-OPCAO
+               DISPLAY (19, 10) "OUTRO ITEM NESTE PEDIDO (S/N) : "
+               ACCEPT (19, 42) W-OPCAO
+               MOVE SPACES TO MENS
+               DISPLAY (19, 10) MENS
+               IF W-OPCAO = "S" OR "s"
+                   DISPLAY TELAITEM
+                   GO TO R6
+               ELSE
+                   GO TO R7-FIMPEDIDO
+           ELSE
+           IF ST-ERRO = "22"
+               MOVE "* ITEM JA EXISTE, DADOS NAO GRAVADOS *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R1
+           ELSE
+               IF ST-ERRO = "51"
+                  PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                  IF W-TENTLOCK > 10
+                     MOVE ZEROS TO W-TENTLOCK
+                     MOVE "*** ITEM EM USO, TENTE MAIS TARDE ***"
+                                                            TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO R1
+                  ELSE
+                     GO TO R6-GRAVAITEM
+               ELSE
+                  MOVE "ERRO NA GRAVACAO DO ITEM DO PEDIDO" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM.
+
+       R6-ESTOQUE.
+           MOVE "*** ESTOQUE INSUFICIENTE PARA ESTA VENDA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       R6-ESTOQUE-OPC.
+           DISPLAY (19, 10)
+             "GRAVAR MESMO ASSIM COMO ITEM EM BACKORDER (S/N) : ".
+           ACCEPT (19, 63) W-OPCAO.
+           IF W-OPCAO = "N" OR "n"
+               MOVE SPACES TO MENS
+               DISPLAY (19, 10) MENS
+               MOVE "*** INFORME UMA QUANTIDADE MENOR ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R6B.
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R6-ESTOQUE-OPC.
+           MOVE SPACES TO MENS
+           DISPLAY (19, 10) MENS
+           MOVE "P" TO PEI-STATUS.
+       R6-ESTOQUE-FIM.
+                EXIT.
+
+      * ATUALIZA O ESTOQUE DO PRODUTO CONFORME O ITEM DO PEDIDO. UM  *
+      * ITEM EM BACKORDER (PEI-STATUS = "P") NAO E ATENDIDO AGORA, E *
+      * PORTANTO NAO MEXE NO ESTOQUE (CAN-LOOP E SCE011 PARTEM DESSA *
+      * MESMA PREMISSA AO REVERTER/RECONCILIAR).                     *
+       ATU-ESTOQUE.
+           IF PED-TIPOPEDIDO = 2
+               IF PEI-STATUS NOT = "P"
+                   SUBTRACT PEI-QUANTIDADE FROM PRO-QTDESTOQUE
+           ELSE
+               IF PED-TIPOPEDIDO = 1
+                   ADD PEI-QUANTIDADE TO PRO-QTDESTOQUE.
+
+       ATU-ESTOQUE-RW1.
+           REWRITE REGPRO
+           IF ST-ERRO = "00" OR "02"
+               MOVE ZEROS TO W-TENTLOCK
+               NEXT SENTENCE
+           ELSE
+               IF ST-ERRO = "51"
+                  PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                  IF W-TENTLOCK > 10
+                     MOVE ZEROS TO W-TENTLOCK
+                     MOVE "*** PRODUTO EM USO, TENTE MAIS TARDE ***"
+                                                            TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  ELSE
+                     GO TO ATU-ESTOQUE-RW1
+               ELSE
+                  MOVE "ERRO NA ATUALIZACAO DO ESTOQUE DO PRODUTO"
+                                                            TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       ATU-ESTOQUE-FIM.
+                EXIT.
 
-                 COMPUTE PED-VALORTOTAL = (PRO-PRECO
-           * PED-QUANTIDADE).
+       R7-FIMPEDIDO.
+           IF PED-QTDITENS = 0
+               MOVE "*** PEDIDO SEM ITENS, INFORME PELO MENOS 1 ***"
+                   TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R6.
 
-       R7.
+           IF W-SEL NOT = 1
+               MOVE W-STATUSPEDIDO TO PED-STATUS.
            MOVE PED-VALORTOTAL TO MASC1
            DISPLAY TPED-VALORTOTAL.
-
+           IF PED-STATUS = "P"
+               MOVE "BACKORDER" TO DPED-STATUS
+           ELSE
+               MOVE "NORMAL" TO DPED-STATUS.
+           DISPLAY TDPED-STATUS.
 
            IF W-SEL = 1
                GO TO ALT-OPC.
-       
+
        INC-OPC.
            MOVE "S" TO W-OPCAO
-           DISPLAY (16, 30) "Deseja Salvar (S/N) : ".
-           ACCEPT (16, 55) W-OPCAO WITH UPDATE
+           DISPLAY (11, 30) "Deseja Salvar (S/N) : ".
+           ACCEPT (11, 55) W-OPCAO WITH UPDATE
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01 GO TO R1.
                IF W-OPCAO = "N" OR "n"
@@ -568,49 +840,71 @@
                    MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
-       
+
        INC-WR1.
            WRITE REGPED
            IF ST-ERRO = "00" OR "02"
+               MOVE ZEROS TO W-TENTLOCK
+               MOVE "I" TO W-ACAOAUD
+               MOVE PED-COD TO W-AUDCHAVE
+               PERFORM GRAVA-AUD THRU GRAVA-AUD-FIM
                MOVE "*** DADOS GRAVADOS *** " TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO R1.
-           
+
            IF ST-ERRO = "22"
-               MOVE "* PRODUTO JA EXISTE,DADOS NAO GRAVADOS *" TO MENS
+               MOVE "* PEDIDO JA EXISTE,DADOS NAO GRAVADOS *" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO R1
            ELSE
-               MOVE "ERRO NA GRAVACAO DO ARQUIVO DE PRODUTO"
+           IF ST-ERRO = "51"
+               PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+               IF W-TENTLOCK > 10
+                  MOVE ZEROS TO W-TENTLOCK
+                  MOVE "*** REGISTRO EM USO, TENTE MAIS TARDE ***"
+                                                         TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R1
+               ELSE
+                  GO TO INC-WR1
+           ELSE
+               MOVE "ERRO NA GRAVACAO DO ARQUIVO DE PEDIDO"
                                                        TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO ROT-FIM.
 
-      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
-       
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO/CANCELAMENTO *
+
        ACE-001.
-                DISPLAY (20, 18)
-                     "N=NOVO REGISTRO | A=ALTERAR | E=EXCLUIR | S=SAIR:"
-                ACCEPT (20, 67) W-OPCAO
+                DISPLAY (20, 08)
+             "N=NOVO | A=ALTERAR | E=EXCLUIR | C=CANCELAR | S=SAIR:"
+                ACCEPT (20, 65) W-OPCAO
                 IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
-                    AND W-OPCAO NOT = "E" AND W-OPCAO NOT = "S"
+                    AND W-OPCAO NOT = "E" AND W-OPCAO NOT = "C"
+                    AND W-OPCAO NOT = "S"
                     GO TO ACE-001.
                 MOVE SPACES TO MENS
-                DISPLAY (20, 18) MENS
+                DISPLAY (20, 08) MENS
                 IF W-OPCAO = "N" OR "n"
                    GO TO R1
                 ELSE
                    IF W-OPCAO = "A" OR "a"
                       MOVE 1 TO W-SEL
                       GO TO R3
+                ELSE
+                   IF W-OPCAO = "E" OR "e"
+                      GO TO EXC-OPC
+                ELSE
+                   IF W-OPCAO = "C" OR "c"
+                      GO TO CAN-OPC
                 ELSE
                    IF W-OPCAO = "S" OR "s"
                       MOVE 1 TO W-SEL
                       GO TO ROT-FIM.
-       
+
        EXC-OPC.
-                DISPLAY (16, 30) "Deseja EXCLUIR   (S/N) : ".
-                ACCEPT (16, 55) W-OPCAO
+                DISPLAY (11, 30) "Deseja EXCLUIR   (S/N) : ".
+                ACCEPT (11, 55) W-OPCAO
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -619,20 +913,206 @@
                    MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
-       
+
        EXC-DL1.
+                MOVE PED-COD TO PEI-COD
+                MOVE ZEROS TO PEI-ITEM
+                START ARQPEI KEY NOT LESS THAN PEI-CHAVE
+                IF ST-ERRO NOT = "00"
+                   GO TO EXC-DL2.
+
+       EXC-DL-LOOP.
+                READ ARQPEI NEXT RECORD
+                IF ST-ERRO NOT = "00"
+                   GO TO EXC-DL2.
+                IF PEI-COD NOT = PED-COD
+                   GO TO EXC-DL2.
+                IF PEI-STATUS = "P"
+                   GO TO EXC-DL-DEL.
+                MOVE PEI-COD-PRO TO PRO-CODIGO.
+       EXC-DL-LER.
+             READ ARQPRO
+             IF ST-ERRO NOT = "00"
+                IF ST-ERRO = "51"
+                   PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                   IF W-TENTLOCK > 10
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "*** PRODUTO EM USO, ESTOQUE NAO REVERTIDO"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO EXC-DL-DEL
+                   ELSE
+                      GO TO EXC-DL-LER
+                ELSE
+                   GO TO EXC-DL-DEL.
+             IF PED-TIPOPEDIDO = 2
+                ADD PEI-QUANTIDADE TO PRO-QTDESTOQUE
+             ELSE
+                SUBTRACT PEI-QUANTIDADE FROM PRO-QTDESTOQUE.
+       EXC-DL-RW1.
+             REWRITE REGPRO
+             IF ST-ERRO = "00" OR "02"
+                MOVE ZEROS TO W-TENTLOCK
+                NEXT SENTENCE
+             ELSE
+                IF ST-ERRO = "51"
+                   PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                   IF W-TENTLOCK > 10
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "*** PRODUTO EM USO, ESTOQUE NAO REVERTIDO"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   ELSE
+                      GO TO EXC-DL-RW1
+                ELSE
+                   MOVE "ERRO NA ATUALIZACAO DO ESTOQUE DO PRODUTO"
+                                                             TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       EXC-DL-DEL.
+                DELETE ARQPEI RECORD
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "51"
+                      PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                      IF W-TENTLOCK > 10
+                         MOVE ZEROS TO W-TENTLOCK
+                         MOVE "*** ITEM EM USO, NAO EXCLUIDO ***"
+                                                                TO MENS
+                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      ELSE
+                         GO TO EXC-DL-DEL
+                   ELSE
+                      MOVE "ERRO NA EXCLUSAO DO ITEM DO PEDIDO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM.
+                GO TO EXC-DL-LOOP.
+
+       EXC-DL2.
                 DELETE ARQPED RECORD
                 IF ST-ERRO = "00"
-                   MOVE "*** REGISTRO PRODUTO EXCLUIDO ***" TO MENS
+                   MOVE ZEROS TO W-TENTLOCK
+                   MOVE "E" TO W-ACAOAUD
+                   MOVE PED-COD TO W-AUDCHAVE
+                   PERFORM GRAVA-AUD THRU GRAVA-AUD-FIM
+                   MOVE "*** PEDIDO EXCLUIDO, ESTOQUE REVERTIDO ***"
+                                                             TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
+                IF ST-ERRO = "51"
+                   PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                   IF W-TENTLOCK > 10
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "*** REGISTRO EM USO, TENTE MAIS TARDE ***"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                   ELSE
+                      GO TO EXC-DL2.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
 
+       CAN-OPC.
+                IF PED-STATUS = "C"
+                   MOVE "*** PEDIDO JA ESTA CANCELADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                DISPLAY (11, 30) "Deseja CANCELAR  (S/N) : ".
+                ACCEPT (11, 55) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** PEDIDO NAO CANCELADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO CAN-OPC.
+                MOVE PED-COD TO PEI-COD
+                MOVE ZEROS TO PEI-ITEM
+                START ARQPEI KEY NOT LESS THAN PEI-CHAVE
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** PEDIDO CANCELADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE "C" TO PED-STATUS
+                   GO TO CAN-RW1.
+
+       CAN-LOOP.
+                READ ARQPEI NEXT RECORD
+                IF ST-ERRO NOT = "00"
+                   GO TO CAN-FIM.
+                IF PEI-COD NOT = PED-COD
+                   GO TO CAN-FIM.
+                IF PEI-STATUS = "P"
+                   GO TO CAN-LOOP.
+                MOVE PEI-COD-PRO TO PRO-CODIGO.
+       CAN-LOOP-LER.
+             READ ARQPRO
+             IF ST-ERRO NOT = "00"
+                IF ST-ERRO = "51"
+                   PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                   IF W-TENTLOCK > 10
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "*** PRODUTO EM USO, ESTOQUE NAO REVERTIDO"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO CAN-LOOP
+                   ELSE
+                      GO TO CAN-LOOP-LER
+                ELSE
+                   GO TO CAN-LOOP.
+             IF PED-TIPOPEDIDO = 2
+                ADD PEI-QUANTIDADE TO PRO-QTDESTOQUE
+             ELSE
+                SUBTRACT PEI-QUANTIDADE FROM PRO-QTDESTOQUE.
+       CAN-LOOP-RW1.
+             REWRITE REGPRO
+             IF ST-ERRO = "00" OR "02"
+                MOVE ZEROS TO W-TENTLOCK
+                NEXT SENTENCE
+             ELSE
+                IF ST-ERRO = "51"
+                   PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                   IF W-TENTLOCK > 10
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "*** PRODUTO EM USO, ESTOQUE NAO REVERTIDO"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   ELSE
+                      GO TO CAN-LOOP-RW1
+                ELSE
+                   MOVE "ERRO NA ATUALIZACAO DO ESTOQUE DO PRODUTO"
+                                                             TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+             GO TO CAN-LOOP.
+
+       CAN-FIM.
+                MOVE "C" TO PED-STATUS.
+       CAN-RW1.
+                REWRITE REGPED
+                IF ST-ERRO = "00" OR "02"
+                   MOVE ZEROS TO W-TENTLOCK
+                   MOVE "C" TO W-ACAOAUD
+                   MOVE PED-COD TO W-AUDCHAVE
+                   PERFORM GRAVA-AUD THRU GRAVA-AUD-FIM
+                   MOVE "*** PEDIDO CANCELADO, ESTOQUE REVERTIDO ***"
+                      TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF ST-ERRO = "51"
+                   PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                   IF W-TENTLOCK > 10
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "*** REGISTRO EM USO, TENTE MAIS TARDE ***"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                   ELSE
+                      GO TO CAN-RW1.
+                MOVE "ERRO NO CANCELAMENTO DO PEDIDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
        ALT-OPC.
-                DISPLAY (16, 30) "Deseja ALTERAR  (S/N) : ".
-                ACCEPT (16, 55) W-OPCAO
+                DISPLAY (11, 30) "Deseja ALTERAR  (S/N) : ".
+                ACCEPT (11, 55) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
 
                 IF W-OPCAO = "N" OR "n"
@@ -644,47 +1124,89 @@
                    MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
-       
+
        ALT-RW1.
                 REWRITE REGPED
                 IF ST-ERRO = "00" OR "02"
-                   MOVE "*** REGISTRO ALTERADO ***" TO MENS
+                   MOVE ZEROS TO W-TENTLOCK
+                   MOVE "A" TO W-ACAOAUD
+                   MOVE PED-COD TO W-AUDCHAVE
+                   PERFORM GRAVA-AUD THRU GRAVA-AUD-FIM
+                   MOVE "*** CABECALHO DO PEDIDO ALTERADO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
 
                    GO TO R1.
                    DISPLAY TELALIMPAR.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO AMIGO"   TO MENS
+                IF ST-ERRO = "51"
+                   PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                   IF W-TENTLOCK > 10
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "*** REGISTRO EM USO, TENTE MAIS TARDE ***"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                   ELSE
+                      GO TO ALT-RW1.
+                MOVE "ERRO NA ALTERACAO DO PEDIDO"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
 
-       
+
        ROT-FIM.
-           CLOSE ARQPED ARQPRO ARQCLI.
+           CLOSE ARQPED ARQPEI ARQPRO ARQCLI ARQFOR ARQAUD.
            STOP RUN.
-       
+
        ROT-MENS.
                 MOVE ZEROS TO W-CONT.
-       
+
        ROT-MENS1.
-               DISPLAY (16, 21) MENS.
-       
+               DISPLAY (11, 21) MENS.
+
        ROT-MENS2.
                 ADD 1 TO W-CONT
                 IF W-CONT < 3000
                    GO TO ROT-MENS2
                 ELSE
                    MOVE SPACES TO MENS
-                   DISPLAY (16, 21) MENS.
-       
+                   DISPLAY (11, 21) MENS.
+
        ROT-MENS-FIM.
                 EXIT.
-       
+
        FIM-ROT-TEMPO.
 
+      * CONTA TENTATIVAS E AGUARDA QUANDO O REGISTRO ESTA BLOQUEADO *
+      * POR OUTRO TERMINAL (FILE STATUS 51) *
+       AGUARDA-LOCK.
+           ADD 1 TO W-TENTLOCK
+           MOVE "*** REGISTRO EM USO POR OUTRO TERMINAL ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           MOVE ZEROS TO W-CONT.
+       AGUARDA-LOCK-ESPERA.
+           ADD 1 TO W-CONT
+           IF W-CONT < 5000
+              GO TO AGUARDA-LOCK-ESPERA.
+       AGUARDA-LOCK-FIM.
+                EXIT.
+
+      * GRAVA UM REGISTRO NO ARQUIVO DE AUDITORIA (AUDITORIA.LOG) *
+       GRAVA-AUD.
+           MOVE SPACES TO REGAUD.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE W-USUARIO TO AUD-USUARIO.
+           MOVE "SCE005" TO AUD-PROGRAMA.
+           MOVE W-ACAOAUD TO AUD-ACAO.
+           MOVE W-AUDCHAVE TO AUD-CHAVE.
+           WRITE REGAUD.
+       GRAVA-AUD-FIM.
+                EXIT.
+
       *    FILE STATUS
       *    00 = OPERAÇÃO REALIZADO COM SUCESSO
       *    22 = REGISTRO JÁ CADASTRADO
       *    23 = REGISTRO NÃO ENCONTRADO
       *    30 = ARQUIVO NÃO ENCONTRADO
       *    95 = ISAM NAO CARREGADO
-      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
\ No newline at end of file
+      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
+      *    51 = REGISTRO BLOQUEADO POR OUTRO TERMINAL
