@@ -0,0 +1,419 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE006.
+
+      *AUTHOR. Wallace Martins.
+      *    CADASTRO DE CEP    *
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP-NUMCEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CEP-LOGRADOURO
+                                   WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCEP.DAT".
+       01 REGCEP.
+                03 CEP-NUMCEP             PIC 9(08).
+                03 CEP-LOGRADOURO         PIC X(30).
+                03 CEP-BAIRRO             PIC X(20).
+                03 CEP-CIDADE             PIC X(20).
+                03 CEP-UF                 PIC X(02).
+
+       WORKING-STORAGE SECTION.
+       01 W-OPCAO                   PIC X(01) VALUE SPACES.
+       01 W-ACT                     PIC 9(02) VALUE ZEROS.
+       01 ST-ERRO                   PIC X(02) VALUE "00".
+       01 W-CONT                    PIC 9(06) VALUE ZEROS.
+       01 MENS                      PIC X(50) VALUE SPACES.
+       01 W-SEL                     PIC 9(01) VALUE ZEROS.
+       01 W-TENTLOCK                PIC 9(02) VALUE ZEROS.
+       01 TXUF.
+           03 UF-SIGLA             PIC X(02) VALUE SPACES.
+           03 UF-COMP              PIC X(20) VALUE SPACES.
+
+       01 TBUF.
+             03 FILLER     PIC X(22) VALUE "ACACRE".
+             03 FILLER     PIC X(22) VALUE "ALALAGOAS".
+             03 FILLER     PIC X(22) VALUE "AMAMAZONAS".
+             03 FILLER     PIC X(22) VALUE "APAMAPA".
+             03 FILLER     PIC X(22) VALUE "BABAHIA".
+             03 FILLER     PIC X(22) VALUE "CECEARA".
+             03 FILLER     PIC X(22) VALUE "DFDISTRITO FEDERAL".
+             03 FILLER     PIC X(22) VALUE "ESESPIRITO SANTO".
+             03 FILLER     PIC X(22) VALUE "GOGOIAS".
+             03 FILLER     PIC X(22) VALUE "MAMARANH�O".
+             03 FILLER     PIC X(22) VALUE "MTMATO GROSSO".
+             03 FILLER     PIC X(22) VALUE "MSMATO GROSSO DO SUL".
+             03 FILLER     PIC X(22) VALUE "MGMINAS GERAIS".
+             03 FILLER     PIC X(22) VALUE "PAPARA".
+             03 FILLER     PIC X(22) VALUE "PBPARAIBA".
+             03 FILLER     PIC X(22) VALUE "PRPARAN�".
+             03 FILLER     PIC X(22) VALUE "PEPERNAMBUCO".
+             03 FILLER     PIC X(22) VALUE "PIPIAUI".
+             03 FILLER     PIC X(22) VALUE "RJRIO DE JANEIRO".
+             03 FILLER     PIC X(22) VALUE "RNR. GRANDE DO NORTE".
+             03 FILLER     PIC X(22) VALUE "RSRIO GRANDE DO SUL".
+             03 FILLER     PIC X(22) VALUE "RORONDONIA".
+             03 FILLER     PIC X(22) VALUE "RRRORAIMA".
+             03 FILLER     PIC X(22) VALUE "SCSANTA CATARINA".
+             03 FILLER     PIC X(22) VALUE "SPSAO PAULO".
+             03 FILLER     PIC X(22) VALUE "SESERGIPE".
+             03 FILLER     PIC X(22) VALUE "TOTOCANTINS".
+       01 TBUFR REDEFINES TBUF.
+             03 TABUF    PIC X(22) OCCURS 27 TIMES.
+       01 IND            PIC 9(02) VALUE ZEROS.
+
+       SCREEN SECTION.
+       01  TELAPRINCIPAL.
+            05  LINE 01  COLUMN 01
+               VALUE  "                       CADASTRO DE CEP".
+           05  LINE 04  COLUMN 01
+               VALUE  "   CEP              :".
+           05  LINE 05  COLUMN 01
+               VALUE  "   Logradouro       :".
+           05  LINE 06  COLUMN 01
+               VALUE  "   Bairro           :".
+           05  LINE 07  COLUMN 01
+               VALUE  "   Cidade           :".
+           05  LINE 08  COLUMN 01
+               VALUE  "   UF               :   -".
+           05  LINE 10  COLUMN 01
+               VALUE  "  MENSAGENS :".
+           05  TCEP-NUMCEP
+               LINE 04  COLUMN 23  PIC 99999.999
+               USING  CEP-NUMCEP.
+           05  TCEP-LOGRADOURO
+               LINE 05  COLUMN 23  PIC X(30)
+               USING  CEP-LOGRADOURO.
+           05  TCEP-BAIRRO
+               LINE 06  COLUMN 23  PIC X(20)
+               USING  CEP-BAIRRO.
+           05  TCEP-CIDADE
+               LINE 07  COLUMN 23  PIC X(20)
+               USING  CEP-CIDADE.
+           05  TCEP-UF
+               LINE 08  COLUMN 23  PIC X(02)
+               USING  CEP-UF.
+           05  TUF-TEXTO
+               LINE 08  COLUMN 26  PIC X(15)
+               USING  UF-COMP.
+
+       01  TELALIMPAR.
+           05  LINE 12  COLUMN 01
+               VALUE  "                                              ".
+           05  LINE 13  COLUMN 01
+               VALUE  "                                               ".
+           05  LINE 14  COLUMN 01
+               VALUE  "                                               ".
+
+       PROCEDURE DIVISION.
+       INICIO.
+
+       R0.    OPEN I-O ARQCEP
+           IF ST-ERRO NOT = "00"
+            IF ST-ERRO = "30"
+              OPEN OUTPUT ARQCEP
+              MOVE "CRIANDO ARQUIVO CADASTRO DE CEP " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQCEP
+              GO TO INICIO
+            ELSE
+              IF ST-ERRO = "95"
+                MOVE "ISAM NAO CARREGADO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+              ELSE
+                MOVE "ERRO NA ABERTURA DO ARQUIVO CADASTRO CEP" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       R1.
+           MOVE SPACES TO CEP-LOGRADOURO CEP-BAIRRO CEP-CIDADE CEP-UF
+           UF-COMP
+           MOVE ZEROS TO CEP-NUMCEP W-TENTLOCK
+
+           DISPLAY TELAPRINCIPAL.
+
+       R2.
+           ACCEPT TCEP-NUMCEP.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                  CLOSE ARQCEP
+                  STOP RUN.
+           IF CEP-NUMCEP = 0
+              MOVE "*** CEP NAO PODE FICAR EM BRANCO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
+
+       LER-ARQCEP.
+           READ ARQCEP
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                MOVE ZEROS TO W-TENTLOCK
+                DISPLAY TELAPRINCIPAL
+                MOVE "*** CEP JA CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                IF ST-ERRO = "51"
+                   PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                   IF W-TENTLOCK > 10
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "*** CEP BLOQUEADO, TENTE MAIS TARDE"
+                                                            TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                   ELSE
+                      GO TO LER-ARQCEP
+                ELSE
+                   MOVE "ERRO NA LEITURA ARQUIVO CEP" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+                MOVE "*** CEP NAO CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       R3.
+           ACCEPT TCEP-LOGRADOURO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R2.
+           IF CEP-LOGRADOURO = SPACES
+              MOVE "LOGRADOURO NAO PODE FICAR EM BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+
+       R4.
+           ACCEPT TCEP-BAIRRO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R3.
+           IF CEP-BAIRRO = SPACES
+              MOVE "BAIRRO NAO PODE FICAR EM BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+
+       R5.
+           ACCEPT TCEP-CIDADE.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R4.
+           IF CEP-CIDADE = SPACES
+              MOVE "CIDADE NAO PODE FICAR EM BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+
+       R6.
+           ACCEPT TCEP-UF.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R5.
+           IF CEP-UF = SPACES
+              MOVE "UF NAO PODE FICAR EM BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R6.
+
+       R6A.
+               MOVE 1 TO IND.
+       R6B.
+               MOVE TABUF (IND) TO TXUF
+               IF CEP-UF NOT = UF-SIGLA
+                      ADD 1 TO IND
+                      IF IND > 27
+                         MOVE "UF NAO EXISTE" TO MENS
+                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                         GO TO R6
+                      ELSE
+                         GO TO R6B
+               ELSE
+                     DISPLAY TUF-TEXTO.
+
+           IF W-SEL = 1
+              GO TO ALT-OPC.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (10, 30) "Deseja Salvar (S/N) : ".
+                ACCEPT (10, 55) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R1.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+
+       INC-WR1.
+                WRITE REGCEP
+                IF ST-ERRO = "00" OR "02"
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  MOVE "* CEP JA EXISTE,DADOS NAO GRAVADOS *" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R1
+                ELSE
+                IF ST-ERRO = "51"
+                   PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                   IF W-TENTLOCK > 10
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "*** REGISTRO EM USO, TENTE MAIS TARDE ***"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                   ELSE
+                      GO TO INC-WR1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CEP"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+       ACE-001.
+                DISPLAY (20, 18)
+                     "N=NOVO REGISTRO | A=ALTERAR | E=EXCLUIR | S=SAIR:"
+                ACCEPT (20, 67) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" AND W-OPCAO NOT = "S"
+                    GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (20, 18) MENS
+                IF W-OPCAO = "N" OR "n"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A" OR "a"
+                      MOVE 1 TO W-SEL
+                      GO TO R3
+                ELSE
+                   IF W-OPCAO = "E" OR "e"
+                      GO TO EXC-OPC
+                ELSE
+                   IF W-OPCAO = "S" OR "s"
+                      MOVE 1 TO W-SEL
+                      GO TO ROT-FIM.
+
+       EXC-OPC.
+                DISPLAY (10, 30) "Deseja EXCLUIR   (S/N) : ".
+                ACCEPT (10, 55) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+
+       EXC-DL1.
+                DELETE ARQCEP RECORD
+                IF ST-ERRO = "00"
+                   MOVE ZEROS TO W-TENTLOCK
+                   MOVE "*** REGISTRO CEP EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF ST-ERRO = "51"
+                   PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                   IF W-TENTLOCK > 10
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "*** REGISTRO EM USO, TENTE MAIS TARDE ***"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                   ELSE
+                      GO TO EXC-DL1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       ALT-OPC.
+                DISPLAY (10, 30) "Deseja ALTERAR  (S/N) : ".
+                ACCEPT (10, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+
+       ALT-RW1.
+                REWRITE REGCEP
+                IF ST-ERRO = "00" OR "02"
+                   MOVE ZEROS TO W-TENTLOCK
+                   MOVE "*** REGISTRO ALTERADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF ST-ERRO = "51"
+                   PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                   IF W-TENTLOCK > 10
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "*** REGISTRO EM USO, TENTE MAIS TARDE ***"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                   ELSE
+                      GO TO ALT-RW1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO CEP"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       ROT-FIM.
+           CLOSE ARQCEP.
+           STOP RUN.
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (10, 21) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (10, 21) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      * CONTA TENTATIVAS E AGUARDA QUANDO O REGISTRO ESTA BLOQUEADO *
+      * POR OUTRO TERMINAL (FILE STATUS 51) *
+       AGUARDA-LOCK.
+           ADD 1 TO W-TENTLOCK
+           MOVE "*** REGISTRO EM USO POR OUTRO TERMINAL ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           MOVE ZEROS TO W-CONT.
+       AGUARDA-LOCK-ESPERA.
+           ADD 1 TO W-CONT
+           IF W-CONT < 5000
+              GO TO AGUARDA-LOCK-ESPERA.
+       AGUARDA-LOCK-FIM.
+                EXIT.
+
+      *    FILE STATUS
+      *    00 = OPERAÇÃO REALIZADA COM SUCESSO
+      *    22 = REGISTRO JÁ CADASTRADO
+      *    23 = REGISTRO NÃO ENCONTRADO
+      *    30 = ARQUIVO NÃO ENCONTRADO
+      *    95 = ISAM NAO CARREGADO
+      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
+      *    51 = REGISTRO BLOQUEADO POR OUTRO TERMINAL
