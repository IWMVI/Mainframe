@@ -15,6 +15,7 @@
                       ACCESS MODE  IS DYNAMIC
                       RECORD KEY   IS FOR-CPFCNPJ
                      ALTERNATE RECORD KEY IS  FOR-CODIGO WITH DUPLICATES
+                     ALTERNATE RECORD KEY IS  FOR-NOME WITH DUPLICATES
                       FILE STATUS  IS ST-ERRO.
 
            SELECT ARQCEP ASSIGN TO DISK
@@ -25,6 +26,10 @@
                     ALTERNATE RECORD KEY IS CEP-LOGRADOURO
                                    WITH DUPLICATES.
 
+           SELECT ARQAUD ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
        DATA DIVISION.
        FILE SECTION.
        FD ARQFOR
@@ -46,6 +51,8 @@
           03 FOR-CIDADE              PIC X(24).
           03 FOR-ESTADO              PIC X(02).
           03 FOR-TELEFONE            PIC 9(11).
+          03 FOR-TELEFONE2           PIC 9(11).
+          03 FOR-TIPOTELEFONE2       PIC X(01).
           03 FOR-EMAIL               PIC X(33).
           03 FOR-CONTATO             PIC X(32).
 
@@ -59,6 +66,18 @@
                 03 CEP-CIDADE             PIC X(20).
                 03 CEP-UF                 PIC X(02).
 
+       FD ARQAUD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDITORIA.LOG".
+       01 REGAUD.
+                03 AUD-DATA               PIC 9(08).
+                03 AUD-HORA               PIC 9(06).
+                03 AUD-USUARIO            PIC X(12).
+                03 AUD-PROGRAMA           PIC X(08).
+                03 AUD-ACAO               PIC X(01).
+                03 AUD-CHAVE              PIC X(14).
+                03 FILLER                 PIC X(30).
+
        WORKING-STORAGE SECTION.
        01 W-OPCAO                   PIC X(01) VALUE SPACES.
        01 W-UPPERCASE               PIC X(01) VALUE SPACES.
@@ -69,6 +88,12 @@
        01 W-CONT                    PIC 9(06) VALUE ZEROS.
        01 MENS                      PIC X(50) VALUE SPACES.
        01 W-SEL                     PIC 9(01) VALUE ZEROS.
+       01 W-USUARIO                 PIC X(12) VALUE SPACES.
+       01 W-ACAOAUD                 PIC X(01) VALUE SPACES.
+       01 W-AUDCHAVE                PIC X(14) VALUE SPACES.
+       01 W-MAXCODIGO               PIC 9(06) VALUE ZEROS.
+       01 W-CPFTEMP                 PIC 9(14) VALUE ZEROS.
+       01 W-TENTLOCK                PIC 9(02) VALUE ZEROS.
        01 TXUF.
            03 UF-SIGLA             PIC X(02) VALUE SPACES.
            03 UF-COMP              PIC X(20) VALUE SPACES.
@@ -105,6 +130,54 @@
              03 TABUF    PIC X(22) OCCURS 27 TIMES.
        01 IND            PIC 9(02) VALUE ZEROS.
 
+      * CAMPOS PARA VALIDACAO DO DIGITO VERIFICADOR (MODULO 11) *
+       01 CV-CPF                 PIC 9(11).
+       01 CV-CPF-R  REDEFINES CV-CPF.
+             03 CV-CPF-DIG       PIC 9(01) OCCURS 11 TIMES.
+       01 CV-CNPJ                PIC 9(14).
+       01 CV-CNPJ-R REDEFINES CV-CNPJ.
+             03 CV-CNPJ-DIG      PIC 9(01) OCCURS 14 TIMES.
+       01 CV-SOMA                PIC 9(05) VALUE ZEROS.
+       01 CV-QTE                 PIC 9(03) VALUE ZEROS.
+       01 CV-PESO                PIC 9(02) VALUE ZEROS.
+       01 CV-RESTO               PIC 9(02) VALUE ZEROS.
+       01 CV-DIG1                PIC 9(01) VALUE ZEROS.
+       01 CV-DIG2                PIC 9(01) VALUE ZEROS.
+       01 CV-VALIDO              PIC X(01) VALUE "S".
+
+       01 TBPESO1.
+             03 FILLER     PIC 9(02) VALUE 05.
+             03 FILLER     PIC 9(02) VALUE 04.
+             03 FILLER     PIC 9(02) VALUE 03.
+             03 FILLER     PIC 9(02) VALUE 02.
+             03 FILLER     PIC 9(02) VALUE 09.
+             03 FILLER     PIC 9(02) VALUE 08.
+             03 FILLER     PIC 9(02) VALUE 07.
+             03 FILLER     PIC 9(02) VALUE 06.
+             03 FILLER     PIC 9(02) VALUE 05.
+             03 FILLER     PIC 9(02) VALUE 04.
+             03 FILLER     PIC 9(02) VALUE 03.
+             03 FILLER     PIC 9(02) VALUE 02.
+       01 TBPESO1R REDEFINES TBPESO1.
+             03 TBP1-VAL   PIC 9(02) OCCURS 12 TIMES.
+
+       01 TBPESO2.
+             03 FILLER     PIC 9(02) VALUE 06.
+             03 FILLER     PIC 9(02) VALUE 05.
+             03 FILLER     PIC 9(02) VALUE 04.
+             03 FILLER     PIC 9(02) VALUE 03.
+             03 FILLER     PIC 9(02) VALUE 02.
+             03 FILLER     PIC 9(02) VALUE 09.
+             03 FILLER     PIC 9(02) VALUE 08.
+             03 FILLER     PIC 9(02) VALUE 07.
+             03 FILLER     PIC 9(02) VALUE 06.
+             03 FILLER     PIC 9(02) VALUE 05.
+             03 FILLER     PIC 9(02) VALUE 04.
+             03 FILLER     PIC 9(02) VALUE 03.
+             03 FILLER     PIC 9(02) VALUE 02.
+       01 TBPESO2R REDEFINES TBPESO2.
+             03 TBP2-VAL   PIC 9(02) OCCURS 13 TIMES.
+
        SCREEN SECTION.
         01  TELAPRINCIPAL.
             05  LINE 01  COLUMN 01
@@ -145,6 +218,10 @@
                VALUE  "mail :                                  ".
            05  LINE 15  COLUMN 01
                VALUE  "   CONTATO  :".
+           05  LINE 15  COLUMN 50
+               VALUE  "Tel2 :".
+           05  LINE 15  COLUMN 68
+               VALUE  "-".
            05  LINE 17  COLUMN 01
                VALUE  "  MENSAGENS :".
            05  TFOR-TIPOFORNECEDOR
@@ -198,6 +275,12 @@
            05  TFOR-CONTATO
                LINE 15  COLUMN 15  PIC X(32)
                USING  FOR-CONTATO.
+           05  TFOR-TELEFONE2
+               LINE 15  COLUMN 57  PIC 9(11)
+               USING  FOR-TELEFONE2.
+           05  TFOR-TIPOTELEFONE2
+               LINE 15  COLUMN 69  PIC X(01)
+               USING  FOR-TIPOTELEFONE2.
 
         01  TELALIMPAR.
            05  LINE 19  COLUMN 01
@@ -262,6 +345,20 @@
            ELSE
                  NEXT SENTENCE.
 
+       R0B.
+           OPEN EXTEND ARQAUD
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT ARQAUD
+                 CLOSE ARQAUD
+                 OPEN EXTEND ARQAUD
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE AUDITORIA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           DISPLAY (01, 01) "Operador (matricula/iniciais) : ".
+           ACCEPT (01, 34) W-USUARIO.
+
        R1.
            MOVE SPACES TO
            DCLI-TIPOFORNECEDOR FOR-TIPOFORNECEDOR
@@ -272,7 +369,9 @@
            UF-COMP
 
            MOVE ZEROS TO FOR-CODIGO FOR-CPFCNPJ FOR-CEP
-           FOR-TELEFONE
+           FOR-TELEFONE FOR-TELEFONE2
+           MOVE SPACES TO FOR-TIPOTELEFONE2
+           MOVE ZEROS TO W-TENTLOCK
 
            DISPLAY TELAPRINCIPAL.
 
@@ -290,7 +389,7 @@
            ELSE
             IF FOR-TIPOFORNECEDOR = "J" OR "j"
               MOVE "Pessoa Juridica" TO DCLI-TIPOFORNECEDOR
-              MOVE "F" TO FOR-TIPOFORNECEDOR
+              MOVE "J" TO FOR-TIPOFORNECEDOR
 
              ELSE
               MOVE "P - Pessoa Fisica : J - Pessoa Juridica" TO MENS
@@ -301,6 +400,13 @@
            DISPLAY TELAPRINCIPAL.
 
        R3.
+           DISPLAY (02, 01) "Buscar Fornecedor por Nome (S/N) : ".
+           ACCEPT (02, 36) W-OPCAO.
+           MOVE SPACES TO MENS
+           DISPLAY (02, 01) MENS.
+           IF W-OPCAO = "S" OR "s"
+              GO TO BUSCA-NOME.
+
            ACCEPT TFOR-CPFCNPJ.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
@@ -311,38 +417,59 @@
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R3.
 
+       R3A.
+           IF FOR-TIPOFORNECEDOR = "J"
+              MOVE FOR-CPFCNPJ TO CV-CNPJ
+              PERFORM VLD-CNPJ THRU VLD-CNPJ-FIM
+           ELSE
+              MOVE FOR-CPFCNPJ TO CV-CPF
+              PERFORM VLD-CPF THRU VLD-CPF-FIM.
+           IF CV-VALIDO = "N"
+              MOVE "*** CPF/CNPJ INVALIDO, DIGITO ERRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+
        LER-ARQFOR.
            READ ARQFOR
            IF ST-ERRO NOT = "23"
               IF ST-ERRO = "00"
+                MOVE ZEROS TO W-TENTLOCK
                 PERFORM R7A THRU R7B
                 DISPLAY TELAPRINCIPAL
                 MOVE "*** FORNECEDOR JA CADASTRAD0 ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ACE-001
              ELSE
-                MOVE "ERRO NA LEITURA ARQUIVO CADAMIGO" TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM
+                IF ST-ERRO = "51"
+                   PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                   IF W-TENTLOCK > 10
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "*** FORNECEDOR BLOQUEADO, TENTE MAIS TARDE"
+                                                            TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                   ELSE
+                      GO TO LER-ARQFOR
+                ELSE
+                   MOVE "ERRO NA LEITURA ARQUIVO CADAMIGO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
            ELSE
                 MOVE "*** FORNECEDOR NAO CADASTRAD0 ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM.
 
        R4.
-           ACCEPT TFOR-CODIGO.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-              GO TO R3.
-           IF FOR-CODIGO = SPACES
-              MOVE "CPF NAO PODE FICAR EM BRANCO" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R4.
+           IF W-SEL = 1
+              DISPLAY TFOR-CODIGO
+              GO TO R5.
+           PERFORM GERA-CODIGO THRU GERA-CODIGO-FIM.
+           DISPLAY TFOR-CODIGO.
 
        R5.
            ACCEPT TFOR-NOME.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
-              GO TO R4.
+              GO TO R3.
            IF FOR-NOME = SPACES
               MOVE "NOME NAO PODE FICAR EM BRANCO" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -359,6 +486,13 @@
               GO TO R6.
 
        R7.
+           DISPLAY (02, 01) "Nao sabe o CEP? Buscar por Rua (S/N) : ".
+           ACCEPT (02, 41) W-OPCAO.
+           MOVE SPACES TO MENS
+           DISPLAY (02, 01) MENS.
+           IF W-OPCAO = "S" OR "s"
+              GO TO BUSCA-CEP.
+
            ACCEPT TFOR-CEP
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
@@ -378,10 +512,22 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R8
                ELSE
+                IF ST-ERRO = "51"
+                   PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                   IF W-TENTLOCK > 10
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "*** CEP BLOQUEADO, TENTE MAIS TARDE ***"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R8
+                   ELSE
+                      GO TO R7A
+                ELSE
                   MOVE "ERRO NA LEITURA ARQUIVO CADASTRO CEP" TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO ROT-FIM
            ELSE
+                MOVE ZEROS TO W-TENTLOCK
                 MOVE 1 TO IND.
                 DISPLAY TELAPRINCIPAL.
        
@@ -430,12 +576,36 @@
             MOVE " *** TELEFONE NAO PODE FICAR EM BRANCO ***" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R10.
-       
+
+       R10A.
+           ACCEPT TFOR-TELEFONE2.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R10.
+           IF FOR-TELEFONE2 = ZEROS
+              MOVE SPACES TO FOR-TIPOTELEFONE2
+              GO TO R11.
+
+       R10B.
+           ACCEPT TFOR-TIPOTELEFONE2.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R10A.
+           IF FOR-TIPOTELEFONE2 = "f" OR "F"
+              MOVE "F" TO FOR-TIPOTELEFONE2
+           ELSE
+            IF FOR-TIPOTELEFONE2 = "c" OR "C"
+              MOVE "C" TO FOR-TIPOTELEFONE2
+             ELSE
+              MOVE "F - Fixo : C - Celular" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R10B.
+
        R11.
            ACCEPT TFOR-EMAIL.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
-              GO TO R10.
+              GO TO R10A.
            IF FOR-EMAIL = SPACES
             MOVE " *** TELEFONE NAO PODE FICAR EM BRANCO ***" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -470,8 +640,16 @@
                    GO TO INC-OPC.
        
        INC-WR1.
+      * REGERA O CODIGO NA HORA DE GRAVAR, PARA EVITAR QUE DOIS      *
+      * TERMINAIS CALCULEM O MESMO "PROXIMO CODIGO" AO MESMO TEMPO   *
+                PERFORM GERA-CODIGO THRU GERA-CODIGO-FIM.
                 WRITE REGFOR
                 IF ST-ERRO = "00" OR "02"
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "I" TO W-ACAOAUD
+                      MOVE FOR-CPFCNPJ TO W-AUDCHAVE
+                      PERFORM GRAVA-AUD THRU GRAVA-AUD-FIM
+                      DISPLAY TFOR-CODIGO
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO R1.
@@ -479,12 +657,86 @@
                   MOVE "* AMIGO JA EXISTE,DADOS NAO GRAVADOS *" TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO R1
+                ELSE
+                IF ST-ERRO = "51"
+                   PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                   IF W-TENTLOCK > 10
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "*** REGISTRO EM USO, TENTE MAIS TARDE ***"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                   ELSE
+                      GO TO INC-WR1
                 ELSE
                       MOVE "ERRO NA GRAVACAO DO ARQUIVO DE PRODUTO"
                                                        TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
 
+      * BUSCA POR NOME (INICIA NA CHAVE ALTERNATIVA FOR-NOME) *
+       BUSCA-NOME.
+                DISPLAY (02, 01) "Nome ou inicio do nome : ".
+                ACCEPT (02, 27) FOR-NOME.
+                START ARQFOR KEY IS NOT LESS THAN FOR-NOME
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NENHUM FORNECEDOR A PARTIR DESSE NOME ***"
+                        TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+
+       BUSCA-LOOP.
+                READ ARQFOR NEXT RECORD
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** FIM DO ARQUIVO DE FORNECEDORES ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                DISPLAY TELAPRINCIPAL
+                DISPLAY (02, 01)
+                  "S=Seleciona | N=Proximo Nome | X=Cancela Busca : ".
+                ACCEPT (02, 51) W-OPCAO.
+                IF W-OPCAO = "X" OR "x"
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND W-OPCAO NOT = "s"
+                   GO TO BUSCA-LOOP.
+                MOVE SPACES TO MENS
+                DISPLAY (02, 01) MENS
+                PERFORM R7A THRU R7C
+                DISPLAY TELAPRINCIPAL
+                GO TO ACE-001.
+
+      * BUSCA CEP POR LOGRADOURO (CHAVE ALTERNATIVA CEP-LOGRADOURO) *
+       BUSCA-CEP.
+                DISPLAY (02, 01) "Logradouro ou inicio do logradouro :".
+                ACCEPT (02, 38) CEP-LOGRADOURO.
+                START ARQCEP KEY IS NOT LESS THAN CEP-LOGRADOURO
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NENHUM CEP A PARTIR DESSE LOGRADOURO ***"
+                        TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R7.
+
+       BUSCA-CEP-LOOP.
+                READ ARQCEP NEXT RECORD
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** FIM DO ARQUIVO DE CEP ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R7.
+                DISPLAY (02, 01) CEP-LOGRADOURO
+                DISPLAY (02, 32)
+                  "S=Seleciona | N=Proximo | X=Cancela : ".
+                ACCEPT (02, 71) W-OPCAO.
+                IF W-OPCAO = "X" OR "x"
+                   GO TO R7.
+                IF W-OPCAO NOT = "S" AND W-OPCAO NOT = "s"
+                   GO TO BUSCA-CEP-LOOP.
+                MOVE SPACES TO MENS
+                DISPLAY (02, 01) MENS
+                MOVE CEP-NUMCEP TO FOR-CEP
+                DISPLAY TELAPRINCIPAL
+                PERFORM R7B THRU R7C
+                GO TO R8.
+
        ACE-001.
                 DISPLAY (20, 18)
                      "N=NOVO REGISTRO | A=ALTERAR | E=EXCLUIR | S=SAIR:"
@@ -520,9 +772,23 @@
        EXC-DL1.
                 DELETE ARQFOR RECORD
                 IF ST-ERRO = "00"
+                   MOVE ZEROS TO W-TENTLOCK
+                   MOVE "E" TO W-ACAOAUD
+                   MOVE FOR-CPFCNPJ TO W-AUDCHAVE
+                   PERFORM GRAVA-AUD THRU GRAVA-AUD-FIM
                    MOVE "*** REGISTRO AMIGO EXCLUIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
+                IF ST-ERRO = "51"
+                   PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                   IF W-TENTLOCK > 10
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "*** REGISTRO EM USO, TENTE MAIS TARDE ***"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                   ELSE
+                      GO TO EXC-DL1.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
@@ -545,17 +811,31 @@
        ALT-RW1.
                 REWRITE REGFOR
                 IF ST-ERRO = "00" OR "02"
+                   MOVE ZEROS TO W-TENTLOCK
+                   MOVE "A" TO W-ACAOAUD
+                   MOVE FOR-CPFCNPJ TO W-AUDCHAVE
+                   PERFORM GRAVA-AUD THRU GRAVA-AUD-FIM
                    MOVE "*** REGISTRO ALTERADO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
 
                    GO TO R1.
                    DISPLAY TELALIMPAR.
+                IF ST-ERRO = "51"
+                   PERFORM AGUARDA-LOCK THRU AGUARDA-LOCK-FIM
+                   IF W-TENTLOCK > 10
+                      MOVE ZEROS TO W-TENTLOCK
+                      MOVE "*** REGISTRO EM USO, TENTE MAIS TARDE ***"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                   ELSE
+                      GO TO ALT-RW1.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO AMIGO"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
 
        ROT-FIM.
-           CLOSE ARQFOR ARQCEP.
+           CLOSE ARQFOR ARQCEP ARQAUD.
            STOP RUN.
        
        ROT-MENS.
@@ -574,13 +854,149 @@
        
        ROT-MENS-FIM.
                 EXIT.
-       
+
        FIM-ROT-TEMPO.
 
+      * CONTA TENTATIVAS E AGUARDA QUANDO O REGISTRO ESTA BLOQUEADO *
+      * POR OUTRO TERMINAL (FILE STATUS 51) *
+       AGUARDA-LOCK.
+           ADD 1 TO W-TENTLOCK
+           MOVE "*** REGISTRO EM USO POR OUTRO TERMINAL ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           MOVE ZEROS TO W-CONT.
+       AGUARDA-LOCK-ESPERA.
+           ADD 1 TO W-CONT
+           IF W-CONT < 5000
+              GO TO AGUARDA-LOCK-ESPERA.
+       AGUARDA-LOCK-FIM.
+                EXIT.
+
+      * GRAVA UM REGISTRO NO ARQUIVO DE AUDITORIA (AUDITORIA.LOG) *
+       GRAVA-AUD.
+           MOVE SPACES TO REGAUD.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE W-USUARIO TO AUD-USUARIO.
+           MOVE "SCE003" TO AUD-PROGRAMA.
+           MOVE W-ACAOAUD TO AUD-ACAO.
+           MOVE W-AUDCHAVE TO AUD-CHAVE.
+           WRITE REGAUD.
+       GRAVA-AUD-FIM.
+                EXIT.
+
+      * GERA O PROXIMO CODIGO DE FORNECEDOR (MAIOR CODIGO + 1) *
+       GERA-CODIGO.
+           MOVE FOR-CPFCNPJ TO W-CPFTEMP.
+           MOVE ZEROS TO W-MAXCODIGO.
+           MOVE LOW-VALUES TO FOR-CPFCNPJ.
+           START ARQFOR KEY IS NOT LESS THAN FOR-CPFCNPJ
+           IF ST-ERRO NOT = "00"
+              GO TO GERA-CODIGO-RESTAURA.
+       GERA-CODIGO-LOOP.
+           READ ARQFOR NEXT RECORD
+           IF ST-ERRO NOT = "00"
+              GO TO GERA-CODIGO-RESTAURA.
+           IF FOR-CODIGO > W-MAXCODIGO
+              MOVE FOR-CODIGO TO W-MAXCODIGO.
+           GO TO GERA-CODIGO-LOOP.
+       GERA-CODIGO-RESTAURA.
+           MOVE W-CPFTEMP TO FOR-CPFCNPJ.
+           ADD 1 TO W-MAXCODIGO.
+           MOVE W-MAXCODIGO TO FOR-CODIGO.
+       GERA-CODIGO-FIM.
+                EXIT.
+
+      * VALIDA O DIGITO VERIFICADOR DO CPF (MODULO 11) *
+       VLD-CPF.
+           MOVE "S" TO CV-VALIDO.
+           MOVE ZEROS TO CV-SOMA.
+           MOVE 10 TO CV-PESO.
+           MOVE 1 TO IND.
+       VLD-CPF-SOMA1.
+           IF IND > 9
+              GO TO VLD-CPF-CALC1.
+           COMPUTE CV-SOMA = CV-SOMA + (CV-CPF-DIG (IND) * CV-PESO)
+           SUBTRACT 1 FROM CV-PESO
+           ADD 1 TO IND
+           GO TO VLD-CPF-SOMA1.
+       VLD-CPF-CALC1.
+           DIVIDE CV-SOMA BY 11 GIVING CV-QTE REMAINDER CV-RESTO.
+           IF CV-RESTO < 2
+              MOVE 0 TO CV-DIG1
+           ELSE
+              COMPUTE CV-DIG1 = 11 - CV-RESTO.
+           IF CV-DIG1 NOT = CV-CPF-DIG (10)
+              MOVE "N" TO CV-VALIDO
+              GO TO VLD-CPF-FIM.
+
+           MOVE ZEROS TO CV-SOMA.
+           MOVE 11 TO CV-PESO.
+           MOVE 1 TO IND.
+       VLD-CPF-SOMA2.
+           IF IND > 10
+              GO TO VLD-CPF-CALC2.
+           COMPUTE CV-SOMA = CV-SOMA + (CV-CPF-DIG (IND) * CV-PESO)
+           SUBTRACT 1 FROM CV-PESO
+           ADD 1 TO IND
+           GO TO VLD-CPF-SOMA2.
+       VLD-CPF-CALC2.
+           DIVIDE CV-SOMA BY 11 GIVING CV-QTE REMAINDER CV-RESTO.
+           IF CV-RESTO < 2
+              MOVE 0 TO CV-DIG2
+           ELSE
+              COMPUTE CV-DIG2 = 11 - CV-RESTO.
+           IF CV-DIG2 NOT = CV-CPF-DIG (11)
+              MOVE "N" TO CV-VALIDO.
+       VLD-CPF-FIM.
+                EXIT.
+
+      * VALIDA O DIGITO VERIFICADOR DO CNPJ (MODULO 11) *
+       VLD-CNPJ.
+           MOVE "S" TO CV-VALIDO.
+           MOVE ZEROS TO CV-SOMA.
+           MOVE 1 TO IND.
+       VLD-CNPJ-SOMA1.
+           IF IND > 12
+              GO TO VLD-CNPJ-CALC1.
+           COMPUTE CV-SOMA = CV-SOMA +
+                    (CV-CNPJ-DIG (IND) * TBP1-VAL (IND))
+           ADD 1 TO IND
+           GO TO VLD-CNPJ-SOMA1.
+       VLD-CNPJ-CALC1.
+           DIVIDE CV-SOMA BY 11 GIVING CV-QTE REMAINDER CV-RESTO.
+           IF CV-RESTO < 2
+              MOVE 0 TO CV-DIG1
+           ELSE
+              COMPUTE CV-DIG1 = 11 - CV-RESTO.
+           IF CV-DIG1 NOT = CV-CNPJ-DIG (13)
+              MOVE "N" TO CV-VALIDO
+              GO TO VLD-CNPJ-FIM.
+
+           MOVE ZEROS TO CV-SOMA.
+           MOVE 1 TO IND.
+       VLD-CNPJ-SOMA2.
+           IF IND > 13
+              GO TO VLD-CNPJ-CALC2.
+           COMPUTE CV-SOMA = CV-SOMA +
+                    (CV-CNPJ-DIG (IND) * TBP2-VAL (IND))
+           ADD 1 TO IND
+           GO TO VLD-CNPJ-SOMA2.
+       VLD-CNPJ-CALC2.
+           DIVIDE CV-SOMA BY 11 GIVING CV-QTE REMAINDER CV-RESTO.
+           IF CV-RESTO < 2
+              MOVE 0 TO CV-DIG2
+           ELSE
+              COMPUTE CV-DIG2 = 11 - CV-RESTO.
+           IF CV-DIG2 NOT = CV-CNPJ-DIG (14)
+              MOVE "N" TO CV-VALIDO.
+       VLD-CNPJ-FIM.
+                EXIT.
+
       *    FILE STATUS
       *    00 = OPERAÇÃO REALIZADA COM SUCESSO
       *    22 = REGISTRO JÁ CADASTRADO
       *    23 = REGISTRO NÃO ENCONTRADO
       *    30 = ARQUIVO NÃO ENCONTRADO
       *    95 = ISAM NAO CARREGADO
-      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
\ No newline at end of file
+      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
+      *    51 = REGISTRO BLOQUEADO POR OUTRO TERMINAL
\ No newline at end of file
