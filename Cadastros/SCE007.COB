@@ -0,0 +1,543 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE007.
+
+      *AUTHOR. Wallace Martins.
+      *    RELATORIO DE VENDAS E COMPRAS    *
+      *    LE ARQPED/ARQPEI POR FAIXA DE DATA, CRUZA COM ARQPRO,
+      *    ARQCLI E ARQFOR, E EMITE TOTAIS POR PRODUTO, POR DIA
+      *    E POR TIPO DE PEDIDO (COMPRA/VENDA).
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQPED ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS PED-COD
+                 ALTERNATE RECORD KEY IS PED-CLI-CPFCNPJ WITH DUPLICATES
+                 ALTERNATE RECORD KEY IS PED-FOR-CPFCNPJ WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQPEI ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS PEI-CHAVE
+                 ALTERNATE RECORD KEY IS PEI-COD-PRO WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQPRO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PRO-CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS PRO-DESCRICAO
+                                   WITH DUPLICATES.
+
+           SELECT ARQCLI ASSIGN TO DISK
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE  IS DYNAMIC
+                     RECORD KEY   IS CLI-CODIGO
+                     ALTERNATE RECORD KEY IS CLI-NOME WITH DUPLICATES
+                     FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQFOR ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS FOR-CPFCNPJ
+                     ALTERNATE RECORD KEY IS  FOR-CODIGO WITH DUPLICATES
+                     ALTERNATE RECORD KEY IS  FOR-NOME WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQREL ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPED.DAT".
+
+       01 REGPED.
+          03 PED-COD                 PIC 9(06).
+          03 PED-TIPOPEDIDO          PIC X(15).
+          03 PED-DATA                PIC 9(08).
+          03 PED-CLI-CPFCNPJ         PIC 9(14).
+          03 PED-FOR-CPFCNPJ         PIC 9(14).
+          03 PED-QTDITENS            PIC 9(02).
+          03 PED-VALORTOTAL          PIC 9(09)V99.
+          03 PED-STATUS              PIC X(01).
+
+       FD ARQPEI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPEI.DAT".
+
+       01 REGPEI.
+          03 PEI-CHAVE.
+             05 PEI-COD              PIC 9(06).
+             05 PEI-ITEM             PIC 9(02).
+          03 PEI-COD-PRO             PIC 9(06).
+          03 PEI-QUANTIDADE          PIC 9(06).
+          03 PEI-PRECOUNITARIO       PIC 9(06)V99.
+          03 PEI-VALORITEM           PIC 9(09)V99.
+          03 PEI-STATUS              PIC X(01).
+
+       FD ARQPRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPRO.DAT".
+
+       01 REGPRO.
+          03 CHAVE1.
+            05 PRO-CODIGO            PIC 9(06).
+          03 PRO-DESCRICAO           PIC X(30).
+          03 PRO-UNIDADE             PIC X(02).
+          03 PRO-TIPOPRODUTO         PIC 9(01).
+          03 PRO-PRECO               PIC 9(06)V99.
+          03 PRO-DATAULTIMA          PIC 9(08).
+          03 PRO-QTDESTOQUE          PIC 9(06).
+          03 PRO-CPFCNPJ             PIC 9(14).
+          03 PRO-QTDEMINIMA          PIC 9(06).
+
+       FD ARQCLI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCLI.DAT".
+
+       01 REGCLI.
+          03 CHAVE1.
+            05 CLI-CODIGO            PIC 9(11).
+          03 CLI-TIPOCLIENTE         PIC X(01).
+          03 CLI-CPF                 PIC 9(11).
+          03 CLI-CNPJ                PIC 9(14).
+          03 CLI-NOME                PIC X(30).
+          03 CLI-APELIDO             PIC X(30).
+          03 CLI-CEP                 PIC 9(08).
+          03 CLI-LOGRADOURO          PIC X(24).
+          03 CLI-NUMERO              PIC X(11).
+          03 CLI-COMPLEMENTO         PIC X(24).
+          03 CLI-BAIRRO              PIC X(40).
+          03 CLI-CIDADE              PIC X(24).
+          03 CLI-ESTADO              PIC X(02).
+          03 CLI-TELEFONE            PIC 9(11).
+          03 CLI-TELEFONE2           PIC 9(11).
+          03 CLI-TIPOTELEFONE2       PIC X(01).
+          03 CLI-EMAIL               PIC X(33).
+          03 CLI-CONTATO             PIC X(32).
+
+       FD ARQFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFOR.DAT".
+       01 REGFOR.
+           03 CHAVE1.
+            05 FOR-CPFCNPJ           PIC 9(14).
+          03 FOR-CODIGO              PIC 9(06).
+          03 FOR-TIPOFORNECEDOR      PIC X(01).
+          03 FOR-NOME                PIC X(30).
+          03 FOR-APELIDO             PIC X(30).
+          03 FOR-CEP                 PIC 9(08).
+          03 FOR-LOGRADOURO          PIC X(24).
+          03 FOR-NUMERO              PIC X(11).
+          03 FOR-COMPLEMENTO         PIC X(24).
+          03 FOR-BAIRRO              PIC X(40).
+          03 FOR-CIDADE              PIC X(24).
+          03 FOR-ESTADO              PIC X(02).
+          03 FOR-TELEFONE            PIC 9(11).
+          03 FOR-TELEFONE2           PIC 9(11).
+          03 FOR-TIPOTELEFONE2       PIC X(01).
+          03 FOR-EMAIL               PIC X(33).
+          03 FOR-CONTATO             PIC X(32).
+
+       FD ARQREL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELVENCOM.TXT".
+       01 REGREL                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO                    PIC X(02) VALUE "00".
+       01 MENS                       PIC X(60) VALUE SPACES.
+       01 IND                        PIC 9(03) VALUE ZEROS.
+
+       01 W-DATAINI                  PIC 9(08) VALUE ZEROS.
+       01 W-DATAFIM                  PIC 9(08) VALUE ZEROS.
+       01 W-DPED-TIPO                PIC X(06) VALUE SPACES.
+       01 W-NOME-PARTE               PIC X(30) VALUE SPACES.
+
+       01 W-QTD-COMPRAS              PIC 9(05) VALUE ZEROS.
+       01 W-QTD-VENDAS               PIC 9(05) VALUE ZEROS.
+       01 W-TOTAL-COMPRAS            PIC 9(09)V99 VALUE ZEROS.
+       01 W-TOTAL-VENDAS             PIC 9(09)V99 VALUE ZEROS.
+
+       01 W-QTDPRODUTOS              PIC 9(03) VALUE ZEROS.
+       01 TAB-PRODUTOS.
+           03 TB-PRO OCCURS 200 TIMES.
+              05 TBP-CODIGO          PIC 9(06).
+              05 TBP-DESCRICAO       PIC X(30).
+              05 TBP-QUANTIDADE      PIC 9(07).
+              05 TBP-VALOR           PIC 9(09)V99.
+
+       01 W-QTDDATAS                 PIC 9(03) VALUE ZEROS.
+       01 TAB-DATAS.
+           03 TB-DAT OCCURS 200 TIMES.
+              05 TBD-DATA            PIC 9(08).
+              05 TBD-QTDPEDIDOS      PIC 9(05).
+              05 TBD-VALOR           PIC 9(09)V99.
+
+       01 LINHA-DET.
+           03 LD-DATA                PIC 9999/99/99.
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 LD-TIPO                PIC X(06).
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 LD-PEDIDO               PIC 9(06).
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 LD-PRODUTO             PIC X(30).
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 LD-PARTE               PIC X(30).
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 LD-QUANTIDADE          PIC ZZZ.ZZ9.
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 LD-VALOR               PIC ZZZ.ZZZ.ZZ9,99.
+
+       01 LINHA-PRO.
+           03 FILLER                 PIC X(03) VALUE SPACES.
+           03 LP-CODIGO              PIC 9(06).
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 LP-DESCRICAO           PIC X(30).
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 LP-QUANTIDADE          PIC ZZZ.ZZ9.
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 LP-VALOR               PIC ZZZ.ZZZ.ZZ9,99.
+
+       01 LINHA-DAT.
+           03 FILLER                 PIC X(03) VALUE SPACES.
+           03 LDT-DATA               PIC 9999/99/99.
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 LDT-QTDPEDIDOS         PIC ZZ9.
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 LDT-VALOR              PIC ZZZ.ZZZ.ZZ9,99.
+
+       01 LINHA-TOT.
+           03 FILLER                 PIC X(03) VALUE SPACES.
+           03 LT-TITULO              PIC X(25).
+           03 LT-QTDE                PIC ZZ9.
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 LT-VALOR               PIC ZZZ.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+       INICIO.
+
+       R0.    OPEN INPUT ARQPED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 DISPLAY "*** ARQUIVO DE PEDIDOS NAO ENCONTRADO ***"
+                 GO TO ROT-FIM
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE PEDIDOS"
+                 GO TO ROT-FIM.
+
+       R0A.
+           OPEN INPUT ARQPEI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 DISPLAY "*** ARQUIVO DE ITENS NAO ENCONTRADO ***"
+                 GO TO ROT-FIM
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE ITENS"
+                 GO TO ROT-FIM.
+
+       R0B.
+           OPEN INPUT ARQPRO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 DISPLAY "*** ARQUIVO DE PRODUTOS NAO ENCONTRADO ***"
+                 GO TO ROT-FIM
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE PRODUTOS"
+                 GO TO ROT-FIM.
+
+       R0C.
+           OPEN INPUT ARQCLI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 DISPLAY "*** ARQUIVO DE CLIENTES NAO ENCONTRADO ***"
+                 GO TO ROT-FIM
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE CLIENTES"
+                 GO TO ROT-FIM.
+
+       R0D.
+           OPEN INPUT ARQFOR
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 DISPLAY "*** ARQUIVO DE FORNECEDORES NAO ENCONTRADO **"
+                 GO TO ROT-FIM
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE FORNECEDORES"
+                 GO TO ROT-FIM.
+
+       R0E.
+           OPEN OUTPUT ARQREL
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE RELATORIO"
+              GO TO ROT-FIM.
+
+       R1.
+           DISPLAY "RELATORIO DE VENDAS E COMPRAS".
+           DISPLAY "Data Inicial (AAAAMMDD) : " WITH NO ADVANCING.
+           ACCEPT W-DATAINI.
+           IF W-DATAINI = 0
+              DISPLAY "*** DATA INICIAL NAO PODE FICAR EM BRANCO ***"
+              GO TO R1.
+
+       R1A.
+           DISPLAY "Data Final   (AAAAMMDD) : " WITH NO ADVANCING.
+           ACCEPT W-DATAFIM.
+           IF W-DATAFIM = 0
+              DISPLAY "*** DATA FINAL NAO PODE FICAR EM BRANCO ***"
+              GO TO R1A.
+           IF W-DATAFIM < W-DATAINI
+              DISPLAY "*** DATA FINAL MENOR QUE A INICIAL ***"
+              GO TO R1.
+
+       R2.
+           MOVE SPACES TO REGREL
+           MOVE "RELATORIO DE VENDAS E COMPRAS" TO REGREL
+           WRITE REGREL.
+           MOVE SPACES TO REGREL WRITE REGREL.
+           MOVE "DATA          TIPO   PEDIDO PRODUTO"
+               TO REGREL
+           WRITE REGREL.
+           MOVE SPACES TO REGREL WRITE REGREL.
+
+       R3.
+           READ ARQPED NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO R6-TOTAIS.
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO DE PEDIDOS"
+              GO TO ROT-FIM.
+           IF PED-DATA < W-DATAINI OR PED-DATA > W-DATAFIM
+              GO TO R3.
+           IF PED-STATUS = "C"
+              GO TO R3.
+
+           IF PED-TIPOPEDIDO = 1
+              MOVE "COMPRA" TO W-DPED-TIPO
+           ELSE
+              MOVE "VENDA " TO W-DPED-TIPO.
+
+           PERFORM R4-PARTE THRU R4-PARTE-FIM.
+           PERFORM R4-ITENS THRU R4-ITENS-FIM.
+
+           IF PED-TIPOPEDIDO = 1
+              ADD 1 TO W-QTD-COMPRAS
+              ADD PED-VALORTOTAL TO W-TOTAL-COMPRAS
+           ELSE
+              ADD 1 TO W-QTD-VENDAS
+              ADD PED-VALORTOTAL TO W-TOTAL-VENDAS.
+
+           PERFORM R5-ACUM-DATA THRU R5-ACUM-DATA-FIM.
+
+           GO TO R3.
+
+      * NOME DO CLIENTE (VENDA) OU FORNECEDOR (COMPRA) DO PEDIDO *
+       R4-PARTE.
+           MOVE SPACES TO W-NOME-PARTE.
+           IF PED-TIPOPEDIDO = 2
+              IF PED-CLI-CPFCNPJ = 0
+                 MOVE "CLIENTE NAO INFORMADO" TO W-NOME-PARTE
+              ELSE
+                 PERFORM R4-LOCCLI THRU R4-LOCCLI-FIM
+           ELSE
+              IF PED-FOR-CPFCNPJ = 0
+                 MOVE "FORNECEDOR NAO INFORMADO" TO W-NOME-PARTE
+              ELSE
+                 MOVE PED-FOR-CPFCNPJ TO FOR-CPFCNPJ
+                 READ ARQFOR
+                 IF ST-ERRO = "00"
+                    MOVE FOR-NOME TO W-NOME-PARTE
+                 ELSE
+                    MOVE "FORNECEDOR NAO ENCONTRADO" TO W-NOME-PARTE.
+       R4-PARTE-FIM.
+                EXIT.
+
+      * O CADASTRO DE CLIENTES NAO TEM CHAVE POR CPF/CNPJ, SOMENTE   *
+      * POR CODIGO E POR NOME - O PEDIDO SO GUARDA O CPF/CNPJ, ENTAO *
+      * O CLIENTE E LOCALIZADO PERCORRENDO O ARQUIVO PELO CODIGO.    *
+       R4-LOCCLI.
+           MOVE ZEROS TO CLI-CODIGO.
+           START ARQCLI KEY IS NOT LESS CLI-CODIGO
+           IF ST-ERRO NOT = "00"
+              MOVE "CLIENTE NAO ENCONTRADO" TO W-NOME-PARTE
+              GO TO R4-LOCCLI-FIM.
+
+       R4-LOCCLI-LOOP.
+           READ ARQCLI NEXT RECORD
+           IF ST-ERRO NOT = "00"
+              MOVE "CLIENTE NAO ENCONTRADO" TO W-NOME-PARTE
+              GO TO R4-LOCCLI-FIM.
+           IF CLI-CPF = PED-CLI-CPFCNPJ OR CLI-CNPJ = PED-CLI-CPFCNPJ
+              MOVE CLI-NOME TO W-NOME-PARTE
+              GO TO R4-LOCCLI-FIM.
+           GO TO R4-LOCCLI-LOOP.
+       R4-LOCCLI-FIM.
+                EXIT.
+
+      * PERCORRE OS ITENS DO PEDIDO E EMITE UMA LINHA POR ITEM *
+       R4-ITENS.
+           MOVE PED-COD TO PEI-COD
+           MOVE ZEROS TO PEI-ITEM
+           START ARQPEI KEY NOT LESS THAN PEI-CHAVE
+           IF ST-ERRO NOT = "00"
+              GO TO R4-ITENS-FIM.
+
+       R4-LOOP.
+           READ ARQPEI NEXT RECORD
+           IF ST-ERRO NOT = "00"
+              GO TO R4-ITENS-FIM.
+           IF PEI-COD NOT = PED-COD
+              GO TO R4-ITENS-FIM.
+
+           MOVE PEI-COD-PRO TO PRO-CODIGO
+           READ ARQPRO
+           IF ST-ERRO = "00"
+              MOVE PRO-DESCRICAO TO LD-PRODUTO
+           ELSE
+              MOVE "PRODUTO NAO ENCONTRADO" TO LD-PRODUTO.
+
+           MOVE PED-DATA TO LD-DATA
+           MOVE W-DPED-TIPO TO LD-TIPO
+           MOVE PED-COD TO LD-PEDIDO
+           MOVE W-NOME-PARTE TO LD-PARTE
+           MOVE PEI-QUANTIDADE TO LD-QUANTIDADE
+           MOVE PEI-VALORITEM TO LD-VALOR
+           MOVE LINHA-DET TO REGREL
+           WRITE REGREL.
+
+           PERFORM R5-ACUM-PRODUTO THRU R5-ACUM-PRODUTO-FIM.
+
+           GO TO R4-LOOP.
+       R4-ITENS-FIM.
+                EXIT.
+
+      * ACUMULA QUANTIDADE/VALOR DO ITEM NA TABELA DE PRODUTOS *
+       R5-ACUM-PRODUTO.
+           MOVE 1 TO IND.
+       R5-ACUM-PRODUTO-BUSCA.
+           IF IND > W-QTDPRODUTOS
+              GO TO R5-ACUM-PRODUTO-NOVO.
+           IF TBP-CODIGO (IND) = PEI-COD-PRO
+              GO TO R5-ACUM-PRODUTO-SOMA.
+           ADD 1 TO IND
+           GO TO R5-ACUM-PRODUTO-BUSCA.
+
+       R5-ACUM-PRODUTO-NOVO.
+           IF W-QTDPRODUTOS >= 200
+              GO TO R5-ACUM-PRODUTO-FIM.
+           ADD 1 TO W-QTDPRODUTOS
+           MOVE W-QTDPRODUTOS TO IND
+           MOVE PEI-COD-PRO TO TBP-CODIGO (IND)
+           MOVE LD-PRODUTO TO TBP-DESCRICAO (IND)
+           MOVE ZEROS TO TBP-QUANTIDADE (IND) TBP-VALOR (IND).
+
+       R5-ACUM-PRODUTO-SOMA.
+           ADD PEI-QUANTIDADE TO TBP-QUANTIDADE (IND)
+           ADD PEI-VALORITEM TO TBP-VALOR (IND).
+       R5-ACUM-PRODUTO-FIM.
+                EXIT.
+
+      * ACUMULA QTDE DE PEDIDOS/VALOR DO PEDIDO NA TABELA DE DIAS *
+       R5-ACUM-DATA.
+           MOVE 1 TO IND.
+       R5-ACUM-DATA-BUSCA.
+           IF IND > W-QTDDATAS
+              GO TO R5-ACUM-DATA-NOVO.
+           IF TBD-DATA (IND) = PED-DATA
+              GO TO R5-ACUM-DATA-SOMA.
+           ADD 1 TO IND
+           GO TO R5-ACUM-DATA-BUSCA.
+
+       R5-ACUM-DATA-NOVO.
+           IF W-QTDDATAS >= 200
+              GO TO R5-ACUM-DATA-FIM.
+           ADD 1 TO W-QTDDATAS
+           MOVE W-QTDDATAS TO IND
+           MOVE PED-DATA TO TBD-DATA (IND)
+           MOVE ZEROS TO TBD-QTDPEDIDOS (IND) TBD-VALOR (IND).
+
+       R5-ACUM-DATA-SOMA.
+           ADD 1 TO TBD-QTDPEDIDOS (IND)
+           ADD PED-VALORTOTAL TO TBD-VALOR (IND).
+       R5-ACUM-DATA-FIM.
+                EXIT.
+
+      * EMITE OS TOTAIS POR PRODUTO, POR DIA E O TOTAL GERAL *
+       R6-TOTAIS.
+           MOVE SPACES TO REGREL WRITE REGREL.
+           MOVE "TOTAIS POR PRODUTO" TO REGREL
+           WRITE REGREL.
+           MOVE SPACES TO REGREL WRITE REGREL.
+           MOVE 1 TO IND.
+
+       R6-PRO-LOOP.
+           IF IND > W-QTDPRODUTOS
+              GO TO R7-DATAS.
+           MOVE TBP-CODIGO (IND) TO LP-CODIGO
+           MOVE TBP-DESCRICAO (IND) TO LP-DESCRICAO
+           MOVE TBP-QUANTIDADE (IND) TO LP-QUANTIDADE
+           MOVE TBP-VALOR (IND) TO LP-VALOR
+           MOVE LINHA-PRO TO REGREL
+           WRITE REGREL.
+           ADD 1 TO IND
+           GO TO R6-PRO-LOOP.
+
+       R7-DATAS.
+           MOVE SPACES TO REGREL WRITE REGREL.
+           MOVE "TOTAIS POR DIA" TO REGREL
+           WRITE REGREL.
+           MOVE SPACES TO REGREL WRITE REGREL.
+           MOVE 1 TO IND.
+
+       R7-DAT-LOOP.
+           IF IND > W-QTDDATAS
+              GO TO R8-GERAL.
+           MOVE TBD-DATA (IND) TO LDT-DATA
+           MOVE TBD-QTDPEDIDOS (IND) TO LDT-QTDPEDIDOS
+           MOVE TBD-VALOR (IND) TO LDT-VALOR
+           MOVE LINHA-DAT TO REGREL
+           WRITE REGREL.
+           ADD 1 TO IND
+           GO TO R7-DAT-LOOP.
+
+       R8-GERAL.
+           MOVE SPACES TO REGREL WRITE REGREL.
+           MOVE "TOTAIS GERAIS" TO REGREL
+           WRITE REGREL.
+           MOVE SPACES TO REGREL WRITE REGREL.
+
+           MOVE "TOTAL DE COMPRAS        :" TO LT-TITULO
+           MOVE W-QTD-COMPRAS TO LT-QTDE
+           MOVE W-TOTAL-COMPRAS TO LT-VALOR
+           MOVE LINHA-TOT TO REGREL
+           WRITE REGREL.
+
+           MOVE "TOTAL DE VENDAS         :" TO LT-TITULO
+           MOVE W-QTD-VENDAS TO LT-QTDE
+           MOVE W-TOTAL-VENDAS TO LT-VALOR
+           MOVE LINHA-TOT TO REGREL
+           WRITE REGREL.
+
+           DISPLAY "*** RELATORIO GERADO EM RELVENCOM.TXT ***".
+
+       ROT-FIM.
+           CLOSE ARQPED ARQPEI ARQPRO ARQCLI ARQFOR ARQREL.
+           STOP RUN.
+
+      *    FILE STATUS
+      *    00 = OPERAÇÃO REALIZADA COM SUCESSO
+      *    22 = REGISTRO JÁ CADASTRADO
+      *    23 = REGISTRO NÃO ENCONTRADO
+      *    30 = ARQUIVO NÃO ENCONTRADO
+      *    95 = ISAM NAO CARREGADO
+      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
